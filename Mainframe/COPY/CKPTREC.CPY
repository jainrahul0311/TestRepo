@@ -0,0 +1,21 @@
+      ******************************************************************
+      * CKPTREC - SHARED RESTART/CHECKPOINT RECORD LAYOUT. WRITTEN BY  *
+      *           COBRSETC AND COBRPT07 SO A RERUN CAN SKIP PAST       *
+      *           DEPARTMENTS THE PRIOR RUN ALREADY COMPLETED.         *
+      *                                                                *
+      *           CKPT-KEY-TYPE SAYS WHAT CKPT-LAST-KEY HOLDS - A      *
+      *           DEPARTMENT-GRAIN RESTART KEY OR AN EMPLOYEE NUMBER   *
+      *           LOGGED MID-DEPARTMENT FOR AUDIT PURPOSES ONLY - SO   *
+      *           A READER NEVER MISTAKES ONE FOR THE OTHER.           *
+      ******************************************************************
+       01  CKPT-RECORD.
+           05 CKPT-PROGRAM-ID        PIC X(8).
+           05 CKPT-LAST-KEY          PIC X(6).
+           05 CKPT-RUN-DATE          PIC 9(6).
+           05 CKPT-RUN-TIME          PIC 9(8).
+           05 CKPT-STATUS            PIC X(1).
+               88  CKPT-COMPLETE                VALUE 'C'.
+               88  CKPT-IN-PROGRESS              VALUE 'I'.
+           05 CKPT-KEY-TYPE          PIC X(1)    VALUE 'D'.
+               88  CKPT-KEY-IS-DEPT             VALUE 'D'.
+               88  CKPT-KEY-IS-EMP              VALUE 'E'.
