@@ -20,6 +20,14 @@
            10 SALARY               PIC S9(7)V9(2) USAGE COMP-3.
            10 BONUS                PIC S9(7)V9(2) USAGE COMP-3.
            10 COMM                 PIC S9(7)V9(2) USAGE COMP-3.
+      *        ** ISO CURRENCY CODE THE SALARY/BONUS/COMM AMOUNTS ARE
+      *        ** DENOMINATED IN, E.G. 'USD', 'CAD', 'EUR'. IDENTIFIES
+      *        ** WHICH SUBSIDIARY PAYS THE EMPLOYEE.
+           10 CURRCODE             PIC X(3).
+      *        ** DATE THE EMPLOYEE LEFT THE COMPANY, YYYY-MM-DD, OR
+      *        ** LOW-VALUES/NULL WHILE STILL ACTIVE. DRIVES THE
+      *        ** RESUME/PHOTO LOB RETENTION PURGE IN COBLOBPRG.
+           10 SEPDATE               PIC X(10).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 14      *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 16      *
       ******************************************************************
