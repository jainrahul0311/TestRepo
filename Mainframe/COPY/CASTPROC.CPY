@@ -1,8 +1,28 @@
-           MOVE SPACES     TO CASTMSALI.                                   
-           MOVE CASTMSALI  TO CASTMSALVI.                                   
-           EXEC CICS 
+           MOVE SPACES     TO CASTMSALI.
+           MOVE CASTMSALI  TO CASTMSALVI.
+      *        ** STAMP WHO LAST TOUCHED THIS EMPLOYEE AND WHEN, SO
+      *        ** THE SCREEN SHOWS IT ON THE NEXT DISPLAY. EIBDATE AND
+      *        ** EIBTIME ARE NOT DISPLAYABLE ON THEIR OWN, SO THEY ARE
+      *        ** RUN THROUGH ASKTIME/FORMATTIME FIRST.
+      *        ** THE INCLUDING PROGRAM'S WORKING-STORAGE SECTION MUST
+      *        ** DECLARE THE FOLLOWING BEFORE COPYING THIS FRAGMENT:
+      *        **     01  WS-CASTPROC-ABSTIME  PIC S9(15) COMP-3.
+      *        **     01  WS-CASTPROC-DATE     PIC X(8).
+      *        **     01  WS-CASTPROC-TIME     PIC X(8).
+           EXEC CICS
+               ASKTIME ABSTIME(WS-CASTPROC-ABSTIME)
+           END-EXEC.
+           EXEC CICS
+               FORMATTIME ABSTIME(WS-CASTPROC-ABSTIME)
+               YYMMDD(WS-CASTPROC-DATE)
+               TIME(WS-CASTPROC-TIME)
+           END-EXEC.
+           MOVE WS-CASTPROC-DATE TO EM-LASTUPD-DATE.
+           MOVE WS-CASTPROC-TIME TO EM-LASTUPD-TIME.
+           MOVE EIBOPID    TO EM-LASTUPD-OPID.
+           EXEC CICS
                SEND MAPSET("EMPMAP") MAP("MAP")
-               FROM(EMPLOYEE-MASTER-RECORD)                     
-               CURSOR 
-               FREEKB 
-           END-EXEC. 
+               FROM(EMPLOYEE-MASTER-RECORD)
+               CURSOR
+               FREEKB
+           END-EXEC.
