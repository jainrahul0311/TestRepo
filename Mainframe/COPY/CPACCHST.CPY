@@ -0,0 +1,22 @@
+      * This copybook records a transaction-history row for an
+      * account balance adjustment.
+           EXEC SQL
+                  INSERT INTO ACCOUNT_HISTORY
+                      (
+                          CUST_NO
+                        , ACC_NO
+                        , TXN_AMOUNT
+                        , TXN_BALANCE
+                        , TXN_DATE
+                        , TXN_TIME
+                      )
+                  VALUES
+                      (
+                          :W-CUST-NO
+                        , :W-ACC-NO
+                        , :W-ADJ-AMOUNT
+                        , :W-NEW-BALANCE
+                        , :W-TXN-DATE
+                        , :W-TXN-TIME
+                      )
+           END-EXEC.
