@@ -0,0 +1,467 @@
+      *-----------------------------------------------------------------
+      *     COBEDVAL - VALIDATES THE EMP TABLE'S WORKDEPT COLUMN
+      *                AGAINST THE DEPT TABLE. REPORTS ANY EMPLOYEE
+      *                WHOSE WORKDEPT DOES NOT NAME AN EXISTING
+      *                DEPARTMENT, AND ANY EMPLOYEE WHOSE WORKDEPT IS
+      *                BLANK.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBEDVAL.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       77  END-OF-C2-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C2                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+
+       01  WS-EMPNO               PIC X(6).
+       01  WS-FIRSTNME            PIC X(12).
+       01  WS-LASTNAME            PIC X(15).
+       01  WS-WORKDEPT            PIC X(3).
+
+       01  WS-BLANK-EMPNO         PIC X(6).
+       01  WS-BLANK-FIRSTNME      PIC X(12).
+       01  WS-BLANK-LASTNAME      PIC X(15).
+
+       01  WS-BAD-DEPT-COUNT      PIC 9(5)      USAGE COMP  VALUE 0.
+       01  WS-BLANK-DEPT-COUNT    PIC 9(5)      USAGE COMP  VALUE 0.
+
+       01  WS-PAGE-CTL.
+           10 WS-PAGE-NO          PIC 9(4)      VALUE 1.
+           10 WS-LINE-CTR         PIC 9(3)      VALUE 0.
+           10 WS-MAX-LINES        PIC 9(3)      VALUE 40.
+
+       01  WS-RUN-DATE            PIC 9(6).
+       01  WS-RUN-TIME            PIC 9(8).
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(35).
+           10 WS-TEXT             PIC X(46)
+                VALUE 'EMP WORKDEPT TO DEPT VALIDATION'.
+           10 FILLER              PIC X(41).
+
+       01  WS-RPT-RUN-STAMP.
+           10 FILLER              PIC X(31)  VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN DATE: '.
+           10 WS-STAMP-DATE       PIC 9(6).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN TIME: '.
+           10 WS-STAMP-TIME       PIC 9(8).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(6)   VALUE 'PAGE: '.
+           10 WS-STAMP-PAGE-NO    PIC ZZZ9.
+
+       01  WS-RPT-FOOTER.
+           10 FILLER              PIC X(50)  VALUE SPACES.
+           10 FILLER              PIC X(15)  VALUE 'END OF PAGE '.
+           10 WS-FOOTER-PAGE-NO   PIC ZZZ9.
+           10 FILLER              PIC X(53)  VALUE SPACES.
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(9).
+           10 WS-COL1             PIC X(6)   VALUE 'EMPNO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(12)  VALUE 'FIRST NAME'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(15)  VALUE 'LAST NAME'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(9)   VALUE 'WORKDEPT'.
+           10 FILLER              PIC X(2).
+           10 WS-COL5             PIC X(24)  VALUE 'EXCEPTION'.
+           10 FILLER              PIC X(17).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(9).
+           10 WS-DET-EMPNO        PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-DET-FIRSTNME     PIC X(12).
+           10 FILLER              PIC X(2).
+           10 WS-DET-LASTNAME     PIC X(15).
+           10 FILLER              PIC X(2).
+           10 WS-DET-WORKDEPT     PIC X(9).
+           10 FILLER              PIC X(2).
+           10 WS-DET-REASON       PIC X(24).
+           10 FILLER              PIC X(17).
+
+       01  WS-RPT-SUMMARY.
+           10 FILLER              PIC X(9)   VALUE SPACES.
+           10 FILLER              PIC X(24)  VALUE
+                'UNKNOWN WORKDEPT ROWS: '.
+           10 WS-SUM-BAD-DEPT     PIC ZZZZ9.
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(25)  VALUE
+                'BLANK WORKDEPT ROWS:    '.
+           10 WS-SUM-BLANK-DEPT   PIC ZZZZ9.
+           10 FILLER              PIC X(24)  VALUE SPACES.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+       01 ERROR-INDEX PIC 99.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE EMP
+                END-EXEC.
+
+                EXEC SQL INCLUDE DEPT
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+           EXEC SQL DECLARE C1 CURSOR
+             SELECT
+                 E.EMPNO,
+                 E.FIRSTNME,
+                 E.LASTNAME,
+                 E.WORKDEPT
+             FROM EMP E
+             WHERE E.WORKDEPT NOT = SPACES
+               AND NOT EXISTS
+                 (SELECT 1 FROM DEPT D
+                   WHERE D.DEPTNO = E.WORKDEPT)
+             ORDER BY E.EMPNO
+           END-EXEC.
+
+           EXEC SQL DECLARE C2 CURSOR
+             SELECT
+                 E.EMPNO,
+                 E.FIRSTNME,
+                 E.LASTNAME
+             FROM EMP E
+             WHERE E.WORKDEPT = SPACES
+             ORDER BY E.EMPNO
+           END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+             PERFORM 1000-INITIALIZE
+             THRU    1000-EXIT.
+
+             PERFORM 2150-PRINT-HEADERS
+             THRU    2150-EXIT.
+
+             PERFORM 2000-PROCESS
+             THRU    2000-EXIT.
+
+             PERFORM 2170-PRINT-SUMMARY
+             THRU    2170-EXIT.
+
+             PERFORM 2160-PRINT-FOOTER
+             THRU    2160-EXIT.
+
+             STOP RUN.
+      /
+      ******************************************************************
+      * 1000-INITIALIZE - STAMP THE RUN DATE AND TIME FOR THE REPORT   *
+      ******************************************************************
+       1000-INITIALIZE.
+                ACCEPT WS-RUN-DATE FROM DATE.
+                ACCEPT WS-RUN-TIME FROM TIME.
+       1000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-C1
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-C1
+                THRU    2200-EXIT
+                UNTIL END-OF-C1.
+
+                PERFORM 2300-CLOSE-C1
+                THRU    2300-EXIT.
+
+                PERFORM 2400-OPEN-C2
+                THRU    2400-EXIT.
+
+                PERFORM 2500-FETCH-C2
+                THRU    2500-EXIT
+                UNTIL END-OF-C2.
+
+                PERFORM 2600-CLOSE-C2
+                THRU    2600-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-C1
+      ******************************************************************
+       2100-OPEN-C1.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-C1 - EMPLOYEES WHOSE WORKDEPT NAMES NO DEPARTMENT   *
+      ******************************************************************
+       2200-FETCH-C1.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-EMPNO,
+                          :WS-FIRSTNME,
+                          :WS-LASTNAME,
+                          :WS-WORKDEPT
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                IF NOT END-OF-C1
+                   ADD 1 TO WS-BAD-DEPT-COUNT
+                   MOVE WS-EMPNO         TO WS-DET-EMPNO
+                   MOVE WS-FIRSTNME      TO WS-DET-FIRSTNME
+                   MOVE WS-LASTNAME      TO WS-DET-LASTNAME
+                   MOVE WS-WORKDEPT      TO WS-DET-WORKDEPT
+                   MOVE 'WORKDEPT NOT ON DEPT TABLE'
+                                         TO WS-DET-REASON
+                   PRINT WS-RPT-DETAIL
+                   ADD 1 TO WS-LINE-CTR
+                   IF WS-LINE-CTR >= WS-MAX-LINES
+                      PERFORM 2160-PRINT-FOOTER
+                      THRU    2160-EXIT
+                      PERFORM 2150-PRINT-HEADERS
+                      THRU    2150-EXIT
+                   END-IF
+                END-IF.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-C1
+      ******************************************************************
+       2300-CLOSE-C1.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2400-OPEN-C2
+      ******************************************************************
+       2400-OPEN-C2.
+
+                EXEC SQL
+                  OPEN  C2
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2400-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2500-FETCH-C2 - EMPLOYEES WITH NO WORKDEPT AT ALL              *
+      ******************************************************************
+       2500-FETCH-C2.
+
+                EXEC SQL
+                    FETCH C2
+                    INTO  :WS-BLANK-EMPNO,
+                          :WS-BLANK-FIRSTNME,
+                          :WS-BLANK-LASTNAME
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C2-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                IF NOT END-OF-C2
+                   ADD 1 TO WS-BLANK-DEPT-COUNT
+                   MOVE WS-BLANK-EMPNO     TO WS-DET-EMPNO
+                   MOVE WS-BLANK-FIRSTNME  TO WS-DET-FIRSTNME
+                   MOVE WS-BLANK-LASTNAME  TO WS-DET-LASTNAME
+                   MOVE SPACES             TO WS-DET-WORKDEPT
+                   MOVE 'WORKDEPT IS BLANK'
+                                           TO WS-DET-REASON
+                   PRINT WS-RPT-DETAIL
+                   ADD 1 TO WS-LINE-CTR
+                   IF WS-LINE-CTR >= WS-MAX-LINES
+                      PERFORM 2160-PRINT-FOOTER
+                      THRU    2160-EXIT
+                      PERFORM 2150-PRINT-HEADERS
+                      THRU    2150-EXIT
+                   END-IF
+                END-IF.
+
+       2500-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2600-CLOSE-C2
+      ******************************************************************
+       2600-CLOSE-C2.
+
+                EXEC SQL
+                  CLOSE  C2
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2600-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2150-PRINT-HEADERS - REPEAT THE REPORT HEADING EVERY PAGE      *
+      ******************************************************************
+       2150-PRINT-HEADERS.
+                MOVE WS-PAGE-NO       TO WS-STAMP-PAGE-NO.
+                MOVE WS-RUN-DATE      TO WS-STAMP-DATE.
+                MOVE WS-RUN-TIME      TO WS-STAMP-TIME.
+
+                PRINT WS-RPT-HEADER.
+                PRINT WS-RPT-RUN-STAMP.
+                PRINT WS-RPT-COLUMNS.
+
+                MOVE 0 TO WS-LINE-CTR.
+                ADD  1 TO WS-PAGE-NO.
+       2150-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2160-PRINT-FOOTER - PAGE FOOTER WITH THE PAGE NUMBER JUST DONE *
+      ******************************************************************
+       2160-PRINT-FOOTER.
+                COMPUTE WS-FOOTER-PAGE-NO = WS-PAGE-NO - 1.
+                PRINT WS-RPT-FOOTER.
+       2160-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2170-PRINT-SUMMARY - TOTAL COUNTS OF EACH EXCEPTION TYPE       *
+      ******************************************************************
+       2170-PRINT-SUMMARY.
+                MOVE WS-BAD-DEPT-COUNT   TO WS-SUM-BAD-DEPT.
+                MOVE WS-BLANK-DEPT-COUNT TO WS-SUM-BLANK-DEPT.
+                PRINT WS-RPT-SUMMARY.
+       2170-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
