@@ -0,0 +1,398 @@
+      *-----------------------------------------------------------------
+      *     COBDEPHI - DEPARTMENT HIERARCHY (ORG CHART) REPORT.
+      *                LISTS EVERY DEPARTMENT UNDER THE DEPARTMENT
+      *                THAT ADMINISTERS IT, WITH TOP-LEVEL (SELF-
+      *                ADMINISTERING) DEPARTMENTS PRINTED FLUSH LEFT
+      *                AND EVERY OTHER DEPARTMENT INDENTED UNDER A
+      *                BREAK LINE FOR ITS ADMINISTERING DEPARTMENT.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBDEPHI.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+
+       01  WS-DEPTNO              PIC X(3).
+       01  WS-DEPTNAME            PIC X(36).
+       01  WS-MGRNO               PIC X(6).
+       01  WS-ADMRDEPT            PIC X(3).
+       01  WS-PARENT-DEPTNAME     PIC X(36).
+
+       01  WS-PREV-ADMRDEPT       PIC X(3)      VALUE SPACES.
+
+       01  WS-TOP-COUNT           PIC 9(5)      USAGE COMP  VALUE 0.
+       01  WS-CHILD-COUNT         PIC 9(5)      USAGE COMP  VALUE 0.
+
+       01  WS-PAGE-CTL.
+           10 WS-PAGE-NO          PIC 9(4)      VALUE 1.
+           10 WS-LINE-CTR         PIC 9(3)      VALUE 0.
+           10 WS-MAX-LINES        PIC 9(3)      VALUE 40.
+
+       01  WS-RUN-DATE            PIC 9(6).
+       01  WS-RUN-TIME            PIC 9(8).
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(38).
+           10 WS-TEXT             PIC X(46)
+                VALUE 'DEPARTMENT HIERARCHY (ORGANIZATION CHART)'.
+           10 FILLER              PIC X(38).
+
+       01  WS-RPT-RUN-STAMP.
+           10 FILLER              PIC X(31)  VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN DATE: '.
+           10 WS-STAMP-DATE       PIC 9(6).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN TIME: '.
+           10 WS-STAMP-TIME       PIC 9(8).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(6)   VALUE 'PAGE: '.
+           10 WS-STAMP-PAGE-NO    PIC ZZZ9.
+
+       01  WS-RPT-FOOTER.
+           10 FILLER              PIC X(50)  VALUE SPACES.
+           10 FILLER              PIC X(15)  VALUE 'END OF PAGE '.
+           10 WS-FOOTER-PAGE-NO   PIC ZZZ9.
+           10 FILLER              PIC X(53)  VALUE SPACES.
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(3).
+           10 WS-COL1             PIC X(6)   VALUE 'DEPTNO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(36)  VALUE 'DEPARTMENT NAME'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(6)   VALUE 'MGRNO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(20)  VALUE 'RELATIONSHIP'.
+           10 FILLER              PIC X(21).
+
+      *    BREAK LINE ANNOUNCING THE ADMINISTERING DEPARTMENT WHOSE
+      *    SUBORDINATE DEPARTMENTS FOLLOW.
+       01  WS-RPT-BREAK.
+           10 FILLER              PIC X(3)   VALUE SPACES.
+           10 FILLER              PIC X(14)  VALUE 'REPORTS TO -- '.
+           10 WS-BRK-ADMRDEPT     PIC X(3).
+           10 FILLER              PIC X(2)   VALUE SPACES.
+           10 WS-BRK-PARENT-NAME  PIC X(36).
+           10 FILLER              PIC X(40)  VALUE SPACES.
+
+      *    TOP-LEVEL DEPARTMENT DETAIL LINE (SELF-ADMINISTERING).
+       01  WS-RPT-DETAIL-TOP.
+           10 FILLER              PIC X(3).
+           10 WS-DET1-DEPTNO      PIC X(3).
+           10 FILLER              PIC X(2).
+           10 WS-DET1-DEPTNAME    PIC X(36).
+           10 FILLER              PIC X(2).
+           10 WS-DET1-MGRNO       PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-DET1-NOTE        PIC X(20)  VALUE 'TOP LEVEL'.
+           10 FILLER              PIC X(21).
+
+      *    SUBORDINATE DEPARTMENT DETAIL LINE, INDENTED UNDER THE
+      *    BREAK LINE FOR THE DEPARTMENT THAT ADMINISTERS IT.
+       01  WS-RPT-DETAIL-CHILD.
+           10 FILLER              PIC X(6).
+           10 WS-DET2-DEPTNO      PIC X(3).
+           10 FILLER              PIC X(2).
+           10 WS-DET2-DEPTNAME    PIC X(36).
+           10 FILLER              PIC X(2).
+           10 WS-DET2-MGRNO       PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-DET2-NOTE        PIC X(17)  VALUE SPACES.
+           10 FILLER              PIC X(21).
+
+       01  WS-RPT-SUMMARY.
+           10 FILLER              PIC X(3)   VALUE SPACES.
+           10 FILLER              PIC X(28)  VALUE
+                'TOP LEVEL DEPARTMENTS:     '.
+           10 WS-SUM-TOP          PIC ZZZZ9.
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(28)  VALUE
+                'SUBORDINATE DEPARTMENTS:   '.
+           10 WS-SUM-CHILD        PIC ZZZZ9.
+           10 FILLER              PIC X(23)  VALUE SPACES.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+       01 ERROR-INDEX PIC 99.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE DEPT
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+      *    THE TOP-LEVEL/SELF-ADMINISTERING ROW FOR EACH ADMRDEPT GROUP
+      *    MUST BE FETCHED BEFORE ANY OF ITS CHILDREN, SINCE 2200-FETCH-
+      *    C1 ONLY UPDATES WS-PREV-ADMRDEPT ON THE CHILD BRANCH -- A
+      *    PLAIN D.DEPTNO SORT WOULD MISORDER THE BREAK IF A DEPARTMENT'S
+      *    OWN DEPTNO SORTS AFTER ONE OF ITS CHILDREN'S (E.G. PARENT C00
+      *    WITH CHILD A05), SO THE SELF-ADMINISTERING ROW IS FORCED FIRST.
+           EXEC SQL DECLARE C1 CURSOR
+             SELECT
+                 D.DEPTNO,
+                 D.DEPTNAME,
+                 D.MGRNO,
+                 D.ADMRDEPT,
+                 P.DEPTNAME
+             FROM DEPT D
+             LEFT JOIN DEPT P
+                    ON P.DEPTNO = D.ADMRDEPT
+             ORDER BY D.ADMRDEPT,
+                      CASE WHEN D.DEPTNO = D.ADMRDEPT THEN 0 ELSE 1 END,
+                      D.DEPTNO
+           END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+             PERFORM 1000-INITIALIZE
+             THRU    1000-EXIT.
+
+             PERFORM 2150-PRINT-HEADERS
+             THRU    2150-EXIT.
+
+             PERFORM 2000-PROCESS
+             THRU    2000-EXIT.
+
+             PERFORM 2170-PRINT-SUMMARY
+             THRU    2170-EXIT.
+
+             PERFORM 2160-PRINT-FOOTER
+             THRU    2160-EXIT.
+
+             STOP RUN.
+      /
+      ******************************************************************
+      * 1000-INITIALIZE - STAMP THE RUN DATE AND TIME FOR THE REPORT   *
+      ******************************************************************
+       1000-INITIALIZE.
+                ACCEPT WS-RUN-DATE FROM DATE.
+                ACCEPT WS-RUN-TIME FROM TIME.
+       1000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-C1
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-C1
+                THRU    2200-EXIT
+                UNTIL END-OF-C1.
+
+                PERFORM 2300-CLOSE-C1
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-C1
+      ******************************************************************
+       2100-OPEN-C1.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-C1 - ONE DEPARTMENT ROW, PRINTED EITHER AS A TOP    *
+      *                 LEVEL DEPARTMENT OR INDENTED UNDER A BREAK     *
+      *                 LINE FOR THE DEPARTMENT THAT ADMINISTERS IT.   *
+      ******************************************************************
+       2200-FETCH-C1.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-DEPTNO,
+                          :WS-DEPTNAME,
+                          :WS-MGRNO,
+                          :WS-ADMRDEPT,
+                          :WS-PARENT-DEPTNAME
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                IF NOT END-OF-C1
+                   IF WS-DEPTNO = WS-ADMRDEPT
+                      ADD 1 TO WS-TOP-COUNT
+                      MOVE WS-DEPTNO      TO WS-DET1-DEPTNO
+                      MOVE WS-DEPTNAME    TO WS-DET1-DEPTNAME
+                      MOVE WS-MGRNO       TO WS-DET1-MGRNO
+                      PRINT WS-RPT-DETAIL-TOP
+                   ELSE
+                      IF WS-ADMRDEPT NOT = WS-PREV-ADMRDEPT
+                         MOVE WS-ADMRDEPT        TO WS-BRK-ADMRDEPT
+                         MOVE WS-PARENT-DEPTNAME TO WS-BRK-PARENT-NAME
+                         PRINT WS-RPT-BREAK
+                         MOVE WS-ADMRDEPT        TO WS-PREV-ADMRDEPT
+                         ADD 1 TO WS-LINE-CTR
+                      END-IF
+                      ADD 1 TO WS-CHILD-COUNT
+                      MOVE WS-DEPTNO      TO WS-DET2-DEPTNO
+                      MOVE WS-DEPTNAME    TO WS-DET2-DEPTNAME
+                      MOVE WS-MGRNO       TO WS-DET2-MGRNO
+                      PRINT WS-RPT-DETAIL-CHILD
+                   END-IF
+                   ADD 1 TO WS-LINE-CTR
+                   IF WS-LINE-CTR >= WS-MAX-LINES
+                      PERFORM 2160-PRINT-FOOTER
+                      THRU    2160-EXIT
+                      PERFORM 2150-PRINT-HEADERS
+                      THRU    2150-EXIT
+                   END-IF
+                END-IF.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-C1
+      ******************************************************************
+       2300-CLOSE-C1.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2150-PRINT-HEADERS - REPEAT THE REPORT HEADING EVERY PAGE      *
+      ******************************************************************
+       2150-PRINT-HEADERS.
+                MOVE WS-PAGE-NO       TO WS-STAMP-PAGE-NO.
+                MOVE WS-RUN-DATE      TO WS-STAMP-DATE.
+                MOVE WS-RUN-TIME      TO WS-STAMP-TIME.
+
+                PRINT WS-RPT-HEADER.
+                PRINT WS-RPT-RUN-STAMP.
+                PRINT WS-RPT-COLUMNS.
+
+                MOVE 0 TO WS-LINE-CTR.
+                ADD  1 TO WS-PAGE-NO.
+       2150-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2160-PRINT-FOOTER - PAGE FOOTER WITH THE PAGE NUMBER JUST DONE *
+      ******************************************************************
+       2160-PRINT-FOOTER.
+                COMPUTE WS-FOOTER-PAGE-NO = WS-PAGE-NO - 1.
+                PRINT WS-RPT-FOOTER.
+       2160-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2170-PRINT-SUMMARY - TOTAL COUNTS OF EACH DEPARTMENT CATEGORY  *
+      ******************************************************************
+       2170-PRINT-SUMMARY.
+                MOVE WS-TOP-COUNT   TO WS-SUM-TOP.
+                MOVE WS-CHILD-COUNT TO WS-SUM-CHILD.
+                PRINT WS-RPT-SUMMARY.
+       2170-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
