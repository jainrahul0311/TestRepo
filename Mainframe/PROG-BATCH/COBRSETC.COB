@@ -20,19 +20,57 @@
       *--------------------                                             
        CONFIGURATION SECTION.                                           
        INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT CARDIN                                                
-                  ASSIGN TO DA-S-CARDIN.                                
-                                                                        
-       DATA DIVISION.                                                   
-      *-------------                                                    
-       FILE SECTION.                                                    
-       FD      CARDIN                                                   
-               RECORD CONTAINS 3 CHARACTERS                             
-               BLOCK CONTAINS 0 RECORDS                                 
-               LABEL RECORDS ARE OMITTED.                               
-       01  CARDREC                    PIC X(3).                         
-                                                                        
+       FILE-CONTROL.
+           SELECT CARDIN
+                  ASSIGN TO DA-S-CARDIN.
+
+           SELECT EMPOUT
+                  ASSIGN TO DA-S-EMPOUT.
+
+           SELECT CKPTFILE
+                  ASSIGN TO DA-S-CKPTFILE.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD      CARDIN
+               RECORD CONTAINS 3 CHARACTERS
+               BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE OMITTED.
+       01  CARDREC                    PIC X(3).
+
+       FD      EMPOUT
+               RECORD CONTAINS 57 CHARACTERS
+               BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  EMPOUT-REC.
+           10 EO-EMPNO                PIC X(6).
+           10 EO-FIRSTNME              PIC X(12).
+           10 EO-MIDINIT               PIC X(1).
+           10 EO-LASTNAME              PIC X(15).
+           10 EO-HIREDATE              PIC X(10).
+           10 EO-SALARY                PIC S9(7)V9(2) USAGE DISPLAY SIGN
+                                        LEADING SEPARATE.
+           10 EO-CURRCODE              PIC X(3).
+
+      *    TRAILER LAYOUT FOR THE SAME 57-BYTE RECORD, WRITTEN ONCE
+      *    AT END OF RUN WITH THE OVERALL HEADCOUNT AND AVERAGE
+      *    SALARY ACROSS ALL EXTRACTED EMPLOYEES.
+       01  EMPOUT-TRAILER-REC.
+           10 ET-RECORD-ID             PIC X(6)      VALUE 'TRAILR'.
+           10 ET-DEPTNO                PIC X(3).
+           10 ET-EMP-COUNT             PIC 9(6).
+           10 ET-AVG-SALARY            PIC S9(7)V9(2) USAGE DISPLAY SIGN
+                                        LEADING SEPARATE.
+           10 FILLER                   PIC X(32)     VALUE SPACES.
+
+       FD      CKPTFILE
+               RECORD CONTAINS 30 CHARACTERS
+               BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+           COPY CKPTREC.
+
+
       /                                                                 
        WORKING-STORAGE SECTION.                                         
                                                                         
@@ -45,18 +83,31 @@
            49  PDEPTNAME-TEXT     PIC X(36).                            
        01  PSQLCODE      PIC S9(9) COMP.                                
        01  PSQLSTATE     PIC X(5).                                      
-       01  PSQLERRMC.                                                   
-           49  PSQLERRMC-LEN      PIC S9(4) COMP.                       
-           49  PSQLERRMC-TEXT     PIC X(250).                           
+       01  PSQLERRMC.
+           49  PSQLERRMC-LEN      PIC S9(4) COMP.
+           49  PSQLERRMC-TEXT     PIC X(250).
+       01  PHIREDATE-FROM         PIC X(10)     VALUE SPACES.
+       01  PHIREDATE-TO           PIC X(10)     VALUE SPACES.
+       01  PDEPT-COST             PIC S9(9)V9(2) COMP-3.
+       01  PDEPT-EMPTY            PIC X(1)      VALUE SPACES.
+               88  DEPT-IS-EMPTY                VALUE 'Y'.
       *****************************************************             
       * WORKAREAS                                         *             
       *****************************************************             
-       77  INPUT-SWITCH        PIC X          VALUE  SPACES.            
-               88  NOMORE-INPUT               VALUE  'N'.               
-       77  END-OF-C1-SWITCH    PIC X          VALUE  SPACES.            
-               88  END-OF-C1                  VALUE  'Y'.               
-       01  WS-TIMESTAMP         PIC X(26).                              
-       01  WS-SQLCODE           PIC 9(9).                               
+       77  INPUT-SWITCH        PIC X          VALUE  SPACES.
+               88  NOMORE-INPUT               VALUE  'N'.
+       77  END-OF-C1-SWITCH    PIC X          VALUE  SPACES.
+               88  END-OF-C1                  VALUE  'Y'.
+       77  END-OF-CKPT-SWITCH  PIC X          VALUE  SPACES.
+               88  END-OF-CKPT                VALUE  'Y'.
+       01  WS-TIMESTAMP         PIC X(26).
+       01  WS-SQLCODE           PIC 9(9).
+       01  WS-RESTART-DEPTNO    PIC X(3)      VALUE SPACES.
+       01  WS-PREV-CARD-DEPTNO  PIC X(3)      VALUE SPACES.
+       01  WS-RUN-DATE          PIC 9(6).
+       01  WS-RUN-TIME          PIC 9(8).
+       01  WS-TOTAL-EMP-COUNT   PIC 9(6)       VALUE ZERO.
+       01  WS-AVG-SALARY        PIC S9(7)V9(2) USAGE COMP-3 VALUE ZERO.
        01  WS-MISC-HOST.                                                
            10 WEMPNO                PIC X(6).                           
            10 WFIRSTNME.                                                
@@ -66,8 +117,9 @@
            10 WLASTNAME.                                                
               49 WLASTNAME-LEN         PIC S9(4) COMP.                  
               49 WLASTNAME-TEXT        PIC X(15).                       
-           10 WHIREDATE             PIC X(10).                          
-           10 WSALARY               PIC S9(7)V9(2) USAGE COMP-3.        
+           10 WHIREDATE             PIC X(10).
+           10 WSALARY               PIC S9(7)V9(2) USAGE COMP-3.
+           10 WCURRCODE             PIC X(3).
                                                                         
       ****************************************************************  
       *    DECLARE A RESULT SET LOCATOR FOR THE RESULT SET THAT      *  
@@ -86,7 +138,6 @@
                                           INDEXED BY ERROR-INDEX.       
        77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.               
        01 ERROR-INDEX PIC 99.
-       01 ZONEDESCIDX PIC 99.
                                                                         
       /                                                                 
       ******************************************************************
@@ -109,93 +160,293 @@
       ******************************************************************
       * MAIN PROGRAM ROUTINE                                            
       ******************************************************************
-       MAINLINE.                                                        
-                DISPLAY '++ COBRSETC STARTING ++'.                      
-                                                                        
-      *         EXEC SQL                                                
-      *              SET :WS-TIMESTAMP = CURRENT TIMESTAMP              
-      *         END-EXEC.                                               
-                                                                        
-                DISPLAY 'WS-TIMESTAMP = ' WS-TIMESTAMP.                 
-
-                PERFORM 1000-OPEN-AND-READ THRU 1000-EXIT 
-                  VARYING ZONEDESCIDX FROM 1 BY 1 
-                  UNTIL ZONEDESCIDX > 9
-                                                                                        
-                PERFORM 1000-OPEN-AND-READ THRU                              
-                THRU    1000-EXIT.                                      
-                
-                ALTER 2200-GET-EACH TO END-OF-PROG.
-                                                                        
-                PERFORM 2000-PROCESS                                    
-                THRU    2000-EXIT.                                      
-                                                                        
-      ****   PROCESS RESULT SETS, IF ANY                                
-                                                                        
-                IF  SQLCODE = +466                                      
-                    PERFORM 2100-PROCESS-CURSOR                         
-                    THRU    2100-EXIT.                                  
-                                                                        
-                PERFORM 3000-CLOSE                                      
-                THRU    3000-EXIT.                                      
-                                                                        
-                DISPLAY '++ COBRSETC ENDING ++'.                        
-       END-OF-PROGR.
-                                                                        
-                GOBACK.                                                 
-      /                                                                 
+       MAINLINE.
+                DISPLAY '++ COBRSETC STARTING ++'.
+
+      *         EXEC SQL
+      *              SET :WS-TIMESTAMP = CURRENT TIMESTAMP
+      *         END-EXEC.
+
+                DISPLAY 'WS-TIMESTAMP = ' WS-TIMESTAMP.
+
+                PERFORM 1000-OPEN-AND-READ THRU 1000-EXIT.
+
+                PERFORM 1050-READ-CHECKPOINT THRU 1050-EXIT.
+
+                PERFORM 1060-WRITE-START-CHECKPOINT THRU 1060-EXIT.
+
+                PERFORM 1100-READ-CARD THRU 1100-EXIT.
+
+                PERFORM 2000-PROCESS
+                THRU    2000-EXIT
+                UNTIL NOMORE-INPUT.
+
+                PERFORM 1070-WRITE-END-CHECKPOINT THRU 1070-EXIT.
+
+                PERFORM 3000-CLOSE
+                THRU    3000-EXIT.
+
+                DISPLAY '++ COBRSETC ENDING ++'.
+
+                GOBACK.
+      /
+      ******************************************************************
+      * 1000-OPEN-AND-READ
       ******************************************************************
-      * 1000-OPEN-AND-READ                                              
+       1000-OPEN-AND-READ.
+                ACCEPT WS-RUN-DATE FROM DATE.
+                ACCEPT WS-RUN-TIME FROM TIME.
+                OPEN INPUT  CARDIN.
+                OPEN OUTPUT EMPOUT.
+       1000-EXIT.
+                EXIT.
+      /
       ******************************************************************
-       1000-OPEN-AND-READ.                                              
-                OPEN INPUT  CARDIN.                                     
+      * 1050-READ-CHECKPOINT - SCAN THE SHARED CHECKPOINT FILE FOR     *
+      *                        THIS PROGRAM'S MOST RECENT RECORD. IF   *
+      *                        THE PRIOR RUN NEVER FINISHED, RESUME    *
+      *                        AFTER THE LAST DEPARTMENT IT COMPLETED. *
+      *                        ONLY DEPARTMENT-GRAIN CHECKPOINTS DRIVE *
+      *                        THE RESTART DEPTNO - THE EMPLOYEE-GRAIN *
+      *                        CHECKPOINTS WRITTEN BY 1085 ARE FOR     *
+      *                        AUDIT/PROGRESS TRACKING ONLY AND ARE    *
+      *                        SKIPPED HERE SO A 6-BYTE EMPNO IS NEVER *
+      *                        TRUNCATED INTO THE 3-BYTE RESTART KEY.  *
+      ******************************************************************
+       1050-READ-CHECKPOINT.
+                OPEN INPUT CKPTFILE.
 
-       1000-READ.                                                       
-                READ CARDIN RECORD INTO PDEPTNO                         
-                   AT END MOVE 'N' TO INPUT-SWITCH.                     
-                                                                        
-                IF  NOMORE-INPUT                                        
-                    DISPLAY '++ COBRSETC EMPTY FILE ++'                 
-      *             CLOSE CARDIN                                        
-                    GOBACK.                                             
-                                                                        
-               MOVE SPACES TO  PDEPTNAME.                               
-               MOVE 0      TO  PSQLCODE.                                
-               MOVE SPACES TO  PSQLSTATE.                               
-               MOVE SPACES TO  PSQLERRMC.                               
-       1000-EXIT.                                                       
-                EXIT.                                                   
-      /                                                                 
+                PERFORM UNTIL END-OF-CKPT
+                   READ CKPTFILE INTO CKPT-RECORD
+                      AT END
+                           MOVE 'Y' TO END-OF-CKPT-SWITCH
+                      NOT AT END
+                           IF CKPT-PROGRAM-ID = 'COBRSETC'
+                              AND CKPT-KEY-IS-DEPT
+                              IF CKPT-IN-PROGRESS
+                                 MOVE CKPT-LAST-KEY TO WS-RESTART-DEPTNO
+                              ELSE
+                                 MOVE SPACES TO WS-RESTART-DEPTNO
+                              END-IF
+                           END-IF
+                   END-READ
+                END-PERFORM.
+
+                CLOSE CKPTFILE.
+
+                IF WS-RESTART-DEPTNO NOT = SPACES
+                   DISPLAY '++ COBRSETC RESUMING AFTER DEPT '
+                           WS-RESTART-DEPTNO ' ++'
+                END-IF.
+       1050-EXIT.
+                EXIT.
+      /
       ******************************************************************
-      * 2000-PROCESS                                                    
+      * 1060-WRITE-START-CHECKPOINT - MARK THIS RUN IN PROGRESS SO A   *
+      *                                CRASH MID-DECK CAN BE DETECTED. *
       ******************************************************************
-       2000-PROCESS.                                                    
-                DISPLAY 'PDEPTNO = ' PDEPTNO.                           
-                                                                        
-                CALL COBSPSET USING PDEPTNO                            
-                                    PDEPTNAME                          
-                                    PSQLCODE                           
-                                    PSQLSTATE                          
-                                    PSQLERRMC. 
-                                    
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN +466                                           
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                           
-                                                                        
-                DISPLAY 'PDEPTNAME  = ' PDEPTNAME.                      
-                DISPLAY 'PSQLCODE   = ' PSQLCODE.                       
-                DISPLAY 'PSQLSTATE  = ' PSQLSTATE.                      
-                DISPLAY 'PSQLERRMC  = ' PSQLERRMC.                      
-                                                                        
-       2000-EXIT.                                                       
-                EXIT.                                                   
-      /                                                                 
+       1060-WRITE-START-CHECKPOINT.
+                MOVE 'COBRSETC'     TO CKPT-PROGRAM-ID.
+                MOVE WS-RESTART-DEPTNO TO CKPT-LAST-KEY.
+                MOVE WS-RUN-DATE    TO CKPT-RUN-DATE.
+                MOVE WS-RUN-TIME    TO CKPT-RUN-TIME.
+                MOVE 'I'            TO CKPT-STATUS.
+                SET CKPT-KEY-IS-DEPT TO TRUE.
+
+                OPEN EXTEND CKPTFILE.
+                WRITE CKPT-RECORD.
+                CLOSE CKPTFILE.
+       1060-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 1070-WRITE-END-CHECKPOINT - MARK THE RUN CLEANLY COMPLETE.     *
+      ******************************************************************
+       1070-WRITE-END-CHECKPOINT.
+                MOVE 'COBRSETC'     TO CKPT-PROGRAM-ID.
+                MOVE SPACES         TO CKPT-LAST-KEY.
+                MOVE WS-RUN-DATE    TO CKPT-RUN-DATE.
+                MOVE WS-RUN-TIME    TO CKPT-RUN-TIME.
+                MOVE 'C'            TO CKPT-STATUS.
+                SET CKPT-KEY-IS-DEPT TO TRUE.
+
+                OPEN EXTEND CKPTFILE.
+                WRITE CKPT-RECORD.
+                CLOSE CKPTFILE.
+       1070-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 1080-WRITE-DEPT-CHECKPOINT - RECORD THE DEPARTMENT JUST        *
+      *                                COMPLETED SO A RERUN CAN SKIP   *
+      *                                PAST IT.                        *
+      ******************************************************************
+       1080-WRITE-DEPT-CHECKPOINT.
+                MOVE 'COBRSETC'     TO CKPT-PROGRAM-ID.
+                MOVE PDEPTNO        TO CKPT-LAST-KEY.
+                MOVE WS-RUN-DATE    TO CKPT-RUN-DATE.
+                MOVE WS-RUN-TIME    TO CKPT-RUN-TIME.
+                MOVE 'I'            TO CKPT-STATUS.
+                SET CKPT-KEY-IS-DEPT TO TRUE.
+
+                OPEN EXTEND CKPTFILE.
+                WRITE CKPT-RECORD.
+                CLOSE CKPTFILE.
+       1080-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 1085-WRITE-EMP-CHECKPOINT - RECORD THE EMPLOYEE JUST EXTRACTED *
+      *                                SO A RERUN INTERRUPTED MID-     *
+      *                                DEPARTMENT CAN SEE HOW FAR THE  *
+      *                                PRIOR ATTEMPT GOT.              *
+      ******************************************************************
+       1085-WRITE-EMP-CHECKPOINT.
+                MOVE 'COBRSETC'     TO CKPT-PROGRAM-ID.
+                MOVE WEMPNO         TO CKPT-LAST-KEY.
+                MOVE WS-RUN-DATE    TO CKPT-RUN-DATE.
+                MOVE WS-RUN-TIME    TO CKPT-RUN-TIME.
+                MOVE 'I'            TO CKPT-STATUS.
+                SET CKPT-KEY-IS-EMP TO TRUE.
+
+                OPEN EXTEND CKPTFILE.
+                WRITE CKPT-RECORD.
+                CLOSE CKPTFILE.
+       1085-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 1090-WRITE-TRAILER - WRITE A ONE-ROW TRAILER TO EMPOUT WITH    *
+      *                       THE HEADCOUNT AND AVERAGE SALARY FOR THE *
+      *                       DEPARTMENT JUST EXTRACTED. PDEPT-COST,   *
+      *                       RETURNED BY COBSPSET, IS THE DEPARTMENT  *
+      *                       TOTAL, SO IT IS USED DIRECTLY RATHER     *
+      *                       THAN RE-SUMMING THE EXTRACTED ROWS.      *
+      ******************************************************************
+       1090-WRITE-TRAILER.
+                IF WS-TOTAL-EMP-COUNT > 0
+                   COMPUTE WS-AVG-SALARY ROUNDED =
+                           PDEPT-COST / WS-TOTAL-EMP-COUNT
+                ELSE
+                   MOVE 0 TO WS-AVG-SALARY
+                END-IF.
+
+                MOVE 'TRAILR'         TO ET-RECORD-ID.
+                MOVE PDEPTNO          TO ET-DEPTNO.
+                MOVE WS-TOTAL-EMP-COUNT TO ET-EMP-COUNT.
+                MOVE WS-AVG-SALARY    TO ET-AVG-SALARY.
+
+                WRITE EMPOUT-REC FROM EMPOUT-TRAILER-REC.
+
+                DISPLAY 'COBRSETC - DEPT ' PDEPTNO
+                         ' EMPLOYEES EXTRACTED = ' WS-TOTAL-EMP-COUNT.
+                DISPLAY 'COBRSETC - DEPT ' PDEPTNO
+                         ' AVERAGE SALARY       = ' WS-AVG-SALARY.
+       1090-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 1100-READ-CARD - READ THE NEXT DEPARTMENT CARD FROM THE DECK.  *
+      *                  THE RESTART-SKIP TEST IN 2000-PROCESS ONLY    *
+      *                  WORKS IF THE DECK IS IN ASCENDING DEPTNO      *
+      *                  ORDER, SO THAT ORDER IS ENFORCED HERE.        *
+      ******************************************************************
+       1100-READ-CARD.
+                READ CARDIN RECORD INTO PDEPTNO
+                   AT END MOVE 'N' TO INPUT-SWITCH.
+
+                IF  NOMORE-INPUT
+                    DISPLAY '++ COBRSETC END OF CARD DECK ++'
+                ELSE
+                    IF WS-PREV-CARD-DEPTNO NOT = SPACES
+                       AND PDEPTNO < WS-PREV-CARD-DEPTNO
+                       PERFORM 9100-BAD-CARD-ORDER
+                       THRU    9100-EXIT
+                    END-IF
+                    MOVE PDEPTNO TO WS-PREV-CARD-DEPTNO
+                    MOVE SPACES TO  PDEPTNAME
+                    MOVE 0      TO  PSQLCODE
+                    MOVE SPACES TO  PSQLSTATE
+                    MOVE SPACES TO  PSQLERRMC
+                END-IF.
+       1100-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 2000-PROCESS - PROCESS ONE DEPARTMENT CARD FROM THE DECK       *
+      ******************************************************************
+       2000-PROCESS.
+                IF WS-RESTART-DEPTNO NOT = SPACES
+                   AND PDEPTNO NOT > WS-RESTART-DEPTNO
+                   DISPLAY 'PDEPTNO = ' PDEPTNO
+                           ' ALREADY PROCESSED ON PRIOR RUN - SKIPPING'
+                ELSE
+                   PERFORM 2050-PROCESS-DEPT
+                   THRU    2050-EXIT
+                END-IF.
+
+                PERFORM 1100-READ-CARD THRU 1100-EXIT.
+
+       2000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 2050-PROCESS-DEPT - CALL COBSPSET FOR ONE DEPARTMENT CARD AND  *
+      *                      CHECKPOINT IT ONCE PROCESSING SUCCEEDS.   *
+      ******************************************************************
+       2050-PROCESS-DEPT.
+                DISPLAY 'PDEPTNO = ' PDEPTNO.
+
+                MOVE ZERO TO WS-TOTAL-EMP-COUNT.
+
+                CALL COBSPSET USING PDEPTNO
+                                    PDEPTNAME
+                                    PSQLCODE
+                                    PSQLSTATE
+                                    PSQLERRMC
+                                    PHIREDATE-FROM
+                                    PHIREDATE-TO
+                                    PDEPT-COST
+                                    PDEPT-EMPTY.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +466
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                DISPLAY 'PDEPTNAME  = ' PDEPTNAME.
+                DISPLAY 'PSQLCODE   = ' PSQLCODE.
+                DISPLAY 'PSQLSTATE  = ' PSQLSTATE.
+                DISPLAY 'PSQLERRMC  = ' PSQLERRMC.
+                DISPLAY 'PDEPT-COST = ' PDEPT-COST.
+
+                IF DEPT-IS-EMPTY
+                   DISPLAY 'PDEPTNO = ' PDEPTNO
+                           ' HAS NO EMPLOYEES IN RANGE'
+                END-IF.
+
+      ****   PROCESS RESULT SETS, IF ANY
+
+                MOVE SPACES TO END-OF-C1-SWITCH.
+
+                IF  SQLCODE = +466
+                    PERFORM 2100-PROCESS-CURSOR
+                    THRU    2100-EXIT
+                END-IF.
+
+                PERFORM 1090-WRITE-TRAILER THRU 1090-EXIT.
+
+                PERFORM 1080-WRITE-DEPT-CHECKPOINT
+                THRU    1080-EXIT.
+
+       2050-EXIT.
+                EXIT.
+      /
       ******************************************************************
       * 2100-PROCESS-CURSOR.                                            
       ******************************************************************
@@ -239,45 +490,83 @@
        2200-GET-EACH.                                                   
                 EXEC SQL                                                
                     FETCH C1                                            
-                    INTO  :WEMPNO                                       
-                        , :WFIRSTNME                                    
-                        , :WMIDINIT                                     
-                        , :WLASTNAME                                    
-                        , :WHIREDATE                                    
-                        , :WSALARY                                      
-                END-EXEC.                                               
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN +100                                           
-                         MOVE 'Y' TO END-OF-C1-SWITCH                   
-                    WHEN OTHER                                          
-                         GO TO 9000-DBERROR                              
-                END-EVALUATE.                                           
-                                                                        
-                DISPLAY 'WEMPNO      = '  WEMPNO.                       
-                DISPLAY 'WFIRSTNME   = '  WFIRSTNME.                    
-                DISPLAY 'WMIDINIT    = '  WMIDINIT.                     
-                DISPLAY 'WLASTNAME   = '  WLASTNAME.                    
-                DISPLAY 'WHIREDATE   = '  WHIREDATE.                    
-                DISPLAY 'WSALARY     = '  WSALARY.                      
-                                                                        
-       2200-EXIT.                                                       
-                EXIT.                                                   
+                    INTO  :WEMPNO
+                        , :WFIRSTNME
+                        , :WMIDINIT
+                        , :WLASTNAME
+                        , :WHIREDATE
+                        , :WSALARY
+                        , :WCURRCODE
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         GO TO 9000-DBERROR
+                END-EVALUATE.
+
+                DISPLAY 'WEMPNO      = '  WEMPNO.
+                DISPLAY 'WFIRSTNME   = '  WFIRSTNME.
+                DISPLAY 'WMIDINIT    = '  WMIDINIT.
+                DISPLAY 'WLASTNAME   = '  WLASTNAME.
+                DISPLAY 'WHIREDATE   = '  WHIREDATE.
+                DISPLAY 'WSALARY     = '  WSALARY.
+                DISPLAY 'WCURRCODE   = '  WCURRCODE.
+
+                IF NOT END-OF-C1
+                   MOVE WEMPNO           TO EO-EMPNO
+                   MOVE WFIRSTNME-TEXT   TO EO-FIRSTNME
+                   MOVE WMIDINIT         TO EO-MIDINIT
+                   MOVE WLASTNAME-TEXT   TO EO-LASTNAME
+                   MOVE WHIREDATE        TO EO-HIREDATE
+                   MOVE WSALARY          TO EO-SALARY
+                   MOVE WCURRCODE        TO EO-CURRCODE
+                   WRITE EMPOUT-REC
+                   ADD 1      TO WS-TOTAL-EMP-COUNT
+                   PERFORM 1085-WRITE-EMP-CHECKPOINT
+                   THRU    1085-EXIT
+                END-IF.
+
+       2200-EXIT.
+                EXIT.
       /                                                                 
       ******************************************************************
       * 3000-CLOSE                                                      
       ******************************************************************
-       3000-CLOSE.                                                      
-      *         CLOSE CARDIN.                                           
-       3000-EXIT.                                                       
+       3000-CLOSE.
+                CLOSE CARDIN.
+                CLOSE EMPOUT.
+       3000-EXIT.
                 EXIT.                                                   
-      /                                                                 
+      /
+      ******************************************************************
+      * 9100-BAD-CARD-ORDER - THE RESTART-SKIP TEST IN 2000-PROCESS    *
+      *                       ONLY WORKS IF CARDIN IS FED IN ASCENDING *
+      *                       DEPTNO ORDER, SO A RUN THAT FINDS THE    *
+      *                       DECK OUT OF ORDER IS ABORTED RATHER THAN *
+      *                       RISK SKIPPING OR REPROCESSING DEPTS.     *
+      ******************************************************************
+       9100-BAD-CARD-ORDER.
+                DISPLAY 'COBRSETC - CARDIN OUT OF DEPTNO ORDER - '
+                        'PREVIOUS = ' WS-PREV-CARD-DEPTNO
+                        ' CURRENT = ' PDEPTNO.
+                DISPLAY 'COBRSETC - ABORTING, CARDIN MUST BE SORTED '
+                        'ASCENDING BY DEPTNO FOR RESTART TO BE SAFE'.
+
+                PERFORM 3000-CLOSE
+                THRU    3000-EXIT.
+
+                GOBACK.
+       9100-EXIT.
+                EXIT.
+      /
       ******************************************************************
-      * 9000-DBERROR - GET ERROR MESSAGE                                
+      * 9000-DBERROR - GET ERROR MESSAGE
       ******************************************************************
-       9000-DBERROR.                                                    
+       9000-DBERROR.
                 CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
                 IF RETURN-CODE = ZERO                                   
                    PERFORM 9999-ERROR-DISPLAY THRU                      
