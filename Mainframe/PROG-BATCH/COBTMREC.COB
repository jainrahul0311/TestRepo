@@ -0,0 +1,471 @@
+      *-----------------------------------------------------------------
+      *     COBTMREC - PACTIVITY VS EMP_PROJ_ACT TIME-CHARGED
+      *                RECONCILIATION REPORT. FLAGS EACH PROJECT/
+      *                ACTIVITY WHOSE TOTAL EMPTIME CHARGED BY
+      *                EMP_PROJ_ACT DOES NOT MATCH WHAT ACT_STAFF SAYS
+      *                EMPLOYEES SHOULD BE CHARGING, AND STAFFING ROWS
+      *                CHARGED AGAINST A PROJECT THAT NO LONGER EXISTS.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBTMREC.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       77  END-OF-C2-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C2                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+
+       01  WS-PROJ-NO             PIC X(6).
+       01  WS-ACT-NO              PIC X(6).
+       01  WS-ACT-STAFF           PIC S9(3)V9(2) USAGE COMP-3.
+       01  WS-CHARGED-TIME        PIC S9(7)V9(2) USAGE COMP-3.
+
+       01  WS-ORPHAN-PROJ-NO      PIC X(6).
+
+       01  WS-MISMATCH-COUNT      PIC 9(5)      USAGE COMP  VALUE 0.
+       01  WS-ORPHAN-COUNT        PIC 9(5)      USAGE COMP  VALUE 0.
+
+       01  WS-PAGE-CTL.
+           10 WS-PAGE-NO          PIC 9(4)      VALUE 1.
+           10 WS-LINE-CTR         PIC 9(3)      VALUE 0.
+           10 WS-MAX-LINES        PIC 9(3)      VALUE 40.
+
+       01  WS-RUN-DATE            PIC 9(6).
+       01  WS-RUN-TIME            PIC 9(8).
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(28).
+           10 WS-TEXT             PIC X(50)
+                VALUE 'PROJECT TIME-CHARGED RECONCILIATION REPORT'.
+           10 FILLER              PIC X(44).
+
+       01  WS-RPT-RUN-STAMP.
+           10 FILLER              PIC X(31)  VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN DATE: '.
+           10 WS-STAMP-DATE       PIC 9(6).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN TIME: '.
+           10 WS-STAMP-TIME       PIC 9(8).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(6)   VALUE 'PAGE: '.
+           10 WS-STAMP-PAGE-NO    PIC ZZZ9.
+
+       01  WS-RPT-FOOTER.
+           10 FILLER              PIC X(50)  VALUE SPACES.
+           10 FILLER              PIC X(15)  VALUE 'END OF PAGE '.
+           10 WS-FOOTER-PAGE-NO   PIC ZZZ9.
+           10 FILLER              PIC X(53)  VALUE SPACES.
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(9).
+           10 WS-COL1             PIC X(7)   VALUE 'PROJ NO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(6)   VALUE 'ACT NO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(12)  VALUE 'STAFF LEVEL'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(14)  VALUE 'CHARGED TIME'.
+           10 FILLER              PIC X(2).
+           10 WS-COL5             PIC X(20)  VALUE 'EXCEPTION'.
+           10 FILLER              PIC X(24).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(9).
+           10 WS-DET-PROJ-NO      PIC X(6).
+           10 FILLER              PIC X(3).
+           10 WS-DET-ACT-NO       PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-DET-PROJ-STAFF   PIC ZZ9.99.
+           10 FILLER              PIC X(5).
+           10 WS-DET-CHARGED      PIC ZZZZZ9.99.
+           10 FILLER              PIC X(3).
+           10 WS-DET-REASON       PIC X(30).
+
+       01  WS-RPT-ORPHAN.
+           10 FILLER              PIC X(9).
+           10 WS-ORP-PROJ-NO      PIC X(6).
+           10 FILLER              PIC X(3).
+           10 WS-ORP-REASON       PIC X(46)
+                VALUE 'TIME CHARGED TO A NONEXISTENT PROJECT'.
+
+       01  WS-RPT-SUMMARY.
+           10 FILLER              PIC X(9)   VALUE SPACES.
+           10 FILLER              PIC X(28)  VALUE
+                'STAFF/TIME MISMATCH COUNT: '.
+           10 WS-SUM-MISMATCH     PIC ZZZZ9.
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(22)  VALUE
+                'ORPHAN PROJECT COUNT: '.
+           10 WS-SUM-ORPHAN       PIC ZZZZ9.
+           10 FILLER              PIC X(17)  VALUE SPACES.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+       01 ERROR-INDEX PIC 99.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE PROJECT
+                END-EXEC.
+
+                EXEC SQL INCLUDE PACTIVITY
+                END-EXEC.
+
+                EXEC SQL INCLUDE EMPRJACT
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+           EXEC SQL DECLARE C1 CURSOR
+             SELECT
+                 A.PROJ_NO,
+                 A.ACT_NO,
+                 A.ACT_STAFF,
+                 COALESCE(SUM(E.EMPTIME), 0)
+             FROM PACTIVITY A
+             LEFT JOIN EMP_PROJ_ACT E
+                    ON E.PROJ_NO = A.PROJ_NO
+                   AND E.ACT_NO  = A.ACT_NO
+             GROUP BY A.PROJ_NO, A.ACT_NO, A.ACT_STAFF
+             HAVING COALESCE(SUM(E.EMPTIME), 0) <> A.ACT_STAFF
+             ORDER BY A.PROJ_NO, A.ACT_NO
+           END-EXEC.
+
+           EXEC SQL DECLARE C2 CURSOR
+             SELECT DISTINCT
+                 E.PROJ_NO
+             FROM EMP_PROJ_ACT E
+             WHERE NOT EXISTS
+                 (SELECT 1 FROM PROJECT P
+                   WHERE P.PROJ_NO = E.PROJ_NO)
+             ORDER BY E.PROJ_NO
+           END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+             PERFORM 1000-INITIALIZE
+             THRU    1000-EXIT.
+
+             PERFORM 2150-PRINT-HEADERS
+             THRU    2150-EXIT.
+
+             PERFORM 2000-PROCESS
+             THRU    2000-EXIT.
+
+             PERFORM 2170-PRINT-SUMMARY
+             THRU    2170-EXIT.
+
+             PERFORM 2160-PRINT-FOOTER
+             THRU    2160-EXIT.
+
+             STOP RUN.
+      /
+      ******************************************************************
+      * 1000-INITIALIZE - STAMP THE RUN DATE AND TIME FOR THE REPORT   *
+      ******************************************************************
+       1000-INITIALIZE.
+                ACCEPT WS-RUN-DATE FROM DATE.
+                ACCEPT WS-RUN-TIME FROM TIME.
+       1000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-C1
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-C1
+                THRU    2200-EXIT
+                UNTIL END-OF-C1.
+
+                PERFORM 2300-CLOSE-C1
+                THRU    2300-EXIT.
+
+                PERFORM 2400-OPEN-C2
+                THRU    2400-EXIT.
+
+                PERFORM 2500-FETCH-C2
+                THRU    2500-EXIT
+                UNTIL END-OF-C2.
+
+                PERFORM 2600-CLOSE-C2
+                THRU    2600-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-C1
+      ******************************************************************
+       2100-OPEN-C1.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-C1 - PROJECT/ACTIVITY WHOSE CHARGED TIME DOES NOT   *
+      *                 MATCH ACT_STAFF                                *
+      ******************************************************************
+       2200-FETCH-C1.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-PROJ-NO,
+                          :WS-ACT-NO,
+                          :WS-ACT-STAFF,
+                          :WS-CHARGED-TIME
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                IF NOT END-OF-C1
+                   ADD 1 TO WS-MISMATCH-COUNT
+                   MOVE WS-PROJ-NO       TO WS-DET-PROJ-NO
+                   MOVE WS-ACT-NO        TO WS-DET-ACT-NO
+                   MOVE WS-ACT-STAFF     TO WS-DET-PROJ-STAFF
+                   MOVE WS-CHARGED-TIME  TO WS-DET-CHARGED
+                   MOVE 'CHARGED TIME NOT EQUAL TO ACT-STAFF'
+                                         TO WS-DET-REASON
+                   PRINT WS-RPT-DETAIL
+                   ADD 1 TO WS-LINE-CTR
+                   IF WS-LINE-CTR >= WS-MAX-LINES
+                      PERFORM 2160-PRINT-FOOTER
+                      THRU    2160-EXIT
+                      PERFORM 2150-PRINT-HEADERS
+                      THRU    2150-EXIT
+                   END-IF
+                END-IF.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-C1
+      ******************************************************************
+       2300-CLOSE-C1.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2400-OPEN-C2
+      ******************************************************************
+       2400-OPEN-C2.
+
+                EXEC SQL
+                  OPEN  C2
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2400-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2500-FETCH-C2 - TIME CHARGED TO A PROJECT THAT NO LONGER       *
+      *                 EXISTS                                        *
+      ******************************************************************
+       2500-FETCH-C2.
+
+                EXEC SQL
+                    FETCH C2
+                    INTO  :WS-ORPHAN-PROJ-NO
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C2-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                IF NOT END-OF-C2
+                   ADD 1 TO WS-ORPHAN-COUNT
+                   MOVE WS-ORPHAN-PROJ-NO TO WS-ORP-PROJ-NO
+                   PRINT WS-RPT-ORPHAN
+                   ADD 1 TO WS-LINE-CTR
+                   IF WS-LINE-CTR >= WS-MAX-LINES
+                      PERFORM 2160-PRINT-FOOTER
+                      THRU    2160-EXIT
+                      PERFORM 2150-PRINT-HEADERS
+                      THRU    2150-EXIT
+                   END-IF
+                END-IF.
+
+       2500-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2600-CLOSE-C2
+      ******************************************************************
+       2600-CLOSE-C2.
+
+                EXEC SQL
+                  CLOSE  C2
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2600-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2150-PRINT-HEADERS - REPEAT THE REPORT HEADING EVERY PAGE      *
+      ******************************************************************
+       2150-PRINT-HEADERS.
+                MOVE WS-PAGE-NO       TO WS-STAMP-PAGE-NO.
+                MOVE WS-RUN-DATE      TO WS-STAMP-DATE.
+                MOVE WS-RUN-TIME      TO WS-STAMP-TIME.
+
+                PRINT WS-RPT-HEADER.
+                PRINT WS-RPT-RUN-STAMP.
+                PRINT WS-RPT-COLUMNS.
+
+                MOVE 0 TO WS-LINE-CTR.
+                ADD  1 TO WS-PAGE-NO.
+       2150-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2160-PRINT-FOOTER - PAGE FOOTER WITH THE PAGE NUMBER JUST DONE *
+      ******************************************************************
+       2160-PRINT-FOOTER.
+                COMPUTE WS-FOOTER-PAGE-NO = WS-PAGE-NO - 1.
+                PRINT WS-RPT-FOOTER.
+       2160-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2170-PRINT-SUMMARY - TOTAL COUNTS OF EACH EXCEPTION TYPE       *
+      ******************************************************************
+       2170-PRINT-SUMMARY.
+                MOVE WS-MISMATCH-COUNT TO WS-SUM-MISMATCH.
+                MOVE WS-ORPHAN-COUNT   TO WS-SUM-ORPHAN.
+                PRINT WS-RPT-SUMMARY.
+       2170-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
