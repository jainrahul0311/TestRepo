@@ -13,17 +13,43 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  COBIMSB2.                                           
        
-       ENVIRONMENT DIVISION.                                            
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-            SELECT DBDGSAM ASSIGN TO GSASEQ.             
-            
-       DATA DIVISION.                                                   
-       FILE SECTION.                                                    
-       FD  DBDGSAM.                                     
-             LABEL RECORD STANDARD.                                 
-       01  DBDGSAM-REC     PIC X(80).                                           
-          
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+            SELECT DBDGSAM ASSIGN TO GSASEQ.
+
+            SELECT DEPTOUT ASSIGN TO DA-S-DEPTOUT.
+
+            SELECT RUNLOG ASSIGN TO DA-S-RUNLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DBDGSAM
+             LABEL RECORDS ARE STANDARD.
+       01  DBDGSAM-REC     PIC X(80).
+
+       FD  DEPTOUT
+             LABEL RECORDS ARE STANDARD.
+       01  DEPTOUT-REC.
+           10 DO-DEPTNO           PIC X(3).
+           10 DO-DEPTNAME         PIC X(36).
+           10 DO-MGRNO            PIC X(6).
+           10 DO-ADMRDEPT         PIC X(3).
+           10 DO-LOCATION         PIC X(16).
+
+      *    RUN-LOG - ONE ROW APPENDED PER RUN WITH THE SEGMENT
+      *    READ-COUNT, FOR AUDIT/OPERATIONS TRACKING OVER TIME.
+       FD  RUNLOG
+             RECORD CONTAINS 27 CHARACTERS
+             BLOCK CONTAINS 0 RECORDS
+             LABEL RECORDS ARE STANDARD.
+       01  RUNLOG-REC.
+           10 RL-PROGRAM-ID        PIC X(8).
+           10 RL-RUN-DATE          PIC 9(6).
+           10 RL-RUN-TIME          PIC 9(8).
+           10 RL-READ-COUNT        PIC 9(5).
+
+
       *-----------------------------------------------------------------
       * WORKING STORAGE SECTION                                            
       *-----------------------------------------------------------------
@@ -34,7 +60,11 @@
        77  ISRT            PIC  X(4)  VALUE 'ISRT'.                     
        77  DLET            PIC  X(4)  VALUE 'DLET'.                     
        77  REPL            PIC  X(4)  VALUE 'REPL'. 
-       77  COUNT           PIC  S9(5)  VALUE +4 COMPUTATIONAL. 
+       77  SEGMENT-COUNT   PIC  S9(5)  VALUE +0 COMPUTATIONAL.
+       77  DL-ABEND-SWITCH PIC  X      VALUE SPACES.
+           88 DL-ABEND                 VALUE 'Y'.
+       01  WS-RUN-DATE     PIC  9(6).
+       01  WS-RUN-TIME     PIC  9(8).
        01  UNQUAL-SSA.
            02 SEG-NAME     PIC  X(8)  VALUE '        '.
            02 FILLER       PIC  X     VALUE ' '.
@@ -69,25 +99,77 @@
       *-----------------------------------------------------------------
       * ENTERS DLITCBL. PERFORMS PRINT DEPARTMENT MODULE.                                            
       *-----------------------------------------------------------------
-       100-MAIN-MODULE.     
+       100-MAIN-MODULE.
            ENTRY 'DLITCBL'
-           
-           PERFORM 200-PRINTDEPT-MODULE THRU 200-EXIT 
+
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           OPEN OUTPUT DEPTOUT.
+
+           PERFORM 200-PRINTDEPT-MODULE THRU 200-EXIT
               UNTIL STATUS-CODE EQUAL TO 'GL'
-                 
-           GOBACK.    
-       100-EXIT.                                                        
-           EXIT.                                                        
-       
+                 OR DL-ABEND
+
+           CLOSE DEPTOUT.
+
+           IF DL-ABEND
+              DISPLAY 'COBIMSB2 - ABEND, BAD DL/I STATUS CODE = '
+                       STATUS-CODE
+           ELSE
+              DISPLAY 'COBIMSB2 - NORMAL END OF DATABASE (GL)'
+           END-IF.
+
+           DISPLAY 'COBIMSB2 - DEPT-SEG-IN SEGMENTS READ = '
+                    SEGMENT-COUNT.
+
+           PERFORM 300-WRITE-RUNLOG THRU 300-EXIT.
+
+           GOBACK.
+       100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * THIS PARAGRAPH APPENDS THE READ-COUNT FOR THIS RUN TO THE
+      * SHARED RUN LOG, SO OPERATIONS CAN TRACK SEGMENT VOLUMES ACROSS
+      * RUNS WITHOUT DIGGING THROUGH JOB-LOG DISPLAYS.
+      *-----------------------------------------------------------------
+       300-WRITE-RUNLOG.
+           MOVE 'COBIMSB2'    TO RL-PROGRAM-ID.
+           MOVE WS-RUN-DATE   TO RL-RUN-DATE.
+           MOVE WS-RUN-TIME   TO RL-RUN-TIME.
+           MOVE SEGMENT-COUNT TO RL-READ-COUNT.
+
+           OPEN EXTEND RUNLOG.
+           WRITE RUNLOG-REC.
+           CLOSE RUNLOG.
+       300-EXIT.
+           EXIT.
+
       *-----------------------------------------------------------------
       * THIS PARAGRAPH CALLS THE COBOL PROGRAM CBLDTL1 USING THE COMMON
-      * AREA TO PASS THE DETAILS TO PRINT DEPARTMENT DETAILS.                                            
+      * AREA TO PASS THE DETAILS TO PRINT DEPARTMENT DETAILS.
       *-----------------------------------------------------------------
        200-PRINTDEPT-MODULE.
            CALL 'CBLTDLI' USING GET-NEXT, GSAPCB, DEPT-SEG-IN
-                          
-           DISPLAY 'DEPARTMENT NUMBER IS : ' DEPTNO.
+
+           EVALUATE STATUS-CODE
+               WHEN SPACES
+                    DISPLAY 'DEPARTMENT NUMBER IS : ' DEPTNO
+                    ADD 1 TO SEGMENT-COUNT
+                    MOVE DEPTNO           TO DO-DEPTNO
+                    MOVE DEPTNAME-TEXT    TO DO-DEPTNAME
+                    MOVE MGRNO            TO DO-MGRNO
+                    MOVE ADMRDEPT         TO DO-ADMRDEPT
+                    MOVE LOCATION         TO DO-LOCATION
+                    WRITE DEPTOUT-REC
+               WHEN 'GL'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'COBIMSB2 - DLI ERROR STATUS = ' STATUS-CODE
+                    MOVE 'Y' TO DL-ABEND-SWITCH
+           END-EVALUATE.
        200-EXIT.
            EXIT.
-           
+
        
\ No newline at end of file
