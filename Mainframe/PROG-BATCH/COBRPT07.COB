@@ -12,29 +12,135 @@
       /                                                                 
        ENVIRONMENT DIVISION.                                            
       *--------------------                                             
-       CONFIGURATION SECTION.                                           
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARDIN
+                  ASSIGN TO DA-S-CARDIN.
+           SELECT CKPTFILE
+                  ASSIGN TO DA-S-CKPTFILE.
+           SELECT ROSTEXT
+                  ASSIGN TO DA-S-ROSTEXT.
 
-       DATA DIVISION.                                                   
-      *-------------                                                    
-       FILE SECTION.                                                    
-      /                                                                 
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD      CARDIN
+               RECORD CONTAINS 4 CHARACTERS
+               BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE OMITTED.
+       01  CARDREC.
+           05  CARDREC-DEPTNO         PIC X(3).
+           05  CARDREC-ROSTER-FMT     PIC X(1).
+
+       FD      CKPTFILE
+               RECORD CONTAINS 30 CHARACTERS
+               BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+           COPY CKPTREC.
+
+      *    DEPARTMENT ROSTER EXTRACT - WRITTEN ALONGSIDE THE PRINTED
+      *    REPORT, EITHER AS FIXED-WIDTH COLUMNS OR COMMA-DELIMITED
+      *    (CSV) DEPENDING ON THE OPTIONAL FORMAT FLAG ON THE CONTROL
+      *    CARD.
+       FD      ROSTEXT
+               RECORD CONTAINS 100 CHARACTERS
+               BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE STANDARD.
+       01  ROSTEXT-REC                PIC X(100).
+      /
        WORKING-STORAGE SECTION.
-      *****************************************************             
-      * WORKAREAS                                         *             
-      *****************************************************             
-       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.            
-               88  END-OF-C1                     VALUE  'Y'.                      
-       01  WS-EMPNO               PIC X(6).                                      
-       01  WS-SQLCODE             PIC 9(9).                               
-      
-       01  WS-RPT-HEADER.                                                
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       77  SKIP-ROW-SWITCH        PIC X          VALUE  SPACES.
+               88  SKIP-ROW                      VALUE  'Y'.
+       77  END-OF-CKPT-SWITCH     PIC X          VALUE  SPACES.
+               88  END-OF-CKPT                   VALUE  'Y'.
+       01  WS-EMPNO               PIC X(6).
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-EMP-COUNT-N         PIC S9(4)     USAGE COMP.
+       01  WS-DEPT-COST-N         PIC S9(9)V9(2) USAGE COMP-3.
+       01  WS-FILTER-DEPTNO       PIC X(3)      VALUE SPACES.
+       01  WS-BAD-ROW-COUNT       PIC 9(5)      USAGE COMP  VALUE 0.
+
+      *    THE CURSOR NOW SORTS BY ADMRDEPT THEN DEPTNO (SO THE ADMIN-
+      *    DEPARTMENT SUBTOTAL BREAK GROUPS CORRECTLY), SO THE RESTART
+      *    HIGH-WATER MARK MUST BE THE SAME COMPOUND KEY, NOT DEPTNO
+      *    ALONE, OR AN OUT-OF-SEQUENCE DEPTNO WOULD BE SKIPPED OR
+      *    REPROCESSED INCORRECTLY.
+       01  WS-RESTART-KEY.
+           05  WS-RESTART-ADMRDEPT    PIC X(3)  VALUE SPACES.
+           05  WS-RESTART-KEY-DEPTNO  PIC X(3)  VALUE SPACES.
+
+       01  WS-CURR-SORT-KEY.
+           05  WS-CURR-KEY-ADMRDEPT   PIC X(3).
+           05  WS-CURR-KEY-DEPTNO     PIC X(3).
+
+       01  WS-ROSTER-FMT          PIC X(1)      VALUE SPACES.
+               88  ROSTER-CSV                   VALUE 'C'.
+               88  ROSTER-FIXED                 VALUE SPACE 'F'.
+
+       01  WS-ROSTER-FIXED-REC.
+           05  WR-DEPTNO              PIC X(3).
+           05  WR-DEPTNAME            PIC X(36).
+           05  WR-MGRNO               PIC X(6).
+           05  WR-LOCATION            PIC X(16).
+           05  WR-HEADCOUNT           PIC 9(4).
+           05  WR-PAYROLL-COST        PIC 9(9)V99.
+           05  FILLER                 PIC X(24).
+
+       01  WS-ROSTER-CSV-FIELDS.
+           05  WR-HEADCOUNT-ED        PIC ZZZ9.
+           05  WR-PAYROLL-COST-ED     PIC ZZZZZZZ9.99.
+
+       01  WS-PAGE-CTL.
+           10 WS-PAGE-NO          PIC 9(4)      VALUE 1.
+           10 WS-LINE-CTR         PIC 9(3)      VALUE 0.
+           10 WS-MAX-LINES        PIC 9(3)      VALUE 40.
+
+       01  WS-RUN-DATE            PIC 9(6).
+       01  WS-RUN-TIME            PIC 9(8).
+
+       01  WS-ADMRDEPT            PIC X(3).
+       01  WS-PREV-ADMRDEPT       PIC X(3)      VALUE SPACES.
+       01  WS-ADMR-COUNT          PIC 9(4)      VALUE 0.
+       01  WS-FIRST-ROW-SWITCH    PIC X         VALUE 'Y'.
+           88  WS-FIRST-ROW                     VALUE 'Y'.
+
+       01  WS-RPT-SUBTOTAL.
+           10 FILLER              PIC X(31)  VALUE SPACES.
+           10 WS-SUB-COUNT        PIC ZZZ9.
+           10 FILLER              PIC X(29)
+                VALUE ' DEPARTMENTS REPORT TO ADMIN DEPT '.
+           10 WS-SUB-ADMRDEPT     PIC X(3).
+           10 FILLER              PIC X(35)  VALUE SPACES.
+
+       01  WS-RPT-HEADER.
            10 FILLER              PIC X(46)
-           10 WS-TEXT             PIC X(40) 
-                VALUE 'DETAIL OF ALL THE DEPARTMENTS IN HR_DB' 
+           10 WS-TEXT             PIC X(40)
+                VALUE 'DETAIL OF ALL THE DEPARTMENTS IN HR_DB'
            10 FILLER              PIC X(46)
-           
+
+       01  WS-RPT-RUN-STAMP.
+           10 FILLER              PIC X(31)  VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN DATE: '.
+           10 WS-STAMP-DATE       PIC 9(6).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN TIME: '.
+           10 WS-STAMP-TIME       PIC 9(8).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(6)   VALUE 'PAGE: '.
+           10 WS-STAMP-PAGE-NO    PIC ZZZ9.
+
+       01  WS-RPT-FOOTER.
+           10 FILLER              PIC X(50)  VALUE SPACES.
+           10 FILLER              PIC X(15)  VALUE 'END OF PAGE '.
+           10 WS-FOOTER-PAGE-NO   PIC ZZZ9.
+           10 FILLER              PIC X(53)  VALUE SPACES.
+
        01  WS-RPT-COLUMNS.
            10 FILLER              PIC X(31).
            10 WS-COL1             PIC X(3)   VALUE 'DEPTNO'.
@@ -44,8 +150,12 @@
            10 WS-COL3             PIC X(6)   VALUE 'MGR NO'.
            10 FILLER              PIC X(2).
            10 WS-COL4             PIC X(16)  VALUE 'LOCATION'.
-           10 FILLER              PIC X(34).
-           
+           10 FILLER              PIC X(2).
+           10 WS-COL5             PIC X(9)   VALUE 'HEADCOUNT'.
+           10 FILLER              PIC X(2).
+           10 WS-COL6             PIC X(14)  VALUE 'PAYROLL COST'.
+           10 FILLER              PIC X(9).
+
        01  WS-RPT-DETAIL.
            10 FILLER              PIC X(31).
            10 WS-DEPTNO           PIC X(3).
@@ -55,7 +165,11 @@
            10 WS-MGRNO            PIC X(6).
            10 FILLER              PIC X(2).
            10 WS-LOCATION         PIC X(16).
-           10 FILLER              PIC X(34).
+           10 FILLER              PIC X(2).
+           10 WS-EMP-COUNT        PIC ZZZ9.
+           10 FILLER              PIC X(6).
+           10 WS-DEPT-COST        PIC $$$,$$$,$$9.99.
+           10 FILLER              PIC X(9).
                                                                         
       ******************************************************************
       * VARIABLES FOR ERROR-HANDLING                                    
@@ -81,46 +195,194 @@
       * SQL CURSORS AND STATEMENTS                                      
       ******************************************************************
                                                                         
-           EXEC SQL DECLARE C1 CURSOR                                
-             SELECT                                                     
-                 DEPTNO,     
-                 DEPTNAME,
-                 MGRNO,
-                 LOCATION
-             FROM DEPT                                                 
-             ORDER BY DEPTNO  
-           END-EXEC.                                                    
+           EXEC SQL DECLARE C1 CURSOR
+             SELECT
+                 D.DEPTNO,
+                 D.DEPTNAME,
+                 D.MGRNO,
+                 D.LOCATION,
+                 D.ADMRDEPT,
+                 COUNT(E.EMPNO),
+                 COALESCE(SUM(E.SALARY + E.BONUS + E.COMM), 0)
+             FROM DEPT D
+             LEFT JOIN EMP E
+                    ON E.WORKDEPT = D.DEPTNO
+             WHERE :WS-FILTER-DEPTNO = SPACES
+                OR D.DEPTNO = :WS-FILTER-DEPTNO
+             GROUP BY D.DEPTNO, D.DEPTNAME, D.MGRNO, D.LOCATION,
+                      D.ADMRDEPT
+             ORDER BY D.ADMRDEPT, D.DEPTNO
+           END-EXEC.
                                                                         
       /                                                                 
        PROCEDURE DIVISION.                                                                                                                     
       ******************************************************************
       * MAIN PROGRAM ROUTINE                                            
       ******************************************************************
-       MAINLINE.                                                        
-                                  
-             PRINT WS-RPT-HEADER.
-                
-             PRINT WS-RPT-COLUMNS.
-                                  
-             PERFORM 2000-PROCESS                                    
-             THRU    2000-EXIT.                                      
-                                                                                                                                         
-             STOP RUN.                                                 
-      /                                                                 
+       MAINLINE.
+
+             PERFORM 1000-INITIALIZE
+             THRU    1000-EXIT.
+
+             PERFORM 1010-READ-CHECKPOINT
+             THRU    1010-EXIT.
+
+             PERFORM 1020-WRITE-START-CHECKPOINT
+             THRU    1020-EXIT.
+
+             PERFORM 2150-PRINT-HEADERS
+             THRU    2150-EXIT.
+
+             PERFORM 2000-PROCESS
+             THRU    2000-EXIT.
+
+             PERFORM 2160-PRINT-FOOTER
+             THRU    2160-EXIT.
+
+             PERFORM 1030-WRITE-END-CHECKPOINT
+             THRU    1030-EXIT.
+
+             CLOSE ROSTEXT.
+
+             DISPLAY 'COBRPT07 - BAD ROWS SKIPPED = ' WS-BAD-ROW-COUNT.
+
+             STOP RUN.
+      /
+      ******************************************************************
+      * 1000-INITIALIZE - STAMP THE RUN DATE AND TIME FOR THE REPORT,  *
+      *                   AND PICK UP AN OPTIONAL SINGLE-DEPARTMENT    *
+      *                   FILTER CARD. A BLANK OR MISSING CARD MEANS   *
+      *                   REPORT ON ALL DEPARTMENTS.                  *
+      ******************************************************************
+       1000-INITIALIZE.
+                ACCEPT WS-RUN-DATE FROM DATE.
+                ACCEPT WS-RUN-TIME FROM TIME.
+
+                OPEN INPUT CARDIN.
+                READ CARDIN
+                   AT END
+                        MOVE SPACES TO CARDREC
+                END-READ.
+                CLOSE CARDIN.
+
+                MOVE CARDREC-DEPTNO     TO WS-FILTER-DEPTNO.
+                MOVE CARDREC-ROSTER-FMT TO WS-ROSTER-FMT.
+
+                DISPLAY 'WS-FILTER-DEPTNO = ' WS-FILTER-DEPTNO.
+                DISPLAY 'WS-ROSTER-FMT = ' WS-ROSTER-FMT.
+
+                OPEN OUTPUT ROSTEXT.
+       1000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 1010-READ-CHECKPOINT - SCAN THE SHARED CHECKPOINT FILE FOR     *
+      *                        THIS PROGRAM'S MOST RECENT RECORD. IF   *
+      *                        THE PRIOR RUN NEVER FINISHED, RESUME    *
+      *                        AFTER THE LAST DEPARTMENT IT COMPLETED. *
+      ******************************************************************
+       1010-READ-CHECKPOINT.
+                OPEN INPUT CKPTFILE.
+
+                PERFORM UNTIL END-OF-CKPT
+                   READ CKPTFILE INTO CKPT-RECORD
+                      AT END
+                           MOVE 'Y' TO END-OF-CKPT-SWITCH
+                      NOT AT END
+                           IF CKPT-PROGRAM-ID = 'COBRPT07'
+                              AND CKPT-KEY-IS-DEPT
+                              IF CKPT-IN-PROGRESS
+                                 MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+                              ELSE
+                                 MOVE SPACES TO WS-RESTART-KEY
+                              END-IF
+                           END-IF
+                   END-READ
+                END-PERFORM.
+
+                CLOSE CKPTFILE.
+
+                IF WS-RESTART-KEY NOT = SPACES
+                   DISPLAY '++ COBRPT07 RESUMING AFTER ADMRDEPT/DEPTNO '
+                           WS-RESTART-KEY ' ++'
+                END-IF.
+       1010-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 1020-WRITE-START-CHECKPOINT - MARK THIS RUN IN PROGRESS SO A   *
+      *                                CRASH MID-REPORT CAN BE SEEN.   *
+      ******************************************************************
+       1020-WRITE-START-CHECKPOINT.
+                MOVE 'COBRPT07'     TO CKPT-PROGRAM-ID.
+                MOVE WS-RESTART-KEY TO CKPT-LAST-KEY.
+                MOVE WS-RUN-DATE    TO CKPT-RUN-DATE.
+                MOVE WS-RUN-TIME    TO CKPT-RUN-TIME.
+                MOVE 'I'            TO CKPT-STATUS.
+                SET CKPT-KEY-IS-DEPT TO TRUE.
+
+                OPEN EXTEND CKPTFILE.
+                WRITE CKPT-RECORD.
+                CLOSE CKPTFILE.
+       1020-EXIT.
+                EXIT.
+      /
       ******************************************************************
-      * 2000-PROCESS                                                    
+      * 1030-WRITE-END-CHECKPOINT - MARK THE RUN CLEANLY COMPLETE.     *
+      ******************************************************************
+       1030-WRITE-END-CHECKPOINT.
+                MOVE 'COBRPT07'     TO CKPT-PROGRAM-ID.
+                MOVE SPACES         TO CKPT-LAST-KEY.
+                MOVE WS-RUN-DATE    TO CKPT-RUN-DATE.
+                MOVE WS-RUN-TIME    TO CKPT-RUN-TIME.
+                MOVE 'C'            TO CKPT-STATUS.
+                SET CKPT-KEY-IS-DEPT TO TRUE.
+
+                OPEN EXTEND CKPTFILE.
+                WRITE CKPT-RECORD.
+                CLOSE CKPTFILE.
+       1030-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 1040-WRITE-DEPT-CHECKPOINT - RECORD THE DEPARTMENT JUST        *
+      *                                PRINTED SO A RERUN CAN SKIP     *
+      *                                PAST IT.                        *
+      ******************************************************************
+       1040-WRITE-DEPT-CHECKPOINT.
+                MOVE 'COBRPT07'     TO CKPT-PROGRAM-ID.
+                MOVE WS-CURR-SORT-KEY TO CKPT-LAST-KEY.
+                MOVE WS-RUN-DATE    TO CKPT-RUN-DATE.
+                MOVE WS-RUN-TIME    TO CKPT-RUN-TIME.
+                MOVE 'I'            TO CKPT-STATUS.
+                SET CKPT-KEY-IS-DEPT TO TRUE.
+
+                OPEN EXTEND CKPTFILE.
+                WRITE CKPT-RECORD.
+                CLOSE CKPTFILE.
+       1040-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 2000-PROCESS
       ******************************************************************
        2000-PROCESS.                                                    
 
                 PERFORM 2100-OPEN-CURSOR                                    
                 THRU    2100-EXIT.                                      
                                                                   
-                PERFORM 2200-FETCH-CURSOR                                    
+                PERFORM 2200-FETCH-CURSOR
                 THRU    2200-EXIT
                 UNTIL END-OF-C1-SWITCH.
-                                                                  
-                PERFORM 2300-CLOSE-CURSOR                                    
-                THRU    2300-EXIT.                                      
+
+                IF NOT WS-FIRST-ROW
+                   PERFORM 2170-PRINT-SUBTOTAL
+                   THRU    2170-EXIT
+                END-IF.
+
+                PERFORM 2300-CLOSE-CURSOR
+                THRU    2300-EXIT.
                                                                                                                                                                                                                                                                                         
        2000-EXIT.                                                       
                 EXIT.                                                   
@@ -150,32 +412,151 @@
       ******************************************************************
       * 2200-FETCH-CURSOR                                                    
       ******************************************************************
-       2200-FETCH-CURSOR.                                                    
+       2200-FETCH-CURSOR.
 
-                EXEC SQL                                                
-                    FETCH C1                                            
+                MOVE SPACES TO SKIP-ROW-SWITCH.
+
+                EXEC SQL
+                    FETCH C1
                     INTO  :WS-DEPTNO,
                           :WS-DEPTNAME,
                           :WS-MGRNO,
-                          :WS-LOCATION
-                END-EXEC.                                               
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN +100                                           
-                         MOVE 'Y' TO END-OF-C1-SWITCH                   
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                           
-                
-                PRINT WS-PRT-DETAIL.
-                                                                                                                                                                                                                                                                                              
-       2200-EXIT.                                                       
-                EXIT.                                                   
+                          :WS-LOCATION,
+                          :WS-ADMRDEPT,
+                          :WS-EMP-COUNT-N,
+                          :WS-DEPT-COST-N
+                END-EXEC.
 
-      /                                                                 
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9010-BADROW-SKIP
+                         THRU    9010-EXIT
+                         MOVE 'Y' TO SKIP-ROW-SWITCH
+                END-EVALUATE.
+
+                IF NOT END-OF-C1 AND NOT SKIP-ROW
+                   MOVE WS-ADMRDEPT TO WS-CURR-KEY-ADMRDEPT
+                   MOVE WS-DEPTNO   TO WS-CURR-KEY-DEPTNO
+                   IF WS-RESTART-KEY NOT = SPACES
+                      AND WS-CURR-SORT-KEY NOT > WS-RESTART-KEY
+                      DISPLAY 'WS-DEPTNO = ' WS-DEPTNO
+                              ' ALREADY PROCESSED ON PRIOR RUN - SKIPPING'
+                      MOVE 'Y' TO SKIP-ROW-SWITCH
+                   END-IF
+                END-IF.
+
+                IF NOT END-OF-C1 AND NOT SKIP-ROW
+                   IF WS-ADMRDEPT NOT = WS-PREV-ADMRDEPT
+                      IF NOT WS-FIRST-ROW
+                         PERFORM 2170-PRINT-SUBTOTAL
+                         THRU    2170-EXIT
+                      END-IF
+                      MOVE 'N' TO WS-FIRST-ROW-SWITCH
+                      MOVE 0             TO WS-ADMR-COUNT
+                      MOVE WS-ADMRDEPT   TO WS-PREV-ADMRDEPT
+                   END-IF
+                   ADD 1 TO WS-ADMR-COUNT
+                   MOVE WS-EMP-COUNT-N TO WS-EMP-COUNT
+                   MOVE WS-DEPT-COST-N TO WS-DEPT-COST
+                   PRINT WS-RPT-DETAIL
+                   ADD 1 TO WS-LINE-CTR
+                   IF WS-LINE-CTR >= WS-MAX-LINES
+                      PERFORM 2160-PRINT-FOOTER
+                      THRU    2160-EXIT
+                      PERFORM 2150-PRINT-HEADERS
+                      THRU    2150-EXIT
+                   END-IF
+                   PERFORM 1040-WRITE-DEPT-CHECKPOINT
+                   THRU    1040-EXIT
+                   PERFORM 2180-WRITE-ROSTER
+                   THRU    2180-EXIT
+                END-IF.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2170-PRINT-SUBTOTAL - ADMIN-DEPARTMENT CONTROL BREAK           *
+      ******************************************************************
+       2170-PRINT-SUBTOTAL.
+                MOVE WS-ADMR-COUNT      TO WS-SUB-COUNT.
+                MOVE WS-PREV-ADMRDEPT   TO WS-SUB-ADMRDEPT.
+                PRINT WS-RPT-SUBTOTAL.
+       2170-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2180-WRITE-ROSTER - EXTRACT THE DEPARTMENT JUST PRINTED TO THE *
+      *                     ROSTER FILE, IN FIXED-WIDTH OR CSV LAYOUT  *
+      *                     DEPENDING ON THE CONTROL-CARD FORMAT FLAG. *
+      ******************************************************************
+       2180-WRITE-ROSTER.
+                IF ROSTER-CSV
+                   MOVE WS-EMP-COUNT-N    TO WR-HEADCOUNT-ED
+                   MOVE WS-DEPT-COST-N    TO WR-PAYROLL-COST-ED
+                   MOVE SPACES            TO ROSTEXT-REC
+                   STRING WS-DEPTNO       DELIMITED BY SIZE
+                          ','             DELIMITED BY SIZE
+                          WS-DEPTNAME     DELIMITED BY SPACE
+                          ','             DELIMITED BY SIZE
+                          WS-MGRNO        DELIMITED BY SIZE
+                          ','             DELIMITED BY SIZE
+                          WS-LOCATION     DELIMITED BY SPACE
+                          ','             DELIMITED BY SIZE
+                          WR-HEADCOUNT-ED DELIMITED BY SIZE
+                          ','             DELIMITED BY SIZE
+                          WR-PAYROLL-COST-ED DELIMITED BY SIZE
+                     INTO ROSTEXT-REC
+                   END-STRING
+                ELSE
+                   MOVE WS-DEPTNO         TO WR-DEPTNO
+                   MOVE WS-DEPTNAME       TO WR-DEPTNAME
+                   MOVE WS-MGRNO          TO WR-MGRNO
+                   MOVE WS-LOCATION       TO WR-LOCATION
+                   MOVE WS-EMP-COUNT-N    TO WR-HEADCOUNT
+                   MOVE WS-DEPT-COST-N    TO WR-PAYROLL-COST
+                   MOVE WS-ROSTER-FIXED-REC TO ROSTEXT-REC
+                END-IF.
+
+                WRITE ROSTEXT-REC.
+       2180-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2150-PRINT-HEADERS - REPEAT THE REPORT HEADING EVERY PAGE      *
+      ******************************************************************
+       2150-PRINT-HEADERS.
+                MOVE WS-PAGE-NO   TO WS-STAMP-PAGE-NO.
+                MOVE WS-RUN-DATE  TO WS-STAMP-DATE.
+                MOVE WS-RUN-TIME  TO WS-STAMP-TIME.
+
+                PRINT WS-RPT-HEADER.
+                PRINT WS-RPT-RUN-STAMP.
+                PRINT WS-RPT-COLUMNS.
+
+                MOVE 0 TO WS-LINE-CTR.
+                ADD  1 TO WS-PAGE-NO.
+       2150-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2160-PRINT-FOOTER - PAGE FOOTER WITH THE PAGE NUMBER JUST DONE *
+      ******************************************************************
+       2160-PRINT-FOOTER.
+                COMPUTE WS-FOOTER-PAGE-NO = WS-PAGE-NO - 1.
+                PRINT WS-RPT-FOOTER.
+       2160-EXIT.
+                EXIT.
+
+      /
       ******************************************************************
       * 2300-CLOSE-CURSOR                                                    
       ******************************************************************
@@ -212,13 +593,24 @@
                    FROM    1 BY 1                                       
                    UNTIL   ERROR-INDEX GREATER THAN 12.                 
                                                                         
-                GOBACK.                                                 
-                                                                  
-       9000-EXIT.                                                       
-                EXIT.                                                   
-      /                                                                 
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9010-BADROW-SKIP - A SINGLE ROW COULD NOT BE FETCHED. LOG IT   *
+      *                    AND LET 2200-FETCH-CURSOR MOVE ON TO THE    *
+      *                    NEXT ROW INSTEAD OF ABORTING THE REPORT.    *
+      ******************************************************************
+       9010-BADROW-SKIP.
+                DISPLAY 'COBRPT07 - SKIPPING BAD ROW, SQLCODE = ' SQLCODE.
+                ADD 1 TO WS-BAD-ROW-COUNT.
+       9010-EXIT.
+                EXIT.
+      /
       ******************************************************************
-      * 9999-ERROR-DISPLAY                                              
+      * 9999-ERROR-DISPLAY
       ******************************************************************
        9999-ERROR-DISPLAY.                                              
                 DISPLAY ERROR-TEXT (ERROR-INDEX).                       
