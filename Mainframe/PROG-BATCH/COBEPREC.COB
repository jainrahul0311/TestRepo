@@ -0,0 +1,535 @@
+      *-----------------------------------------------------------------
+      *     COBEPREC - RECONCILES THE EMP TABLE AGAINST THE PAYROLL
+      *                TABLE FOR A GIVEN YEAR. SUMS EACH EMPLOYEE'S
+      *                PAYROLL ROWS FOR THE YEAR AND FLAGS ANY EMPNO
+      *                WHERE THE TOTAL PAID DIVERGES FROM THE EMP
+      *                MASTER SALARY/BONUS/COMM FIGURES, AND ANY
+      *                PAYROLL RECORD WITH NO MATCHING EMPLOYEE.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBEPREC.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARDIN
+                  ASSIGN TO DA-S-CARDIN.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD      CARDIN
+               RECORD CONTAINS 4 CHARACTERS
+               BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE OMITTED.
+       01  CARDREC                    PIC X(4).
+
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       77  END-OF-C2-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C2                     VALUE  'Y'.
+       01  WS-YEAR                PIC X(4).
+       01  WS-FROM-YRMO           PIC X(6).
+       01  WS-TO-YRMO             PIC X(6).
+       01  WS-SQLCODE             PIC 9(9).
+
+       01  WS-EMPNO               PIC X(6).
+       01  WS-FIRSTNME            PIC X(12).
+       01  WS-LASTNAME            PIC X(15).
+       01  WS-M-SALARY            PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-M-BONUS             PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-M-COMM              PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-P-SALARY            PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-P-BONUS             PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-P-COMM              PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-SALARY-DIFF         PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-BONUS-DIFF          PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-COMM-DIFF           PIC S9(7)V9(2) USAGE COMP-3.
+
+       01  WS-PAY-EMPNO           PIC X(6).
+       01  WS-PAY-SALARYPAID-N    PIC S9(7)V9(2) USAGE COMP-3.
+
+       01  WS-MISSING-COUNT       PIC 9(5)      USAGE COMP  VALUE 0.
+       01  WS-ORPHAN-COUNT        PIC 9(5)      USAGE COMP  VALUE 0.
+
+       01  WS-PAGE-CTL.
+           10 WS-PAGE-NO          PIC 9(4)      VALUE 1.
+           10 WS-LINE-CTR         PIC 9(3)      VALUE 0.
+           10 WS-MAX-LINES        PIC 9(3)      VALUE 40.
+
+       01  WS-RUN-DATE            PIC 9(6).
+       01  WS-RUN-TIME            PIC 9(8).
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(41).
+           10 WS-TEXT             PIC X(40)
+                VALUE 'EMP TO PAYROLL RECONCILIATION REPORT'.
+           10 FILLER              PIC X(41).
+
+       01  WS-RPT-RUN-STAMP.
+           10 FILLER              PIC X(28)  VALUE SPACES.
+           10 FILLER              PIC X(6)   VALUE 'YEAR: '.
+           10 WS-STAMP-YEAR       PIC X(4).
+           10 FILLER              PIC X(8)   VALUE SPACES.
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN DATE: '.
+           10 WS-STAMP-DATE       PIC 9(6).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN TIME: '.
+           10 WS-STAMP-TIME       PIC 9(8).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(6)   VALUE 'PAGE: '.
+           10 WS-STAMP-PAGE-NO    PIC ZZZ9.
+
+       01  WS-RPT-FOOTER.
+           10 FILLER              PIC X(50)  VALUE SPACES.
+           10 FILLER              PIC X(15)  VALUE 'END OF PAGE '.
+           10 WS-FOOTER-PAGE-NO   PIC ZZZ9.
+           10 FILLER              PIC X(53)  VALUE SPACES.
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(9).
+           10 WS-COL1             PIC X(6)   VALUE 'EMPNO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(18)  VALUE 'EMPLOYEE NAME'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(11)  VALUE 'SAL DIFF'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(11)  VALUE 'BON DIFF'.
+           10 FILLER              PIC X(2).
+           10 WS-COL5             PIC X(11)  VALUE 'COM DIFF'.
+           10 FILLER              PIC X(2).
+           10 WS-COL6             PIC X(26)  VALUE 'EXCEPTION'.
+           10 FILLER              PIC X(10).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(9).
+           10 WS-DET-EMPNO        PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-DET-NAME         PIC X(18).
+           10 FILLER              PIC X(2).
+           10 WS-DET-SAL-DIFF     PIC $$$,$$9.99-.
+           10 FILLER              PIC X(2).
+           10 WS-DET-BON-DIFF     PIC $$$,$$9.99-.
+           10 FILLER              PIC X(2).
+           10 WS-DET-COM-DIFF     PIC $$$,$$9.99-.
+           10 FILLER              PIC X(2).
+           10 WS-DET-REASON       PIC X(26).
+           10 FILLER              PIC X(10).
+
+       01  WS-RPT-SUMMARY.
+           10 FILLER              PIC X(9)   VALUE SPACES.
+           10 FILLER              PIC X(24)  VALUE
+                'EMPNOS WITH PAY DIFF:  '.
+           10 WS-SUM-MISSING      PIC ZZZZ9.
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(25)  VALUE
+                'PAY WITH NO EMPLOYEE:   '.
+           10 WS-SUM-ORPHAN       PIC ZZZZ9.
+           10 FILLER              PIC X(24)  VALUE SPACES.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+       01 ERROR-INDEX PIC 99.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE EMP
+                END-EXEC.
+
+                EXEC SQL INCLUDE PAYROLL
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+           EXEC SQL DECLARE C1 CURSOR
+             SELECT
+                 E.EMPNO,
+                 E.FIRSTNME,
+                 E.LASTNAME,
+                 E.SALARY,
+                 E.BONUS,
+                 E.COMM,
+                 COALESCE(SUM(P.SALARYPAID), 0),
+                 COALESCE(SUM(P.BONUSPAID), 0),
+                 COALESCE(SUM(P.COMMPAID), 0)
+             FROM EMP E
+             LEFT JOIN PAYROLL P
+                    ON P.EMPNO      = E.EMPNO
+                   AND P.PYEARMONTH BETWEEN :WS-FROM-YRMO
+                                        AND :WS-TO-YRMO
+             GROUP BY E.EMPNO, E.FIRSTNME, E.LASTNAME,
+                      E.SALARY, E.BONUS, E.COMM
+             HAVING COALESCE(SUM(P.SALARYPAID), 0) <> E.SALARY
+                 OR COALESCE(SUM(P.BONUSPAID), 0)  <> E.BONUS
+                 OR COALESCE(SUM(P.COMMPAID), 0)   <> E.COMM
+             ORDER BY E.EMPNO
+           END-EXEC.
+
+           EXEC SQL DECLARE C2 CURSOR
+             SELECT
+                 P.EMPNO,
+                 P.SALARYPAID
+             FROM PAYROLL P
+             WHERE P.PYEARMONTH BETWEEN :WS-FROM-YRMO
+                                     AND :WS-TO-YRMO
+               AND NOT EXISTS
+                 (SELECT 1 FROM EMP E
+                   WHERE E.EMPNO = P.EMPNO)
+             ORDER BY P.EMPNO
+           END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+             PERFORM 1000-INITIALIZE
+             THRU    1000-EXIT.
+
+             PERFORM 2150-PRINT-HEADERS
+             THRU    2150-EXIT.
+
+             PERFORM 2000-PROCESS
+             THRU    2000-EXIT.
+
+             PERFORM 2170-PRINT-SUMMARY
+             THRU    2170-EXIT.
+
+             PERFORM 2160-PRINT-FOOTER
+             THRU    2160-EXIT.
+
+             STOP RUN.
+      /
+      ******************************************************************
+      * 1000-INITIALIZE - GET THE PAY PERIOD CARD AND STAMP THE RUN    *
+      ******************************************************************
+       1000-INITIALIZE.
+                ACCEPT WS-RUN-DATE FROM DATE.
+                ACCEPT WS-RUN-TIME FROM TIME.
+
+                OPEN INPUT CARDIN.
+                READ CARDIN RECORD INTO WS-YEAR
+                   AT END
+                        DISPLAY '++ COBEPREC - NO YEAR CARD ++'
+                        MOVE SPACES TO WS-YEAR
+                END-READ.
+                CLOSE CARDIN.
+
+                STRING WS-YEAR '01' DELIMITED BY SIZE
+                    INTO WS-FROM-YRMO.
+                STRING WS-YEAR '12' DELIMITED BY SIZE
+                    INTO WS-TO-YRMO.
+
+                DISPLAY 'WS-YEAR = ' WS-YEAR.
+       1000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-C1
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-C1
+                THRU    2200-EXIT
+                UNTIL END-OF-C1.
+
+                PERFORM 2300-CLOSE-C1
+                THRU    2300-EXIT.
+
+                PERFORM 2400-OPEN-C2
+                THRU    2400-EXIT.
+
+                PERFORM 2500-FETCH-C2
+                THRU    2500-EXIT
+                UNTIL END-OF-C2.
+
+                PERFORM 2600-CLOSE-C2
+                THRU    2600-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-C1
+      ******************************************************************
+       2100-OPEN-C1.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-C1 - EMPNOS WHERE YTD PAYROLL DIVERGES FROM MASTER  *
+      ******************************************************************
+       2200-FETCH-C1.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-EMPNO,
+                          :WS-FIRSTNME,
+                          :WS-LASTNAME,
+                          :WS-M-SALARY,
+                          :WS-M-BONUS,
+                          :WS-M-COMM,
+                          :WS-P-SALARY,
+                          :WS-P-BONUS,
+                          :WS-P-COMM
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                IF NOT END-OF-C1
+                   COMPUTE WS-SALARY-DIFF = WS-P-SALARY - WS-M-SALARY
+                   COMPUTE WS-BONUS-DIFF  = WS-P-BONUS  - WS-M-BONUS
+                   COMPUTE WS-COMM-DIFF   = WS-P-COMM   - WS-M-COMM
+                   ADD 1 TO WS-MISSING-COUNT
+                   MOVE WS-EMPNO       TO WS-DET-EMPNO
+                   STRING WS-FIRSTNME DELIMITED BY '  '
+                          ' '          DELIMITED BY SIZE
+                          WS-LASTNAME  DELIMITED BY '  '
+                          INTO WS-DET-NAME
+                   MOVE WS-SALARY-DIFF TO WS-DET-SAL-DIFF
+                   MOVE WS-BONUS-DIFF  TO WS-DET-BON-DIFF
+                   MOVE WS-COMM-DIFF   TO WS-DET-COM-DIFF
+                   MOVE 'PAY DIVERGES FROM MASTER'
+                                       TO WS-DET-REASON
+                   PRINT WS-RPT-DETAIL
+                   ADD 1 TO WS-LINE-CTR
+                   IF WS-LINE-CTR >= WS-MAX-LINES
+                      PERFORM 2160-PRINT-FOOTER
+                      THRU    2160-EXIT
+                      PERFORM 2150-PRINT-HEADERS
+                      THRU    2150-EXIT
+                   END-IF
+                END-IF.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-C1
+      ******************************************************************
+       2300-CLOSE-C1.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2400-OPEN-C2
+      ******************************************************************
+       2400-OPEN-C2.
+
+                EXEC SQL
+                  OPEN  C2
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2400-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2500-FETCH-C2 - PAYROLL RECORDS WITH NO MATCHING EMPLOYEE      *
+      ******************************************************************
+       2500-FETCH-C2.
+
+                EXEC SQL
+                    FETCH C2
+                    INTO  :WS-PAY-EMPNO,
+                          :WS-PAY-SALARYPAID-N
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C2-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                IF NOT END-OF-C2
+                   ADD 1 TO WS-ORPHAN-COUNT
+                   MOVE WS-PAY-EMPNO         TO WS-DET-EMPNO
+                   MOVE SPACES               TO WS-DET-NAME
+                   MOVE WS-PAY-SALARYPAID-N  TO WS-DET-SAL-DIFF
+                   MOVE 0                    TO WS-DET-BON-DIFF
+                   MOVE 0                    TO WS-DET-COM-DIFF
+                   MOVE 'PAYROLL WITH NO EMPLOYEE'
+                                             TO WS-DET-REASON
+                   PRINT WS-RPT-DETAIL
+                   ADD 1 TO WS-LINE-CTR
+                   IF WS-LINE-CTR >= WS-MAX-LINES
+                      PERFORM 2160-PRINT-FOOTER
+                      THRU    2160-EXIT
+                      PERFORM 2150-PRINT-HEADERS
+                      THRU    2150-EXIT
+                   END-IF
+                END-IF.
+
+       2500-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2600-CLOSE-C2
+      ******************************************************************
+       2600-CLOSE-C2.
+
+                EXEC SQL
+                  CLOSE  C2
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2600-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2150-PRINT-HEADERS - REPEAT THE REPORT HEADING EVERY PAGE      *
+      ******************************************************************
+       2150-PRINT-HEADERS.
+                MOVE WS-PAGE-NO       TO WS-STAMP-PAGE-NO.
+                MOVE WS-RUN-DATE      TO WS-STAMP-DATE.
+                MOVE WS-RUN-TIME      TO WS-STAMP-TIME.
+                MOVE WS-YEAR          TO WS-STAMP-YEAR.
+
+                PRINT WS-RPT-HEADER.
+                PRINT WS-RPT-RUN-STAMP.
+                PRINT WS-RPT-COLUMNS.
+
+                MOVE 0 TO WS-LINE-CTR.
+                ADD  1 TO WS-PAGE-NO.
+       2150-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2160-PRINT-FOOTER - PAGE FOOTER WITH THE PAGE NUMBER JUST DONE *
+      ******************************************************************
+       2160-PRINT-FOOTER.
+                COMPUTE WS-FOOTER-PAGE-NO = WS-PAGE-NO - 1.
+                PRINT WS-RPT-FOOTER.
+       2160-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2170-PRINT-SUMMARY - TOTAL COUNTS OF EACH EXCEPTION TYPE       *
+      ******************************************************************
+       2170-PRINT-SUMMARY.
+                MOVE WS-MISSING-COUNT TO WS-SUM-MISSING.
+                MOVE WS-ORPHAN-COUNT  TO WS-SUM-ORPHAN.
+                PRINT WS-RPT-SUMMARY.
+       2170-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
