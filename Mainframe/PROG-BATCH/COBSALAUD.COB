@@ -0,0 +1,371 @@
+      *-----------------------------------------------------------------
+      *     COBSALAUD - AUDITS EMPLOYEE SALARIES AGAINST THE NORMAL
+      *                 PAY BAND FOR THEIR JOB. AN EMPLOYEE IS AN
+      *                 OUTLIER WHEN THEIR SALARY IS MORE THAN TWO
+      *                 STANDARD DEVIATIONS FROM THE AVERAGE SALARY
+      *                 PAID FOR THAT JOB ACROSS THE COMPANY.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBSALAUD.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+
+       01  WS-EMPNO               PIC X(6).
+       01  WS-FIRSTNME            PIC X(12).
+       01  WS-LASTNAME            PIC X(15).
+       01  WS-JOB                 PIC X(8).
+       01  WS-SALARY-N            PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-JOB-AVG-N           PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-JOB-STDDEV-N        PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-DEVIATION-N         PIC S9(7)V9(2) USAGE COMP-3.
+
+       01  WS-OUTLIER-COUNT       PIC 9(5)      USAGE COMP  VALUE 0.
+
+       01  WS-PAGE-CTL.
+           10 WS-PAGE-NO          PIC 9(4)      VALUE 1.
+           10 WS-LINE-CTR         PIC 9(3)      VALUE 0.
+           10 WS-MAX-LINES        PIC 9(3)      VALUE 40.
+
+       01  WS-RUN-DATE            PIC 9(6).
+       01  WS-RUN-TIME            PIC 9(8).
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(38).
+           10 WS-TEXT             PIC X(40)
+                VALUE 'SALARY-BAND OUTLIER AUDIT'.
+           10 FILLER              PIC X(44).
+
+       01  WS-RPT-RUN-STAMP.
+           10 FILLER              PIC X(31)  VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN DATE: '.
+           10 WS-STAMP-DATE       PIC 9(6).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN TIME: '.
+           10 WS-STAMP-TIME       PIC 9(8).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(6)   VALUE 'PAGE: '.
+           10 WS-STAMP-PAGE-NO    PIC ZZZ9.
+
+       01  WS-RPT-FOOTER.
+           10 FILLER              PIC X(50)  VALUE SPACES.
+           10 FILLER              PIC X(15)  VALUE 'END OF PAGE '.
+           10 WS-FOOTER-PAGE-NO   PIC ZZZ9.
+           10 FILLER              PIC X(53)  VALUE SPACES.
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(6).
+           10 WS-COL1             PIC X(6)   VALUE 'EMPNO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(27)  VALUE 'EMPLOYEE NAME'.
+           10 FILLER              PIC X(2).
+           10 WS-COL3             PIC X(8)   VALUE 'JOB'.
+           10 FILLER              PIC X(2).
+           10 WS-COL4             PIC X(11)  VALUE 'SALARY'.
+           10 FILLER              PIC X(2).
+           10 WS-COL5             PIC X(11)  VALUE 'JOB AVG'.
+           10 FILLER              PIC X(2).
+           10 WS-COL6             PIC X(11)  VALUE 'DEVIATION'.
+           10 FILLER              PIC X(20).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(6).
+           10 WS-DET-EMPNO        PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-DET-NAME         PIC X(27).
+           10 FILLER              PIC X(2).
+           10 WS-DET-JOB          PIC X(8).
+           10 FILLER              PIC X(2).
+           10 WS-DET-SALARY       PIC ZZZ,ZZ9.99.
+           10 FILLER              PIC X(2).
+           10 WS-DET-JOB-AVG      PIC ZZZ,ZZ9.99.
+           10 FILLER              PIC X(2).
+           10 WS-DET-DEVIATION    PIC -ZZ,ZZ9.99.
+           10 FILLER              PIC X(19).
+
+       01  WS-RPT-SUMMARY.
+           10 FILLER              PIC X(6)   VALUE SPACES.
+           10 FILLER              PIC X(24)  VALUE
+                'TOTAL OUTLIERS FOUND:  '.
+           10 WS-SUM-OUTLIER      PIC ZZZZ9.
+           10 FILLER              PIC X(49)  VALUE SPACES.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+       01 ERROR-INDEX PIC 99.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE EMP
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+           EXEC SQL DECLARE C1 CURSOR
+             SELECT
+                 E.EMPNO,
+                 E.FIRSTNME,
+                 E.LASTNAME,
+                 E.JOB,
+                 E.SALARY,
+                 S.JOB_AVG,
+                 S.JOB_STDDEV
+             FROM EMP E
+             INNER JOIN
+                 (SELECT
+                      JOB,
+                      AVG(SALARY)    AS JOB_AVG,
+                      STDDEV(SALARY) AS JOB_STDDEV
+                  FROM EMP
+                  GROUP BY JOB) S
+                    ON S.JOB = E.JOB
+             WHERE S.JOB_STDDEV > 0
+               AND ABS(E.SALARY - S.JOB_AVG) > (2 * S.JOB_STDDEV)
+             ORDER BY E.JOB, E.EMPNO
+           END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+             PERFORM 1000-INITIALIZE
+             THRU    1000-EXIT.
+
+             PERFORM 2150-PRINT-HEADERS
+             THRU    2150-EXIT.
+
+             PERFORM 2000-PROCESS
+             THRU    2000-EXIT.
+
+             PERFORM 2170-PRINT-SUMMARY
+             THRU    2170-EXIT.
+
+             PERFORM 2160-PRINT-FOOTER
+             THRU    2160-EXIT.
+
+             STOP RUN.
+      /
+      ******************************************************************
+      * 1000-INITIALIZE - STAMP THE RUN DATE AND TIME FOR THE REPORT   *
+      ******************************************************************
+       1000-INITIALIZE.
+                ACCEPT WS-RUN-DATE FROM DATE.
+                ACCEPT WS-RUN-TIME FROM TIME.
+       1000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-C1
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-C1
+                THRU    2200-EXIT
+                UNTIL END-OF-C1.
+
+                PERFORM 2300-CLOSE-C1
+                THRU    2300-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-C1
+      ******************************************************************
+       2100-OPEN-C1.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-C1 - EMPLOYEES MORE THAN 2 STD DEVS FROM JOB AVG    *
+      ******************************************************************
+       2200-FETCH-C1.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-EMPNO,
+                          :WS-FIRSTNME,
+                          :WS-LASTNAME,
+                          :WS-JOB,
+                          :WS-SALARY-N,
+                          :WS-JOB-AVG-N,
+                          :WS-JOB-STDDEV-N
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                IF NOT END-OF-C1
+                   COMPUTE WS-DEVIATION-N =
+                        WS-SALARY-N - WS-JOB-AVG-N
+                   ADD 1 TO WS-OUTLIER-COUNT
+                   MOVE WS-EMPNO             TO WS-DET-EMPNO
+                   MOVE SPACES               TO WS-DET-NAME
+                   STRING WS-FIRSTNME DELIMITED BY SPACE ' '
+                          WS-LASTNAME  DELIMITED BY SIZE
+                          INTO WS-DET-NAME
+                   MOVE WS-JOB               TO WS-DET-JOB
+                   MOVE WS-SALARY-N          TO WS-DET-SALARY
+                   MOVE WS-JOB-AVG-N         TO WS-DET-JOB-AVG
+                   MOVE WS-DEVIATION-N       TO WS-DET-DEVIATION
+                   PRINT WS-RPT-DETAIL
+                   ADD 1 TO WS-LINE-CTR
+                   IF WS-LINE-CTR >= WS-MAX-LINES
+                      PERFORM 2160-PRINT-FOOTER
+                      THRU    2160-EXIT
+                      PERFORM 2150-PRINT-HEADERS
+                      THRU    2150-EXIT
+                   END-IF
+                END-IF.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-C1
+      ******************************************************************
+       2300-CLOSE-C1.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2150-PRINT-HEADERS - REPEAT THE REPORT HEADING EVERY PAGE      *
+      ******************************************************************
+       2150-PRINT-HEADERS.
+                MOVE WS-PAGE-NO       TO WS-STAMP-PAGE-NO.
+                MOVE WS-RUN-DATE      TO WS-STAMP-DATE.
+                MOVE WS-RUN-TIME      TO WS-STAMP-TIME.
+
+                PRINT WS-RPT-HEADER.
+                PRINT WS-RPT-RUN-STAMP.
+                PRINT WS-RPT-COLUMNS.
+
+                MOVE 0 TO WS-LINE-CTR.
+                ADD  1 TO WS-PAGE-NO.
+       2150-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2160-PRINT-FOOTER - PAGE FOOTER WITH THE PAGE NUMBER JUST DONE *
+      ******************************************************************
+       2160-PRINT-FOOTER.
+                COMPUTE WS-FOOTER-PAGE-NO = WS-PAGE-NO - 1.
+                PRINT WS-RPT-FOOTER.
+       2160-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2170-PRINT-SUMMARY - TOTAL OUTLIERS FOUND                      *
+      ******************************************************************
+       2170-PRINT-SUMMARY.
+                MOVE WS-OUTLIER-COUNT TO WS-SUM-OUTLIER.
+                PRINT WS-RPT-SUMMARY.
+       2170-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
