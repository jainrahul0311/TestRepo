@@ -32,8 +32,12 @@
                88  END-OF-C1                  VALUE  'Y'.               
        01  WS-TIMESTAMP         PIC X(26).                              
                                                                         
-       01  WS-PARMAREA.                                                 
-               02  WS-DEPTNO             PIC X(03).                     
+       01  WS-PARMAREA.
+               02  WS-DEPTNO             PIC X(03).
+               02  WS-HIREDATE-FROM      PIC X(10).
+               02  WS-HIREDATE-TO        PIC X(10).
+       01  WS-EMP-COUNT          PIC S9(9)     USAGE COMP.
+       01  WS-DEPT-COST          PIC S9(9)V9(2) USAGE COMP-3.
                                                                         
       ******************************************************************
       * VARIABLES FOR ERROR-HANDLING                                    
@@ -65,31 +69,41 @@
            49 PDEPTNAME-TEXT    PIC X(36).                              
        01  PSQLCODE      PIC S9(9) COMP.                                
        01  PSQLSTATE     PIC X(5).                                      
-       01  PSQLERRMC.                                                   
-           49 PSQLERRMC-LEN     PIC S9(4) COMP.                         
-           49 PSQLERRMC-TEXT    PIC X(250).                             
+       01  PSQLERRMC.
+           49 PSQLERRMC-LEN     PIC S9(4) COMP.
+           49 PSQLERRMC-TEXT    PIC X(250).
+       01  PHIREDATE-FROM       PIC X(10).
+       01  PHIREDATE-TO         PIC X(10).
+       01  PDEPT-COST           PIC S9(9)V9(2) COMP-3.
+       01  PDEPT-EMPTY          PIC X(1).
                                                                         
       ******************************************************************
       * SQL CURSORS AND STATEMENTS                                      
       ******************************************************************
                                                                         
-                EXEC SQL DECLARE C1                                     
-                  CURSOR WITH RETURN FOR                                
-                  SELECT                                                
-                      EMPNO                                             
-                    , FIRSTNME                                          
-                    , MIDINIT                                           
-                    , LASTNAME                                          
-                    , HIREDATE                                          
-                    , SALARY                                            
-                    FROM EMP                                            
-                    WHERE WORKDEPT = :WS-DEPTNO                         
-                    ORDER BY SALARY DESC                                
-                END-EXEC.                                               
-                                                                        
-      /                                                                 
-       PROCEDURE DIVISION USING PDEPTNO, PDEPTNAME, PSQLCODE,           
-                          PSQLSTATE, PSQLERRMC.                         
+                EXEC SQL DECLARE C1
+                  CURSOR WITH RETURN FOR
+                  SELECT
+                      EMPNO
+                    , FIRSTNME
+                    , MIDINIT
+                    , LASTNAME
+                    , HIREDATE
+                    , SALARY
+                    , CURRCODE
+                    FROM EMP
+                    WHERE WORKDEPT = :WS-DEPTNO
+                      AND (:WS-HIREDATE-FROM = SPACES
+                           OR HIREDATE >= :WS-HIREDATE-FROM)
+                      AND (:WS-HIREDATE-TO = SPACES
+                           OR HIREDATE <= :WS-HIREDATE-TO)
+                    ORDER BY SALARY DESC
+                END-EXEC.
+
+      /
+       PROCEDURE DIVISION USING PDEPTNO, PDEPTNAME, PSQLCODE,
+                          PSQLSTATE, PSQLERRMC, PHIREDATE-FROM,
+                          PHIREDATE-TO, PDEPT-COST, PDEPT-EMPTY.
       *------------------                                               
                                                                         
       ******************************************************************
@@ -112,10 +126,12 @@
       ******************************************************************
       * 2000-PROCESS                                                    
       ******************************************************************
-       2000-PROCESS.                                                    
-                MOVE PDEPTNO TO WS-DEPTNO.                              
-                                                                        
-                DISPLAY 'WS-DEPTNO = ' WS-DEPTNO.                       
+       2000-PROCESS.
+                MOVE PDEPTNO        TO WS-DEPTNO.
+                MOVE PHIREDATE-FROM TO WS-HIREDATE-FROM.
+                MOVE PHIREDATE-TO   TO WS-HIREDATE-TO.
+
+                DISPLAY 'WS-DEPTNO = ' WS-DEPTNO.
                                                                         
                 EXEC SQL                                                
                   SELECT                                                
@@ -126,28 +142,53 @@
                   WHERE DEPTNO = :WS-DEPTNO                             
                 END-EXEC.                                               
                                                                         
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                           
-                                                                        
-                EXEC SQL                                                
-                  OPEN  C1                                              
-                END-EXEC.                                               
-                                                                        
-                EVALUATE SQLCODE                                        
-                    WHEN 0                                              
-                         CONTINUE                                       
-                    WHEN OTHER                                          
-                         PERFORM 9000-DBERROR                           
-                         THRU    9000-EXIT                              
-                END-EVALUATE.                                           
-                                                                        
-       2000-EXIT.                                                       
-                EXIT.                                                   
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                MOVE 'N' TO PDEPT-EMPTY.
+
+                EXEC SQL
+                  SELECT
+                      COUNT(*)
+                    , COALESCE(SUM(SALARY + BONUS + COMM), 0)
+                  INTO
+                      :WS-EMP-COUNT
+                    , :WS-DEPT-COST
+                  FROM EMP
+                    WHERE WORKDEPT = :WS-DEPTNO
+                      AND (:WS-HIREDATE-FROM = SPACES
+                           OR HIREDATE >= :WS-HIREDATE-FROM)
+                      AND (:WS-HIREDATE-TO = SPACES
+                           OR HIREDATE <= :WS-HIREDATE-TO)
+                END-EXEC.
+
+                MOVE WS-DEPT-COST TO PDEPT-COST.
+
+                IF WS-EMP-COUNT = 0
+                   MOVE 'Y' TO PDEPT-EMPTY
+                END-IF.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO PSQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2000-EXIT.
+                EXIT.
       /                                                                 
       ******************************************************************
       * 9000-DBERROR - GET ERROR MESSAGE                                
