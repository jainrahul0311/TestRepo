@@ -0,0 +1,498 @@
+      *-----------------------------------------------------------------
+      *     COBLOBPRG - PURGES RESUME AND PHOTO LOBS FOR EMPLOYEES WHO
+      *                 HAVE BEEN SEPARATED LONGER THAN OUR RETENTION
+      *                 PERIOD. DELETES ANY EMP_RESUME OR EMPPHOTO ROW
+      *                 WHOSE EMP.SEPDATE IS EARLIER THAN THE RETENTION
+      *                 CUTOFF DATE SUPPLIED ON THE CONTROL CARD, AND
+      *                 REPORTS THE ROWS REMOVED.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBLOBPRG.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CARDIN
+                  ASSIGN TO DA-S-CARDIN.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD      CARDIN
+               RECORD CONTAINS 10 CHARACTERS
+               BLOCK CONTAINS 0 RECORDS
+               LABEL RECORDS ARE OMITTED.
+       01  CARDREC                    PIC X(10).
+
+      /
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  END-OF-C1-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C1                     VALUE  'Y'.
+       77  END-OF-C2-SWITCH       PIC X          VALUE  SPACES.
+               88  END-OF-C2                     VALUE  'Y'.
+       01  WS-SQLCODE             PIC 9(9).
+       01  WS-CUTOFF-DATE         PIC X(10).
+
+       01  WS-RESUME-EMPNO        PIC X(6).
+       01  WS-PHOTO-EMPNO         PIC X(6).
+
+       01  WS-RESUME-PURGE-COUNT  PIC 9(5)      USAGE COMP  VALUE 0.
+       01  WS-PHOTO-PURGE-COUNT   PIC 9(5)      USAGE COMP  VALUE 0.
+
+       01  WS-PAGE-CTL.
+           10 WS-PAGE-NO          PIC 9(4)      VALUE 1.
+           10 WS-LINE-CTR         PIC 9(3)      VALUE 0.
+           10 WS-MAX-LINES        PIC 9(3)      VALUE 40.
+
+       01  WS-RUN-DATE            PIC 9(6).
+       01  WS-RUN-TIME            PIC 9(8).
+
+       01  WS-RPT-HEADER.
+           10 FILLER              PIC X(38).
+           10 WS-TEXT             PIC X(40)
+                VALUE 'RESUME/PHOTO LOB PURGE REPORT'.
+           10 FILLER              PIC X(44).
+
+       01  WS-RPT-RUN-STAMP.
+           10 FILLER              PIC X(14)  VALUE SPACES.
+           10 FILLER              PIC X(9)   VALUE 'CUTOFF: '.
+           10 WS-STAMP-CUTOFF     PIC X(10).
+           10 FILLER              PIC X(8)   VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN DATE: '.
+           10 WS-STAMP-DATE       PIC 9(6).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(10)  VALUE 'RUN TIME: '.
+           10 WS-STAMP-TIME       PIC 9(8).
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(6)   VALUE 'PAGE: '.
+           10 WS-STAMP-PAGE-NO    PIC ZZZ9.
+
+       01  WS-RPT-FOOTER.
+           10 FILLER              PIC X(50)  VALUE SPACES.
+           10 FILLER              PIC X(15)  VALUE 'END OF PAGE '.
+           10 WS-FOOTER-PAGE-NO   PIC ZZZ9.
+           10 FILLER              PIC X(53)  VALUE SPACES.
+
+       01  WS-RPT-COLUMNS.
+           10 FILLER              PIC X(9).
+           10 WS-COL1             PIC X(6)   VALUE 'EMPNO'.
+           10 FILLER              PIC X(2).
+           10 WS-COL2             PIC X(20)  VALUE 'LOB PURGED'.
+           10 FILLER              PIC X(53).
+
+       01  WS-RPT-DETAIL.
+           10 FILLER              PIC X(9).
+           10 WS-DET-EMPNO        PIC X(6).
+           10 FILLER              PIC X(2).
+           10 WS-DET-REASON       PIC X(20).
+           10 FILLER              PIC X(53).
+
+       01  WS-RPT-SUMMARY.
+           10 FILLER              PIC X(9)   VALUE SPACES.
+           10 FILLER              PIC X(24)  VALUE
+                'RESUMES PURGED:       '.
+           10 WS-SUM-RESUME       PIC ZZZZ9.
+           10 FILLER              PIC X(5)   VALUE SPACES.
+           10 FILLER              PIC X(24)  VALUE
+                'PHOTOS PURGED:        '.
+           10 WS-SUM-PHOTO        PIC ZZZZ9.
+           10 FILLER              PIC X(21)  VALUE SPACES.
+
+      ******************************************************************
+      * VARIABLES FOR ERROR-HANDLING
+      ******************************************************************
+       01  ERROR-MESSAGE.
+               02  ERROR-LEN   PIC S9(4)  COMP VALUE +960.
+               02  ERROR-TEXT  PIC X(80) OCCURS 12 TIMES
+                                    INDEXED BY ERROR-INDEX.
+       77  ERROR-TEXT-LEN      PIC S9(9)  COMP VALUE +80.
+       01 ERROR-INDEX PIC 99.
+
+      /
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+                EXEC SQL INCLUDE EMP
+                END-EXEC.
+
+                EXEC SQL INCLUDE EMP_RESUME
+                END-EXEC.
+
+                EXEC SQL INCLUDE EMPPHOTO
+                END-EXEC.
+
+      /
+      ******************************************************************
+      * SQL CURSORS AND STATEMENTS
+      ******************************************************************
+
+           EXEC SQL DECLARE C1 CURSOR
+             SELECT
+                 R.EMPNO
+             FROM EMP_RESUME R
+             INNER JOIN EMP E
+                     ON E.EMPNO = R.EMPNO
+             WHERE E.SEPDATE IS NOT NULL
+               AND E.SEPDATE < :WS-CUTOFF-DATE
+             ORDER BY R.EMPNO
+           END-EXEC.
+
+           EXEC SQL DECLARE C2 CURSOR
+             SELECT
+                 P.EMPNO
+             FROM EMPPHOTO P
+             INNER JOIN EMP E
+                     ON E.EMPNO = P.EMPNO
+             WHERE E.SEPDATE IS NOT NULL
+               AND E.SEPDATE < :WS-CUTOFF-DATE
+             ORDER BY P.EMPNO
+           END-EXEC.
+
+      /
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+
+             PERFORM 1000-INITIALIZE
+             THRU    1000-EXIT.
+
+             PERFORM 2150-PRINT-HEADERS
+             THRU    2150-EXIT.
+
+             PERFORM 2000-PROCESS
+             THRU    2000-EXIT.
+
+             PERFORM 2170-PRINT-SUMMARY
+             THRU    2170-EXIT.
+
+             PERFORM 2160-PRINT-FOOTER
+             THRU    2160-EXIT.
+
+             STOP RUN.
+      /
+      ******************************************************************
+      * 1000-INITIALIZE - GET THE RETENTION CUTOFF DATE AND STAMP THE  *
+      *                   RUN DATE AND TIME FOR THE REPORT. A MISSING  *
+      *                   OR BLANK CUTOFF CARD IS FATAL - WITHOUT IT   *
+      *                   THE DELETE CURSORS WOULD HAVE NO WHERE-      *
+      *                   CLAUSE BOUNDARY, SO THE RUN IS ABORTED       *
+      *                   BEFORE ANY CURSOR IS EVER OPENED.            *
+      ******************************************************************
+       1000-INITIALIZE.
+                ACCEPT WS-RUN-DATE FROM DATE.
+                ACCEPT WS-RUN-TIME FROM TIME.
+
+                OPEN INPUT CARDIN.
+                READ CARDIN RECORD INTO WS-CUTOFF-DATE
+                   AT END
+                        MOVE SPACES TO WS-CUTOFF-DATE
+                END-READ.
+                CLOSE CARDIN.
+
+                IF WS-CUTOFF-DATE = SPACES
+                   DISPLAY '++ COBLOBPRG - NO CUTOFF DATE CARD ++'
+                   DISPLAY '++ COBLOBPRG - ABORTING, CUTOFF DATE '
+                           'IS REQUIRED TO RUN THE PURGE ++'
+                   GOBACK
+                END-IF.
+
+                DISPLAY 'WS-CUTOFF-DATE = ' WS-CUTOFF-DATE.
+       1000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2000-PROCESS
+      ******************************************************************
+       2000-PROCESS.
+
+                PERFORM 2100-OPEN-C1
+                THRU    2100-EXIT.
+
+                PERFORM 2200-FETCH-C1
+                THRU    2200-EXIT
+                UNTIL END-OF-C1.
+
+                PERFORM 2300-CLOSE-C1
+                THRU    2300-EXIT.
+
+                PERFORM 2400-OPEN-C2
+                THRU    2400-EXIT.
+
+                PERFORM 2500-FETCH-C2
+                THRU    2500-EXIT
+                UNTIL END-OF-C2.
+
+                PERFORM 2600-CLOSE-C2
+                THRU    2600-EXIT.
+
+       2000-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2100-OPEN-C1
+      ******************************************************************
+       2100-OPEN-C1.
+
+                EXEC SQL
+                  OPEN  C1
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2100-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2200-FETCH-C1 - ORPHANED RESUME ROWS - DELETE AND REPORT EACH  *
+      ******************************************************************
+       2200-FETCH-C1.
+
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WS-RESUME-EMPNO
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                IF NOT END-OF-C1
+                   EXEC SQL
+                       DELETE FROM EMP_RESUME
+                       WHERE EMPNO = :WS-RESUME-EMPNO
+                   END-EXEC
+
+                   EVALUATE SQLCODE
+                       WHEN 0
+                            CONTINUE
+                       WHEN OTHER
+                            PERFORM 9000-DBERROR
+                            THRU    9000-EXIT
+                   END-EVALUATE
+
+                   ADD 1 TO WS-RESUME-PURGE-COUNT
+                   MOVE WS-RESUME-EMPNO     TO WS-DET-EMPNO
+                   MOVE 'RESUME'            TO WS-DET-REASON
+                   PRINT WS-RPT-DETAIL
+                   ADD 1 TO WS-LINE-CTR
+                   IF WS-LINE-CTR >= WS-MAX-LINES
+                      PERFORM 2160-PRINT-FOOTER
+                      THRU    2160-EXIT
+                      PERFORM 2150-PRINT-HEADERS
+                      THRU    2150-EXIT
+                   END-IF
+                END-IF.
+
+       2200-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2300-CLOSE-C1
+      ******************************************************************
+       2300-CLOSE-C1.
+
+                EXEC SQL
+                  CLOSE  C1
+                END-EXEC.
+
+                MOVE SQLCODE TO WS-SQLCODE.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2300-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2400-OPEN-C2
+      ******************************************************************
+       2400-OPEN-C2.
+
+                EXEC SQL
+                  OPEN  C2
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2400-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2500-FETCH-C2 - ORPHANED PHOTO ROWS - DELETE AND REPORT EACH   *
+      ******************************************************************
+       2500-FETCH-C2.
+
+                EXEC SQL
+                    FETCH C2
+                    INTO  :WS-PHOTO-EMPNO
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C2-SWITCH
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+                IF NOT END-OF-C2
+                   EXEC SQL
+                       DELETE FROM EMPPHOTO
+                       WHERE EMPNO = :WS-PHOTO-EMPNO
+                   END-EXEC
+
+                   EVALUATE SQLCODE
+                       WHEN 0
+                            CONTINUE
+                       WHEN OTHER
+                            PERFORM 9000-DBERROR
+                            THRU    9000-EXIT
+                   END-EVALUATE
+
+                   ADD 1 TO WS-PHOTO-PURGE-COUNT
+                   MOVE WS-PHOTO-EMPNO      TO WS-DET-EMPNO
+                   MOVE 'PHOTO'             TO WS-DET-REASON
+                   PRINT WS-RPT-DETAIL
+                   ADD 1 TO WS-LINE-CTR
+                   IF WS-LINE-CTR >= WS-MAX-LINES
+                      PERFORM 2160-PRINT-FOOTER
+                      THRU    2160-EXIT
+                      PERFORM 2150-PRINT-HEADERS
+                      THRU    2150-EXIT
+                   END-IF
+                END-IF.
+
+       2500-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2600-CLOSE-C2
+      ******************************************************************
+       2600-CLOSE-C2.
+
+                EXEC SQL
+                  CLOSE  C2
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN OTHER
+                         PERFORM 9000-DBERROR
+                         THRU    9000-EXIT
+                END-EVALUATE.
+
+       2600-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2150-PRINT-HEADERS - REPEAT THE REPORT HEADING EVERY PAGE      *
+      ******************************************************************
+       2150-PRINT-HEADERS.
+                MOVE WS-PAGE-NO       TO WS-STAMP-PAGE-NO.
+                MOVE WS-RUN-DATE      TO WS-STAMP-DATE.
+                MOVE WS-RUN-TIME      TO WS-STAMP-TIME.
+                MOVE WS-CUTOFF-DATE   TO WS-STAMP-CUTOFF.
+
+                PRINT WS-RPT-HEADER.
+                PRINT WS-RPT-RUN-STAMP.
+                PRINT WS-RPT-COLUMNS.
+
+                MOVE 0 TO WS-LINE-CTR.
+                ADD  1 TO WS-PAGE-NO.
+       2150-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2160-PRINT-FOOTER - PAGE FOOTER WITH THE PAGE NUMBER JUST DONE *
+      ******************************************************************
+       2160-PRINT-FOOTER.
+                COMPUTE WS-FOOTER-PAGE-NO = WS-PAGE-NO - 1.
+                PRINT WS-RPT-FOOTER.
+       2160-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 2170-PRINT-SUMMARY - TOTAL COUNTS OF EACH LOB TYPE PURGED      *
+      ******************************************************************
+       2170-PRINT-SUMMARY.
+                MOVE WS-RESUME-PURGE-COUNT TO WS-SUM-RESUME.
+                MOVE WS-PHOTO-PURGE-COUNT  TO WS-SUM-PHOTO.
+                PRINT WS-RPT-SUMMARY.
+       2170-EXIT.
+                EXIT.
+
+      /
+      ******************************************************************
+      * 9000-DBERROR - GET ERROR MESSAGE
+      ******************************************************************
+       9000-DBERROR.
+                CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+                IF RETURN-CODE = ZERO
+                   PERFORM 9999-ERROR-DISPLAY THRU
+                           9999-EXIT
+                   VARYING ERROR-INDEX
+                   FROM    1 BY 1
+                   UNTIL   ERROR-INDEX GREATER THAN 12.
+
+                GOBACK.
+
+       9000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 9999-ERROR-DISPLAY
+      ******************************************************************
+       9999-ERROR-DISPLAY.
+                DISPLAY ERROR-TEXT (ERROR-INDEX).
+       9999-EXIT.
+                EXIT.
