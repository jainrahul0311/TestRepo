@@ -20,28 +20,56 @@
               INCLUDE ACTIVITY                             
            END-EXEC.                                               
 
-           EXEC SQL 
-               INCLUDE SQLCA  
-           END-EXEC.                       
-                                                                        
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           01 WACTVT-KEYWORD      PIC X(30).
+           01 WACTVT-LIKE-PATTERN PIC X(30).
+           01 WS-KEYWORD-LEN      PIC S9(4) COMP VALUE ZERO.
+           01 WS-SEARCH-COUNT     PIC S9(4) COMP VALUE ZERO.
+           77 END-OF-C2-SWITCH    PIC X     VALUE SPACES.
+               88 END-OF-C2               VALUE 'Y'.
+
+           EXEC SQL
+               DECLARE C2 CURSOR FOR
+               SELECT
+                   ACT_NO
+                 , ACT_DESC
+               FROM ACTIVITY
+               WHERE ACT_DESC LIKE :WACTVT-LIKE-PATTERN
+               ORDER BY ACT_NO
+           END-EXEC.
+
        LINKAGE SECTION.
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
+       01 DATA-OUT  PIC X(2048).
+       01 CMD02-DATA-IN REDEFINES DATA-IN.
+           05 CMD02-KEYWORD      PIC X(30).
+           05 FILLER             PIC X(482).
+       01 CMD02-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD02-MATCH OCCURS 20 TIMES.
+               10 CMD02-MATCH-NO    PIC X(6).
+               10 CMD02-MATCH-DESC  PIC X(30).
+           05 CMD02-MATCH-COUNT     PIC S9(4).
+           05 CMD02-MORE-MATCHES    PIC X(1).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.               
+       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
       * MAIN PROCESS
        MAIN.
            EVALUATE CMD-CODE
                WHEN 1
                    PERFORM CMD-01
+               WHEN 2
+                   PERFORM CMD-02
                WHEN OTHER
                    MOVE 99 TO RESP-CODE
            END-EVALUATE.
-           GOBACK.           
+           GOBACK.
        CMD-01.
            MOVE DATA-IN TO DCLACTVT.
            
@@ -59,7 +87,88 @@
                WHEN 0                                              
                    MOVE DCLACTVT                TO DATA-OUT                                       
                    MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - SEARCH ACTIVITIES BY A KEYWORD FOUND IN THE
+      *          ACTIVITY DESCRIPTION.
+      *-----------------------------------------------------------------
+       CMD-02.
+           MOVE CMD02-KEYWORD TO WACTVT-KEYWORD.
+           MOVE SPACES        TO DATA-OUT.
+           MOVE SPACES        TO END-OF-C2-SWITCH.
+           MOVE 0             TO WS-SEARCH-COUNT.
+
+      *    AN ALL-SPACES KEYWORD WOULD TALLY A ZERO LENGTH BELOW, AND A
+      *    ZERO-LENGTH REFERENCE MODIFICATION IS INVALID, SO IT IS
+      *    REJECTED HERE AS A VALIDATION FAILURE INSTEAD OF BEING
+      *    ALLOWED TO REACH THE STRING STATEMENT.
+           IF  WACTVT-KEYWORD = SPACES
+               MOVE 2 TO RESP-CODE
+           ELSE
+      *        WACTVT-KEYWORD DELIMITED BY SPACE WOULD TRUNCATE A
+      *        MULTI-WORD KEYWORD AT ITS FIRST EMBEDDED SPACE, SO THE
+      *        TRAILING SPACES ARE TRIMMED BY LENGTH INSTEAD, USING
+      *        REFERENCE MODIFICATION, WHICH KEEPS EMBEDDED SPACES
+      *        INTACT.
+               MOVE 0 TO WS-KEYWORD-LEN
+               INSPECT WACTVT-KEYWORD TALLYING WS-KEYWORD-LEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+
+               STRING '%'             DELIMITED BY SIZE
+                      WACTVT-KEYWORD (1:WS-KEYWORD-LEN)
+                                      DELIMITED BY SIZE
+                      '%'             DELIMITED BY SIZE
+                      INTO WACTVT-LIKE-PATTERN
+
+               EXEC SQL
+                   OPEN C2
+               END-EXEC
+
+               PERFORM 2100-FETCH-C2
+               THRU    2100-EXIT
+               UNTIL END-OF-C2 OR WS-SEARCH-COUNT = 20
+
+               IF WS-SEARCH-COUNT = 20
+                  EXEC SQL
+                      FETCH C2
+                      INTO :WACTVTNO, :WACTVTNAME
+                  END-EXEC
+                  IF SQLCODE = 0
+                     MOVE 'Y' TO CMD02-MORE-MATCHES
+                  ELSE
+                     MOVE 'N' TO CMD02-MORE-MATCHES
+                  END-IF
+               ELSE
+                  MOVE 'N' TO CMD02-MORE-MATCHES
+               END-IF
+
+               EXEC SQL
+                   CLOSE C2
+               END-EXEC
+
+               MOVE WS-SEARCH-COUNT TO CMD02-MATCH-COUNT
+               MOVE 0 TO RESP-CODE
+           END-IF.
+      *-----------------------------------------------------------------
+      * 2100-FETCH-C2 - FETCH ONE MATCHING ACTIVITY INTO THE OUTPUT
+      *                 TABLE.
+      *-----------------------------------------------------------------
+       2100-FETCH-C2.
+           EXEC SQL
+               FETCH C2
+               INTO :WACTVTNO, :WACTVTNAME
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-SEARCH-COUNT
+                   MOVE WACTVTNO   TO CMD02-MATCH-NO (WS-SEARCH-COUNT)
+                   MOVE WACTVTNAME TO CMD02-MATCH-DESC (WS-SEARCH-COUNT)
+               WHEN OTHER
+                   MOVE 'Y' TO END-OF-C2-SWITCH
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
