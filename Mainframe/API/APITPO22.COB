@@ -39,7 +39,7 @@
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
+       01 DATA-OUT  PIC X(2048).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -49,10 +49,14 @@
            EVALUATE CMD-CODE
                WHEN 1
                    PERFORM CMD-01
+               WHEN 2
+                   PERFORM CMD-02
+               WHEN 3
+                   PERFORM CMD-03
                WHEN OTHER
                    MOVE 99 TO RESP-CODE
            END-EVALUATE.
-           GOBACK.           
+           GOBACK.
        CMD-01.
            MOVE DATA-IN TO PHOTO-MASTER-RECORD.
            
@@ -71,7 +75,60 @@
                WHEN 0                                              
                    MOVE PHOTO-MASTER-RECORD     TO DATA-OUT                                       
                    MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - UPLOAD OR REPLACE AN EMPLOYEE'S PHOTO. IF THE
+      *          EMPLOYEE HAS NO PHOTO ROW YET, ONE IS INSERTED.
+      *-----------------------------------------------------------------
+       CMD-02.
+           MOVE DATA-IN TO PHOTO-MASTER-RECORD.
+
+           EXEC SQL
+               UPDATE EMPPHOTO
+                  SET PHOTO_FORMAT = :WS-PHOTO-FORMAT,
+                      PICTURE      = :WS-PICTURE
+                WHERE EMPNO = :WS-EMPNO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   EXEC SQL
+                       INSERT INTO EMPPHOTO
+                           (EMPNO, PHOTO_FORMAT, PICTURE)
+                       VALUES
+                           (:WS-EMPNO, :WS-PHOTO-FORMAT, :WS-PICTURE)
+                   END-EXEC
+           END-EVALUATE.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-03 - DELETE AN EMPLOYEE'S PHOTO.
+      *-----------------------------------------------------------------
+       CMD-03.
+           MOVE DATA-IN TO PHOTO-MASTER-RECORD.
+
+           EXEC SQL
+               DELETE FROM EMPPHOTO
+                WHERE EMPNO = :WS-EMPNO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
