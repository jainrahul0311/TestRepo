@@ -41,24 +41,66 @@
            10 WS-CPU-INS-VALUE        PIC S9(7)V9(2) USAGE COMP-3.            
            10 WS-MONITOR-INS-VALUE    PIC S9(7)V9(2) USAGE COMP-3.
 
+       01  WS-TOTAL-INS-VALUE         PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-CMD03-THRESHOLD         PIC S9(7)V9(2) USAGE COMP-3.
+
+       01  WS-HIST-HARDWARE-ID        PIC X(10).
+       01  WS-HIST-TOTAL-INS-VALUE    PIC S9(7)V9(2) USAGE COMP-3.
+
+       01  WS-LIST-COUNT              PIC S9(4) USAGE COMP VALUE ZERO.
+       77  END-OF-C1-SWITCH           PIC X     VALUE SPACES.
+           88 END-OF-C1                         VALUE 'Y'.
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT
+                   HARDWARE_ID
+                 , MOUSE_INS_VALUE + KEYBOARD_INS_VALUE
+                   + CPU_INS_VALUE + MONITOR_INS_VALUE
+               FROM HARDWARE
+               WHERE MOUSE_INS_VALUE + KEYBOARD_INS_VALUE
+                   + CPU_INS_VALUE   + MONITOR_INS_VALUE
+                   > :WS-CMD03-THRESHOLD
+               ORDER BY HARDWARE_ID
+           END-EXEC.
+
        LINKAGE SECTION.
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
+       01 DATA-OUT  PIC X(2048).
+       01 CMD02-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD02-MOUSE-INS-VALUE    PIC S9(7)V9(2).
+           05 CMD02-KEYBOARD-INS-VALUE PIC S9(7)V9(2).
+           05 CMD02-CPU-INS-VALUE      PIC S9(7)V9(2).
+           05 CMD02-MONITOR-INS-VALUE  PIC S9(7)V9(2).
+           05 CMD02-TOTAL-INS-VALUE    PIC S9(7)V9(2).
+       01 CMD03-DATA-IN REDEFINES DATA-IN.
+           05 CMD03-THRESHOLD-VALUE   PIC S9(7)V9(2).
+           05 FILLER                  PIC X(505).
+       01 CMD03-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD03-OVER-THRESHOLD OCCURS 20 TIMES.
+               10 CMD03-HARDWARE-ID      PIC X(10).
+               10 CMD03-TOTAL-INS-VALUE  PIC S9(7)V9(2).
+           05 CMD03-OVER-COUNT        PIC S9(4).
+           05 CMD03-MORE-OVER         PIC X(1).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.               
+       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
       * MAIN PROCESS
        MAIN.
            EVALUATE CMD-CODE
                WHEN 1
                    PERFORM CMD-01
+               WHEN 2
+                   PERFORM CMD-02
+               WHEN 3
+                   PERFORM CMD-03
                WHEN OTHER
                    MOVE 99 TO RESP-CODE
            END-EVALUATE.
-           GOBACK.           
+           GOBACK.
        CMD-01.
            MOVE DATA-IN TO HARDWARE-MASTER-RECORD.
            
@@ -78,7 +120,109 @@
                WHEN 0                                              
                    MOVE HARDWARE-MASTER-RECORD  TO DATA-OUT                                       
                    MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - RETURN THE COMBINED INSURED VALUE OF ALL HARDWARE
+      *          COMPONENTS FOR A PIECE OF HARDWARE.
+      *-----------------------------------------------------------------
+       CMD-02.
+           MOVE DATA-IN TO HARDWARE-MASTER-RECORD.
+
+           EXEC SQL
+                  SELECT
+                      MOUSE_INS_VALUE
+                    , KEYBOARD_INS_VALUE
+                    , CPU_INS_VALUE
+                    , MONITOR_INS_VALUE
+                  INTO
+                      :WS-MOUSE-INS-VALUE
+                    , :WS-KEYBOARD-INS-VALUE
+                    , :WS-CPU-INS-VALUE
+                    , :WS-MONITOR-INS-VALUE
+                  FROM
+                       HARDWARE
+                  WHERE
+                       HARDWARE_ID  = :WS-HARDWARE-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   COMPUTE WS-TOTAL-INS-VALUE =
+                       WS-MOUSE-INS-VALUE + WS-KEYBOARD-INS-VALUE
+                     + WS-CPU-INS-VALUE   + WS-MONITOR-INS-VALUE
+                   MOVE WS-MOUSE-INS-VALUE    TO CMD02-MOUSE-INS-VALUE
+                   MOVE WS-KEYBOARD-INS-VALUE TO CMD02-KEYBOARD-INS-VALUE
+                   MOVE WS-CPU-INS-VALUE      TO CMD02-CPU-INS-VALUE
+                   MOVE WS-MONITOR-INS-VALUE  TO CMD02-MONITOR-INS-VALUE
+                   MOVE WS-TOTAL-INS-VALUE    TO CMD02-TOTAL-INS-VALUE
+                   MOVE 0                     TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                TO DATA-OUT
+                   MOVE 1                     TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-03 - SCAN ALL HARDWARE AND RETURN THE HARDWARE-IDS WHOSE
+      *          COMBINED INSURED VALUE EXCEEDS A CALLER-SUPPLIED
+      *          THRESHOLD, FOR THE ANNUAL INSURANCE RENEWAL FILING.
+      *-----------------------------------------------------------------
+       CMD-03.
+           MOVE CMD03-THRESHOLD-VALUE TO WS-CMD03-THRESHOLD.
+           MOVE SPACES  TO DATA-OUT.
+           MOVE SPACES  TO END-OF-C1-SWITCH.
+           MOVE 0       TO WS-LIST-COUNT.
+
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           PERFORM 2100-FETCH-C1
+           THRU    2100-EXIT
+           UNTIL END-OF-C1 OR WS-LIST-COUNT = 20.
+
+           IF WS-LIST-COUNT = 20
+              EXEC SQL
+                  FETCH C1
+                  INTO :WS-HIST-HARDWARE-ID,
+                       :WS-HIST-TOTAL-INS-VALUE
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE 'Y' TO CMD03-MORE-OVER
+              ELSE
+                 MOVE 'N' TO CMD03-MORE-OVER
+              END-IF
+           ELSE
+              MOVE 'N' TO CMD03-MORE-OVER
+           END-IF.
+
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           MOVE WS-LIST-COUNT TO CMD03-OVER-COUNT.
+           MOVE 0 TO RESP-CODE.
+      *-----------------------------------------------------------------
+      * 2100-FETCH-C1 - FETCH ONE OVER-THRESHOLD HARDWARE ROW INTO THE
+      *                 OUTPUT TABLE.
+      *-----------------------------------------------------------------
+       2100-FETCH-C1.
+           EXEC SQL
+               FETCH C1
+               INTO :WS-HIST-HARDWARE-ID,
+                    :WS-HIST-TOTAL-INS-VALUE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-LIST-COUNT
+                   MOVE WS-HIST-HARDWARE-ID
+                                  TO CMD03-HARDWARE-ID (WS-LIST-COUNT)
+                   MOVE WS-HIST-TOTAL-INS-VALUE
+                                  TO CMD03-TOTAL-INS-VALUE (WS-LIST-COUNT)
+               WHEN OTHER
+                   MOVE 'Y' TO END-OF-C1-SWITCH
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
