@@ -41,7 +41,7 @@
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
+       01 DATA-OUT  PIC X(2048).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -51,32 +51,60 @@
            EVALUATE CMD-CODE
                WHEN 1
                    PERFORM CMD-01
+               WHEN 2
+                   PERFORM CMD-02
                WHEN OTHER
                    MOVE 99 TO RESP-CODE
            END-EVALUATE.
-           GOBACK.           
+           GOBACK.
        CMD-01.
            MOVE DATA-IN TO PACTV-MASTER-RECORD.
            
-           EXEC SQL                                                
-                  SELECT                                                
+           EXEC SQL
+                  SELECT
+                    ACT_STAFF,
                     ACT_STARTDATE,
                     ACT_ENDDATE
-                  INTO          
+                  INTO
+                      :WS-ACT-STAFF,
                       :WS-ACT-STARTDATE,
                       :WS-ACT-ENDDATE
-                  FROM 
+                  FROM
                        PACTIVITY
-                  WHERE 
+                  WHERE
                        PROJ_NO = :WS-PROJ-NO
-                  AND  ACT_NO  = :WS-ACT-NO     
-           END-EXEC.                                               
-                                                                        
-           EVALUATE SQLCODE                                        
-               WHEN 0                                              
-                   MOVE PACTV-MASTER-RECORD     TO DATA-OUT                                       
+                  AND  ACT_NO  = :WS-ACT-NO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE PACTV-MASTER-RECORD     TO DATA-OUT
                    MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - UPDATE THE STAFF COUNT FOR A PROJECT ACTIVITY.
+      *-----------------------------------------------------------------
+       CMD-02.
+           MOVE DATA-IN TO PACTV-MASTER-RECORD.
+
+           EXEC SQL
+                UPDATE
+                    PACTIVITY
+                SET
+                    ACT_STAFF      = :WS-ACT-STAFF
+                WHERE
+                    PROJ_NO = :WS-PROJ-NO
+                AND ACT_NO  = :WS-ACT-NO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE PACTV-MASTER-RECORD     TO DATA-OUT
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
