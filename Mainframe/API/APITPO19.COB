@@ -35,24 +35,59 @@
            10 WS-ACT-KEYWORD          PIC X(6).
            10 WS-ACT-DESC             PIC X(20).
 
+       01  WS-LIST-COUNT              PIC S9(4) USAGE COMP VALUE ZERO.
+       77  END-OF-C2-SWITCH           PIC X     VALUE SPACES.
+           88 END-OF-C2                         VALUE 'Y'.
+
+       EXEC SQL
+           DECLARE C2 CURSOR FOR
+           SELECT
+               ACT_NO
+             , ACT_KEYWORD
+             , ACT_DESC
+           FROM ACTIVITY
+           ORDER BY ACT_NO
+       END-EXEC.
+
        LINKAGE SECTION.
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
+       01 DATA-OUT  PIC X(2048).
+       01 CMD02-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD02-ACTIVITY OCCURS 20 TIMES.
+               10 CMD02-ACT-NO       PIC S9(4).
+               10 CMD02-ACT-KEYWORD  PIC X(6).
+               10 CMD02-ACT-DESC     PIC X(20).
+           05 CMD02-ACTIVITY-COUNT   PIC S9(4).
+           05 CMD02-MORE-ACTIVITIES  PIC X(1).
+       01 CMD03-DATA-IN REDEFINES DATA-IN.
+           05 CMD03-ACT-NO            PIC S9(4) USAGE COMP.
+           05 CMD03-ACT-KEYWORD       PIC X(6).
+           05 CMD03-ACT-DESC          PIC X(20).
+           05 FILLER                  PIC X(480).
+       01 CMD04-DATA-IN REDEFINES DATA-IN.
+           05 CMD04-ACT-NO            PIC S9(4) USAGE COMP.
+           05 FILLER                  PIC X(508).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.               
+       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
       * MAIN PROCESS
        MAIN.
            EVALUATE CMD-CODE
                WHEN 1
                    PERFORM CMD-01
+               WHEN 2
+                   PERFORM CMD-02
+               WHEN 3
+                   PERFORM CMD-03
+               WHEN 4
+                   PERFORM CMD-04
                WHEN OTHER
                    MOVE 99 TO RESP-CODE
            END-EVALUATE.
-           GOBACK.           
+           GOBACK.
        CMD-01.
            MOVE DATA-IN TO ACTIVITY-MASTER-RECORD.
            
@@ -73,7 +108,109 @@
                WHEN 0                                              
                    MOVE ACTIVITY-MASTER-RECORD  TO DATA-OUT                                       
                    MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - RETURN THE FULL LIST OF ACTIVITIES.
+      *-----------------------------------------------------------------
+       CMD-02.
+           MOVE SPACES TO DATA-OUT.
+           MOVE SPACES TO END-OF-C2-SWITCH.
+           MOVE 0      TO WS-LIST-COUNT.
+
+           EXEC SQL
+               OPEN C2
+           END-EXEC.
+
+           PERFORM 2100-FETCH-C2
+           THRU    2100-EXIT
+           UNTIL END-OF-C2 OR WS-LIST-COUNT = 20.
+
+           IF WS-LIST-COUNT = 20
+              EXEC SQL
+                  FETCH C2
+                  INTO :WS-ACT-NO, :WS-ACT-KEYWORD, :WS-ACT-DESC
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE 'Y' TO CMD02-MORE-ACTIVITIES
+              ELSE
+                 MOVE 'N' TO CMD02-MORE-ACTIVITIES
+              END-IF
+           ELSE
+              MOVE 'N' TO CMD02-MORE-ACTIVITIES
+           END-IF.
+
+           EXEC SQL
+               CLOSE C2
+           END-EXEC.
+
+           MOVE WS-LIST-COUNT TO CMD02-ACTIVITY-COUNT.
+           MOVE 0 TO RESP-CODE.
+      *-----------------------------------------------------------------
+      * 2100-FETCH-C2 - FETCH ONE ACTIVITY INTO THE OUTPUT TABLE.
+      *-----------------------------------------------------------------
+       2100-FETCH-C2.
+           EXEC SQL
+               FETCH C2
+               INTO :WS-ACT-NO, :WS-ACT-KEYWORD, :WS-ACT-DESC
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-LIST-COUNT
+                   MOVE WS-ACT-NO      TO CMD02-ACT-NO (WS-LIST-COUNT)
+                   MOVE WS-ACT-KEYWORD TO CMD02-ACT-KEYWORD (WS-LIST-COUNT)
+                   MOVE WS-ACT-DESC    TO CMD02-ACT-DESC (WS-LIST-COUNT)
+               WHEN OTHER
+                   MOVE 'Y' TO END-OF-C2-SWITCH
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      * CMD-03 - ADD A NEW ACTIVITY.
+      *-----------------------------------------------------------------
+       CMD-03.
+           MOVE SPACES TO DATA-OUT.
+
+           EXEC SQL
+                INSERT INTO ACTIVITY
+                    (
+                        ACT_NO
+                      , ACT_KEYWORD
+                      , ACT_DESC
+                    )
+                VALUES
+                    (
+                        :CMD03-ACT-NO
+                      , :CMD03-ACT-KEYWORD
+                      , :CMD03-ACT-DESC
+                    )
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-04 - DELETE AN EXISTING ACTIVITY.
+      *-----------------------------------------------------------------
+       CMD-04.
+           MOVE SPACES TO DATA-OUT.
+
+           EXEC SQL
+                DELETE FROM ACTIVITY
+                WHERE ACT_NO = :CMD04-ACT-NO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 0                       TO RESP-CODE
+               WHEN 100
+                   MOVE 2                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
