@@ -30,29 +30,57 @@
                INCLUDE SQLCA  
            END-EXEC.                       
                                                                         
-       01  SUBSID-MASTER-RECORD.                                      
+       01  SUBSID-MASTER-RECORD.
            10 WS-SUBID                PIC X(4).
            10 WS-SUBNAME              PIC X(10).
            10 WS-SUBPASSWORD          PIC X(16).
 
+       01  WS-CANDIDATE-PASSWORD      PIC X(16).
+
+       01  WS-PWEXPIRE-DATE           PIC 9(6).
+       01  WS-PWFORCE-RESET           PIC X(1).
+           88  PWFORCE-RESET-YES              VALUE 'Y'.
+       01  WS-PWLASTCHANGE            PIC 9(6).
+       01  WS-TODAY-DATE              PIC 9(6).
+
        LINKAGE SECTION.
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
+       01 DATA-OUT  PIC X(2048).
+       01 CMD02-DATA-IN REDEFINES DATA-IN.
+           05 CMD02-SUBID         PIC X(4).
+           05 CMD02-PASSWORD      PIC X(16).
+           05 FILLER              PIC X(492).
+       01 CMD03-DATA-IN REDEFINES DATA-IN.
+           05 CMD03-SUBID         PIC X(4).
+           05 FILLER              PIC X(508).
+       01 CMD04-DATA-IN REDEFINES DATA-IN.
+           05 CMD04-SUBID         PIC X(4).
+           05 FILLER              PIC X(508).
+       01 CMD04-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD04-PWEXPIRE-DATE PIC 9(6).
+           05 CMD04-PWFORCE-RESET PIC X(1).
+           05 CMD04-PWLASTCHANGE  PIC 9(6).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.               
+       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
       * MAIN PROCESS
        MAIN.
            EVALUATE CMD-CODE
                WHEN 1
                    PERFORM CMD-01
+               WHEN 2
+                   PERFORM CMD-02
+               WHEN 3
+                   PERFORM CMD-03
+               WHEN 4
+                   PERFORM CMD-04
                WHEN OTHER
                    MOVE 99 TO RESP-CODE
            END-EVALUATE.
-           GOBACK.           
+           GOBACK.
        CMD-01.
            MOVE DATA-IN TO SUBSID-MASTER-RECORD.
            
@@ -71,7 +99,103 @@
                WHEN 0                                              
                    MOVE SUBSID-MASTER-RECORD    TO DATA-OUT                                       
                    MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - VERIFY A CANDIDATE PASSWORD AGAINST THE STORED
+      *          SUBSIDIARY PASSWORD. RESP-CODE 0 = MATCH,
+      *          1 = SUBSIDIARY NOT FOUND, 2 = PASSWORD MISMATCH.
+      *-----------------------------------------------------------------
+       CMD-02.
+           MOVE CMD02-SUBID    TO WS-SUBID.
+           MOVE CMD02-PASSWORD TO WS-CANDIDATE-PASSWORD.
+
+           EXEC SQL
+                  SELECT
+                    SUBPASSWORD
+                  INTO
+                      :WS-SUBPASSWORD
+                  FROM
+                       SUBSIDIARY
+                  WHERE
+                       SUBID = :WS-SUBID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   IF WS-CANDIDATE-PASSWORD = WS-SUBPASSWORD
+                      MOVE SPACES TO DATA-OUT
+                      MOVE 0      TO RESP-CODE
+                   ELSE
+                      MOVE SPACES TO DATA-OUT
+                      MOVE 2      TO RESP-CODE
+                   END-IF
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-03 - FORCE A PASSWORD RESET FOR A SUBSIDIARY. SETS
+      *          PWFORCE_RESET SO THE NEXT CMD-02 VERIFY IS EXPECTED
+      *          TO FAIL UNTIL THE SUBSIDIARY CHANGES ITS PASSWORD.
+      *          RESP-CODE 0 = SET, 1 = SUBSIDIARY NOT FOUND.
+      *-----------------------------------------------------------------
+       CMD-03.
+           MOVE CMD03-SUBID TO WS-SUBID.
+           MOVE SPACES      TO DATA-OUT.
+
+           EXEC SQL
+               UPDATE SUBSIDIARY
+                  SET PWFORCE_RESET = 'Y'
+                WHERE SUBID = :WS-SUBID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-04 - CHECK WHETHER A SUBSIDIARY'S PASSWORD HAS EXPIRED OR
+      *          IS FLAGGED FOR A FORCED RESET, AND RETURN WHEN IT WAS
+      *          LAST CHANGED. RESP-CODE 0 = STILL GOOD, 1 = SUBSIDIARY
+      *          NOT FOUND, 2 = EXPIRED OR A FORCED RESET IS PENDING.
+      *-----------------------------------------------------------------
+       CMD-04.
+           MOVE CMD04-SUBID TO WS-SUBID.
+
+           ACCEPT WS-TODAY-DATE FROM DATE.
+
+           EXEC SQL
+                  SELECT
+                    PWEXPIRE_DATE
+                  , PWFORCE_RESET
+                  , PWLASTCHANGE
+                  INTO
+                      :WS-PWEXPIRE-DATE
+                    , :WS-PWFORCE-RESET
+                    , :WS-PWLASTCHANGE
+                  FROM
+                       SUBSIDIARY
+                  WHERE
+                       SUBID = :WS-SUBID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE WS-PWEXPIRE-DATE  TO CMD04-PWEXPIRE-DATE
+                   MOVE WS-PWFORCE-RESET  TO CMD04-PWFORCE-RESET
+                   MOVE WS-PWLASTCHANGE   TO CMD04-PWLASTCHANGE
+                   IF PWFORCE-RESET-YES
+                      OR WS-TODAY-DATE NOT < WS-PWEXPIRE-DATE
+                      MOVE 2 TO RESP-CODE
+                   ELSE
+                      MOVE 0 TO RESP-CODE
+                   END-IF
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
