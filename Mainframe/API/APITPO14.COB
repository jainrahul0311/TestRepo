@@ -38,24 +38,41 @@
            10 WS-LBALANCE             PIC S9(4) USAGE COMP.            
            10 WS-WORKINGDAYS          PIC S9(4) USAGE COMP.
 
+       01  WS-YTD-YEAR                PIC X(4).
+       01  WS-YTD-FROM-YRMO           PIC X(6).
+       01  WS-YTD-TO-YRMO             PIC X(6).
+       01  WS-YTD-AVAILABLE           PIC S9(6) USAGE COMP.
+       01  WS-YTD-TAKEN               PIC S9(6) USAGE COMP.
+       01  WS-YTD-BALANCE             PIC S9(6) USAGE COMP.
+
        LINKAGE SECTION.
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
+       01 DATA-OUT  PIC X(2048).
+       01 CMD02-DATA-IN REDEFINES DATA-IN.
+           05 CMD02-EMP-NO       PIC X(6).
+           05 CMD02-YEAR         PIC X(4).
+           05 FILLER             PIC X(502).
+       01 CMD02-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD02-YTD-AVAILABLE PIC S9(6).
+           05 CMD02-YTD-TAKEN     PIC S9(6).
+           05 CMD02-YTD-BALANCE   PIC S9(6).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.               
+       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
       * MAIN PROCESS
        MAIN.
            EVALUATE CMD-CODE
                WHEN 1
                    PERFORM CMD-01
+               WHEN 2
+                   PERFORM CMD-02
                WHEN OTHER
                    MOVE 99 TO RESP-CODE
            END-EVALUATE.
-           GOBACK.           
+           GOBACK.
        CMD-01.
            MOVE DATA-IN TO LEAVE-MASTER-RECORD.
            
@@ -75,7 +92,46 @@
                WHEN 0                                              
                    MOVE LEAVE-MASTER-RECORD TO DATA-OUT                                       
                    MOVE 0                   TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES              TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES              TO DATA-OUT
                    MOVE 1                   TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - RETURN THE YEAR-TO-DATE LEAVE AVAILABLE, TAKEN AND
+      *          BALANCE TOTALS FOR AN EMPLOYEE.
+      *-----------------------------------------------------------------
+       CMD-02.
+           MOVE CMD02-EMP-NO TO WS-EMP-NO.
+           MOVE CMD02-YEAR   TO WS-YTD-YEAR.
+           STRING WS-YTD-YEAR '01' DELIMITED BY SIZE
+               INTO WS-YTD-FROM-YRMO.
+           STRING WS-YTD-YEAR '12' DELIMITED BY SIZE
+               INTO WS-YTD-TO-YRMO.
+
+           EXEC SQL
+               SELECT
+                   COALESCE(SUM(LAVAILABLE), 0)
+                 , COALESCE(SUM(LTAKEN), 0)
+                 , COALESCE(SUM(LAVAILABLE - LTAKEN), 0)
+               INTO
+                   :WS-YTD-AVAILABLE
+                 , :WS-YTD-TAKEN
+                 , :WS-YTD-BALANCE
+               FROM
+                   LEAVE
+               WHERE
+                   EMPNO       = :WS-EMP-NO
+               AND LYEARMONTH BETWEEN :WS-YTD-FROM-YRMO
+                                  AND :WS-YTD-TO-YRMO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE WS-YTD-AVAILABLE TO CMD02-YTD-AVAILABLE
+                   MOVE WS-YTD-TAKEN     TO CMD02-YTD-TAKEN
+                   MOVE WS-YTD-BALANCE   TO CMD02-YTD-BALANCE
+                   MOVE 0                TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES           TO DATA-OUT
+                   MOVE 1                TO RESP-CODE
+           END-EVALUATE.
