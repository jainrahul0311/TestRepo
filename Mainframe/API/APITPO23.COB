@@ -0,0 +1,191 @@
+      *-----------------------------------------------------------------
+      *  APITPO23 - TECHNICAL PROGRAM TO ACCESS DATA NEEDED BY COBCIO23.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-----------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.   APITP023.
+       AUTHOR.       CAST SOFTWARE
+       DATE-WRITTEN. FEBRUARY 2012.
+
+       EJECT
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+           COPY DFHBMSCA.
+
+           COPY DFHAID.
+
+           COPY EMP2.
+
+           EXEC SQL
+              INCLUDE EMP
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE LEAVE
+           END-EXEC.
+
+           EXEC SQL
+              INCLUDE PAYROLL
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+       01  WS-EMP-NO                  PIC X(6).
+       01  WS-SNAP-YEAR                PIC X(4).
+       01  WS-SNAP-FROM-YRMO           PIC X(6).
+       01  WS-SNAP-TO-YRMO             PIC X(6).
+
+       01  WS-SNAP-FIRSTNME            PIC X(12).
+       01  WS-SNAP-LASTNAME            PIC X(15).
+       01  WS-SNAP-WORKDEPT            PIC X(3).
+       01  WS-SNAP-JOB                 PIC X(8).
+       01  WS-SNAP-SALARY              PIC S9(7)V9(2) USAGE COMP-3.
+       01  WS-SNAP-CURRCODE            PIC X(3).
+
+       01  WS-SNAP-LAVAILABLE          PIC S9(6) USAGE COMP.
+       01  WS-SNAP-LTAKEN              PIC S9(6) USAGE COMP.
+       01  WS-SNAP-LBALANCE            PIC S9(6) USAGE COMP.
+
+       01  WS-SNAP-SALARYPAID          PIC S9(9)V9(2) USAGE COMP-3.
+       01  WS-SNAP-BONUSPAID           PIC S9(9)V9(2) USAGE COMP-3.
+       01  WS-SNAP-COMMPAID            PIC S9(9)V9(2) USAGE COMP-3.
+       01  WS-SNAP-GROSSPAID           PIC S9(9)V9(2) USAGE COMP-3.
+
+       LINKAGE SECTION.
+       01 CMD-CODE  PIC 99.
+       01 RESP-CODE PIC 99.
+       01 DATA-IN   PIC X(512).
+       01 DATA-OUT  PIC X(2048).
+       01 CMD01-DATA-IN REDEFINES DATA-IN.
+           05 CMD01-EMP-NO             PIC X(6).
+           05 CMD01-YEAR               PIC X(4).
+           05 FILLER                   PIC X(502).
+       01 CMD01-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD01-FIRSTNME           PIC X(12).
+           05 CMD01-LASTNAME           PIC X(15).
+           05 CMD01-WORKDEPT           PIC X(3).
+           05 CMD01-JOB                PIC X(8).
+           05 CMD01-SALARY             PIC S9(7)V9(2).
+           05 CMD01-CURRCODE           PIC X(3).
+           05 CMD01-YTD-LAVAILABLE     PIC S9(6).
+           05 CMD01-YTD-LTAKEN         PIC S9(6).
+           05 CMD01-YTD-LBALANCE       PIC S9(6).
+           05 CMD01-YTD-SALARYPAID     PIC S9(9)V9(2).
+           05 CMD01-YTD-BONUSPAID      PIC S9(9)V9(2).
+           05 CMD01-YTD-COMMPAID       PIC S9(9)V9(2).
+           05 CMD01-YTD-GROSSPAID      PIC S9(9)V9(2).
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
+      * MAIN PROCESS
+       MAIN.
+           EVALUATE CMD-CODE
+               WHEN 1
+                   PERFORM CMD-01
+               WHEN OTHER
+                   MOVE 99 TO RESP-CODE
+           END-EVALUATE.
+           GOBACK.
+      *-----------------------------------------------------------------
+      * CMD-01 - RETURN A COMBINED SNAPSHOT OF AN EMPLOYEE'S MASTER
+      *          INFORMATION, YEAR-TO-DATE LEAVE TOTALS AND
+      *          YEAR-TO-DATE PAYROLL TOTALS FOR A GIVEN YEAR.
+      *-----------------------------------------------------------------
+       CMD-01.
+           MOVE CMD01-EMP-NO   TO WS-EMP-NO.
+           MOVE CMD01-YEAR     TO WS-SNAP-YEAR.
+           MOVE SPACES         TO DATA-OUT.
+
+           STRING WS-SNAP-YEAR '01' DELIMITED BY SIZE
+               INTO WS-SNAP-FROM-YRMO.
+           STRING WS-SNAP-YEAR '12' DELIMITED BY SIZE
+               INTO WS-SNAP-TO-YRMO.
+
+           EXEC SQL
+               SELECT
+                   FIRSTNME
+                 , LASTNAME
+                 , WORKDEPT
+                 , JOB
+                 , SALARY
+                 , CURRCODE
+               INTO
+                   :WS-SNAP-FIRSTNME
+                 , :WS-SNAP-LASTNAME
+                 , :WS-SNAP-WORKDEPT
+                 , :WS-SNAP-JOB
+                 , :WS-SNAP-SALARY
+                 , :WS-SNAP-CURRCODE
+               FROM
+                   EMP
+               WHERE
+                   EMPNO = :WS-EMP-NO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL
+                       SELECT
+                           COALESCE(SUM(LAVAILABLE), 0)
+                         , COALESCE(SUM(LTAKEN), 0)
+                         , COALESCE(SUM(LAVAILABLE - LTAKEN), 0)
+                       INTO
+                           :WS-SNAP-LAVAILABLE
+                         , :WS-SNAP-LTAKEN
+                         , :WS-SNAP-LBALANCE
+                       FROM
+                           LEAVE
+                       WHERE
+                           EMPNO       = :WS-EMP-NO
+                       AND LYEARMONTH BETWEEN :WS-SNAP-FROM-YRMO
+                                          AND :WS-SNAP-TO-YRMO
+                   END-EXEC
+
+                   EXEC SQL
+                       SELECT
+                           COALESCE(SUM(SALARYPAID), 0)
+                         , COALESCE(SUM(BONUSPAID), 0)
+                         , COALESCE(SUM(COMMPAID), 0)
+                       INTO
+                           :WS-SNAP-SALARYPAID
+                         , :WS-SNAP-BONUSPAID
+                         , :WS-SNAP-COMMPAID
+                       FROM
+                           PAYROLL
+                       WHERE
+                           EMPNO       = :WS-EMP-NO
+                       AND PYEARMONTH BETWEEN :WS-SNAP-FROM-YRMO
+                                          AND :WS-SNAP-TO-YRMO
+                   END-EXEC
+
+                   COMPUTE WS-SNAP-GROSSPAID =
+                       WS-SNAP-SALARYPAID + WS-SNAP-BONUSPAID
+                                           + WS-SNAP-COMMPAID
+
+                   MOVE WS-SNAP-FIRSTNME     TO CMD01-FIRSTNME
+                   MOVE WS-SNAP-LASTNAME     TO CMD01-LASTNAME
+                   MOVE WS-SNAP-WORKDEPT     TO CMD01-WORKDEPT
+                   MOVE WS-SNAP-JOB          TO CMD01-JOB
+                   MOVE WS-SNAP-SALARY       TO CMD01-SALARY
+                   MOVE WS-SNAP-CURRCODE     TO CMD01-CURRCODE
+                   MOVE WS-SNAP-LAVAILABLE   TO CMD01-YTD-LAVAILABLE
+                   MOVE WS-SNAP-LTAKEN       TO CMD01-YTD-LTAKEN
+                   MOVE WS-SNAP-LBALANCE     TO CMD01-YTD-LBALANCE
+                   MOVE WS-SNAP-SALARYPAID   TO CMD01-YTD-SALARYPAID
+                   MOVE WS-SNAP-BONUSPAID    TO CMD01-YTD-BONUSPAID
+                   MOVE WS-SNAP-COMMPAID     TO CMD01-YTD-COMMPAID
+                   MOVE WS-SNAP-GROSSPAID    TO CMD01-YTD-GROSSPAID
+                   MOVE 0                    TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES TO DATA-OUT
+                   MOVE 1      TO RESP-CODE
+           END-EVALUATE.
