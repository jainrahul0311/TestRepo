@@ -38,24 +38,34 @@
            10 WS-COMMPAID             PIC S9(7)V9(2) USAGE COMP-3.            
            10 WS-LOP                  PIC S9(4) USAGE COMP.
 
+       01  WS-GROSSPAID               PIC S9(7)V9(2) USAGE COMP-3.
+
        LINKAGE SECTION.
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
+       01 DATA-OUT  PIC X(2048).
+       01 CMD02-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD02-SALARYPAID   PIC S9(7)V9(2).
+           05 CMD02-BONUSPAID    PIC S9(7)V9(2).
+           05 CMD02-COMMPAID     PIC S9(7)V9(2).
+           05 CMD02-GROSSPAID    PIC S9(7)V9(2).
+           05 CMD02-LOP          PIC S9(4).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.               
+       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
       * MAIN PROCESS
        MAIN.
            EVALUATE CMD-CODE
                WHEN 1
                    PERFORM CMD-01
+               WHEN 2
+                   PERFORM CMD-02
                WHEN OTHER
                    MOVE 99 TO RESP-CODE
            END-EVALUATE.
-           GOBACK.           
+           GOBACK.
        CMD-01.
            MOVE DATA-IN TO PAYROLL-MASTER-RECORD.
            
@@ -75,7 +85,47 @@
                WHEN 0                                              
                    MOVE PAYROLL-MASTER-RECORD TO DATA-OUT                                       
                    MOVE 0                     TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                TO DATA-OUT
                    MOVE 1                     TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - RETURN THE FULL PAY BREAKDOWN (SALARY, BONUS,
+      *          COMMISSION, GROSS AND LOSS-OF-PAY DAYS) FOR AN
+      *          EMPLOYEE FOR A GIVEN PAY PERIOD.
+      *-----------------------------------------------------------------
+       CMD-02.
+           MOVE DATA-IN TO PAYROLL-MASTER-RECORD.
+
+           EXEC SQL
+                  SELECT
+                      SALARYPAID
+                    , BONUSPAID
+                    , COMMPAID
+                    , LOP
+                  INTO
+                      :WS-SALARYPAID
+                    , :WS-BONUSPAID
+                    , :WS-COMMPAID
+                    , :WS-LOP
+                  FROM
+                       PAYROLL
+                  WHERE
+                       PYEARMONTH = :WS-PYEARMONTH
+                   AND EMPNO      = :WS-EMP-NO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   COMPUTE WS-GROSSPAID =
+                       WS-SALARYPAID + WS-BONUSPAID + WS-COMMPAID
+                   MOVE WS-SALARYPAID TO CMD02-SALARYPAID
+                   MOVE WS-BONUSPAID  TO CMD02-BONUSPAID
+                   MOVE WS-COMMPAID   TO CMD02-COMMPAID
+                   MOVE WS-GROSSPAID  TO CMD02-GROSSPAID
+                   MOVE WS-LOP        TO CMD02-LOP
+                   MOVE 0             TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES        TO DATA-OUT
+                   MOVE 1             TO RESP-CODE
+           END-EVALUATE.
