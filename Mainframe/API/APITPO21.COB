@@ -35,11 +35,29 @@
            10 WS-RESUME-FORMAT        PIC X(10).
            10 WS-RESUME               USAGE IS SQL TYPE IS CLOB.
 
+       01  WS-CHECKPOINT-COUNT        PIC S9(9) USAGE COMP.
+       01  WS-RESTART-ID               PIC S9(9) USAGE COMP.
+
+       01  WS-AUDIT-FORMAT             PIC X(10).
+           88 WS-AUDIT-FORMAT-VALID    VALUES 'PDF', 'DOCX', 'DOC',
+                                               'TXT', 'RTF'.
+
        LINKAGE SECTION.
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
+       01 DATA-OUT  PIC X(2048).
+       01 CMD02-DATA-IN REDEFINES DATA-IN.
+           05 CMD02-RESTART-ID         PIC S9(9) USAGE COMP.
+           05 FILLER                   PIC X(508).
+       01 CMD02-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD02-CHECKPOINT-COUNT PIC S9(9).
+       01 CMD07-DATA-IN REDEFINES DATA-IN.
+           05 CMD07-EMPNO              PIC X(6).
+           05 FILLER                   PIC X(506).
+       01 CMD07-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD07-EMPNO              PIC X(6).
+           05 CMD07-RESUME-FORMAT      PIC X(10).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -51,16 +69,14 @@
                    PERFORM CMD-01
                WHEN 2
                    PERFORM CMD-02
-               WHEN 3
-                   PERFORM CMD-03
-               WHEN 4
-                   PERFORM CMD-04
-               WHEN 5
-                   PERFORM CMD-05
+               WHEN 6
+                   PERFORM CMD-06
+               WHEN 7
+                   PERFORM CMD-07
                WHEN OTHER
                    MOVE 99 TO RESP-CODE
            END-EVALUATE.
-           GOBACK.           
+           GOBACK.
        CMD-01.
            MOVE DATA-IN TO RESUME-MASTER-RECORD.
            
@@ -83,83 +99,103 @@
                    MOVE SPACES                  TO DATA-OUT                                        
                    MOVE 1                       TO RESP-CODE
            END-EVALUATE.                                           
+      *-----------------------------------------------------------------
+      * CMD-02 - RETURN THE NUMBER OF OUTSTANDING RESTART CHECKPOINT
+      *          RECORDS FOR THE CALLER-SUPPLIED RESTART_ID. THIS
+      *          REPLACES THE FOUR SEPARATE TRIAL VERSIONS OF THIS
+      *          COUNT THAT USED TO LIVE HERE AS CMD-02 THROUGH CMD-05.
+      *-----------------------------------------------------------------
        CMD-02.
-      * OK
-           EXEC SQL
-                   SELECT COUNT(*)
-                   FROM
-                       V32_APTRSCLT
-                   WHERE
-                       RESTART_ID = 1 AND 
-                       RECORD_TYPE = 2 AND 
-                       AGENT_ID = 3
-           END-EXEC
-           
-           EVALUATE SQLCODE                                        
-               WHEN 0                                              
-                   MOVE SPACES                  TO DATA-OUT                                       
-                   MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
-                   MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+           MOVE CMD02-RESTART-ID TO WS-RESTART-ID.
 
-       CMD-03.
-      * KO
            EXEC SQL
                    SELECT COUNT(*)
+                   INTO
+                       :WS-CHECKPOINT-COUNT
                    FROM
                        V32_APTRSCLT
                    WHERE
-                       RECORD_TYPE = 2 AND 
+                       RESTART_ID = :WS-RESTART-ID AND
+                       RECORD_TYPE = 2 AND
                        AGENT_ID = 3
-           END-EXEC
-           
-           EVALUATE SQLCODE                                        
-               WHEN 0                                              
-                   MOVE SPACES                  TO DATA-OUT                                       
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE WS-CHECKPOINT-COUNT     TO CMD02-CHECKPOINT-COUNT
                    MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.       
-           
-       CMD-04.
-      * KO
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-06 - UPLOAD OR REPLACE AN EMPLOYEE'S RESUME. IF THE
+      *          EMPLOYEE HAS NO RESUME ROW YET, ONE IS INSERTED.
+      *-----------------------------------------------------------------
+       CMD-06.
+           MOVE DATA-IN TO RESUME-MASTER-RECORD.
+
            EXEC SQL
-                   SELECT COUNT(*)
-                   FROM
-                       V32_APTRSCLT
-                   WHERE
-                       AGENT_ID = 3
-           END-EXEC
-           
-           EVALUATE SQLCODE                                        
-               WHEN 0                                              
-                   MOVE SPACES                  TO DATA-OUT                                       
+               UPDATE EMP_RESUME
+                  SET RESUME_FORMAT = :WS-RESUME-FORMAT,
+                      RESUME        = :WS-RESUME
+                WHERE EMPNO = :WS-EMPNO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN 100
+                   EXEC SQL
+                       INSERT INTO EMP_RESUME
+                           (EMPNO, RESUME_FORMAT, RESUME)
+                       VALUES
+                           (:WS-EMPNO, :WS-RESUME-FORMAT, :WS-RESUME)
+                   END-EXEC
+           END-EVALUATE.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-07 - AUDIT AN EMPLOYEE'S RESUME FORMAT AGAINST THE LIST OF
+      *          FORMATS THIS APPLICATION KNOWS HOW TO RENDER.
+      *          RESP-CODE 2 IS RETURNED WHEN THE STORED FORMAT IS NOT
+      *          ONE OF THE RECOGNIZED VALUES.
+      *-----------------------------------------------------------------
+       CMD-07.
+           MOVE CMD07-EMPNO TO WS-EMPNO.
+           MOVE SPACES      TO DATA-OUT.
 
-       CMD-05.
-      * KO
            EXEC SQL
-                   SELECT COUNT(*)
+                   SELECT
+                       RESUME_FORMAT
+                   INTO
+                       :WS-AUDIT-FORMAT
                    FROM
-                       V32_APTRSCLT
+                       EMP_RESUME
                    WHERE
-                       CHAR(RESTART_ID) = '1' AND 
-                       RECORD_TYPE = 2 AND 
-                       AGENT_ID = 3
-           END-EXEC
-           
-           EVALUATE SQLCODE                                        
-               WHEN 0                                              
-                   MOVE SPACES                  TO DATA-OUT                                       
-                   MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
-                   MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+                       EMPNO = :WS-EMPNO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE WS-EMPNO         TO CMD07-EMPNO
+                   MOVE WS-AUDIT-FORMAT  TO CMD07-RESUME-FORMAT
+                   IF WS-AUDIT-FORMAT-VALID
+                       MOVE 0            TO RESP-CODE
+                   ELSE
+                       MOVE 2            TO RESP-CODE
+                   END-IF
+               WHEN 100
+                   MOVE SPACES           TO DATA-OUT
+                   MOVE 1                TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES           TO DATA-OUT
+                   MOVE 1                TO RESP-CODE
+           END-EVALUATE.
