@@ -20,28 +20,78 @@
               INCLUDE ACCOUNT                             
            END-EXEC.                                               
 
-           EXEC SQL 
-               INCLUDE SQLCA  
-           END-EXEC.                       
-                                                                        
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           01 W-CUST-NO         PIC X(10).
+           01 W-ACC-NO          PIC X(10).
+           01 W-ADJ-AMOUNT      PIC S9(9)V9(2) COMP-3.
+           01 W-NEW-BALANCE     PIC S9(9)V9(2) COMP-3.
+           01 W-TXN-DATE        PIC 9(6).
+           01 W-TXN-TIME        PIC 9(8).
+
+           01 WACC-HIST-TXN-AMOUNT    PIC S9(9)V9(2) COMP-3.
+           01 WACC-HIST-TXN-BALANCE   PIC S9(9)V9(2) COMP-3.
+           01 WACC-HIST-TXN-DATE      PIC 9(6).
+           01 WACC-HIST-TXN-TIME      PIC 9(8).
+
+           01 WS-LIST-COUNT           PIC S9(4) USAGE COMP VALUE ZERO.
+           77 END-OF-C3-SWITCH        PIC X     VALUE SPACES.
+               88 END-OF-C3                     VALUE 'Y'.
+
+           EXEC SQL
+               DECLARE C3 CURSOR FOR
+               SELECT
+                   TXN_AMOUNT
+                 , TXN_BALANCE
+                 , TXN_DATE
+                 , TXN_TIME
+               FROM ACCOUNT_HISTORY
+               WHERE CUST_NO = :W-CUST-NO
+                 AND ACC_NO  = :W-ACC-NO
+               ORDER BY TXN_DATE DESC, TXN_TIME DESC
+           END-EXEC.
+
        LINKAGE SECTION.
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
+       01 DATA-OUT  PIC X(2048).
+       01 CMD02-DATA-IN REDEFINES DATA-IN.
+           05 CMD02-CUST-NO      PIC X(10).
+           05 CMD02-ACC-NO       PIC X(10).
+           05 CMD02-ADJ-AMOUNT   PIC S9(9)V9(2).
+           05 FILLER             PIC X(479).
+       01 CMD03-DATA-IN REDEFINES DATA-IN.
+           05 CMD03-CUST-NO      PIC X(10).
+           05 CMD03-ACC-NO       PIC X(10).
+           05 FILLER             PIC X(492).
+       01 CMD03-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD03-TXN OCCURS 20 TIMES.
+               10 CMD03-TXN-AMOUNT    PIC S9(9)V9(2).
+               10 CMD03-TXN-BALANCE   PIC S9(9)V9(2).
+               10 CMD03-TXN-DATE      PIC 9(6).
+               10 CMD03-TXN-TIME      PIC 9(8).
+           05 CMD03-TXN-COUNT         PIC S9(4).
+           05 CMD03-MORE-TXNS         PIC X(1).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.               
+       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
       * MAIN PROCESS
        MAIN.
            EVALUATE CMD-CODE
                WHEN 1
                    PERFORM CMD-01
+               WHEN 2
+                   PERFORM CMD-02
+               WHEN 3
+                   PERFORM CMD-03
                WHEN OTHER
                    MOVE 99 TO RESP-CODE
            END-EVALUATE.
-           GOBACK.           
+           GOBACK.
        CMD-01.
            MOVE DATA-IN TO DCL-ACCOUNT.
            
@@ -60,7 +110,128 @@
                WHEN 0                                              
                    MOVE DCL-ACCOUNT             TO DATA-OUT                                       
                    MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - ADJUST THE ACCOUNT BALANCE BY THE GIVEN AMOUNT AND
+      *          RETURN THE NEW BALANCE.
+      *-----------------------------------------------------------------
+       CMD-02.
+           MOVE CMD02-CUST-NO    TO W-CUST-NO.
+           MOVE CMD02-ACC-NO     TO W-ACC-NO.
+           MOVE CMD02-ADJ-AMOUNT TO W-ADJ-AMOUNT.
+
+           EXEC SQL
+               UPDATE ACCOUNT
+                  SET ACC_TOTAL = ACC_TOTAL + :W-ADJ-AMOUNT
+                WHERE CUST_NO = :W-CUST-NO
+                  AND ACC_NO  = :W-ACC-NO
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL
+                       SELECT
+                           ACC_TOTAL
+                       INTO
+                           :W-NEW-BALANCE
+                       FROM ACCOUNT
+                       WHERE CUST_NO = :W-CUST-NO
+                         AND ACC_NO  = :W-ACC-NO
+                       FETCH FIRST ROW ONLY
+                   END-EXEC
+
+                   IF SQLCODE NOT = 0
+                      MOVE SPACES              TO DATA-OUT
+                      MOVE 1                   TO RESP-CODE
+                   ELSE
+                      ACCEPT W-TXN-DATE FROM DATE
+                      ACCEPT W-TXN-TIME FROM TIME
+
+                      COPY CPACCHST.
+
+                      IF SQLCODE NOT = 0
+                         MOVE SPACES           TO DATA-OUT
+                         MOVE 1                TO RESP-CODE
+                      ELSE
+                         MOVE W-NEW-BALANCE    TO DATA-OUT
+                         MOVE 0                TO RESP-CODE
+                      END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE SPACES                 TO DATA-OUT
+                   MOVE 1                      TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-03 - RETURN THE TRANSACTION HISTORY FOR AN ACCOUNT, MOST
+      *          RECENT TRANSACTION FIRST.
+      *-----------------------------------------------------------------
+       CMD-03.
+           MOVE CMD03-CUST-NO TO W-CUST-NO.
+           MOVE CMD03-ACC-NO  TO W-ACC-NO.
+           MOVE SPACES        TO DATA-OUT.
+           MOVE SPACES        TO END-OF-C3-SWITCH.
+           MOVE 0             TO WS-LIST-COUNT.
+
+           EXEC SQL
+               OPEN C3
+           END-EXEC.
+
+           PERFORM 2100-FETCH-C3
+           THRU    2100-EXIT
+           UNTIL END-OF-C3 OR WS-LIST-COUNT = 20.
+
+           IF WS-LIST-COUNT = 20
+              EXEC SQL
+                  FETCH C3
+                  INTO :WACC-HIST-TXN-AMOUNT,
+                       :WACC-HIST-TXN-BALANCE,
+                       :WACC-HIST-TXN-DATE,
+                       :WACC-HIST-TXN-TIME
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE 'Y' TO CMD03-MORE-TXNS
+              ELSE
+                 MOVE 'N' TO CMD03-MORE-TXNS
+              END-IF
+           ELSE
+              MOVE 'N' TO CMD03-MORE-TXNS
+           END-IF.
+
+           EXEC SQL
+               CLOSE C3
+           END-EXEC.
+
+           MOVE WS-LIST-COUNT TO CMD03-TXN-COUNT.
+           MOVE 0 TO RESP-CODE.
+      *-----------------------------------------------------------------
+      * 2100-FETCH-C3 - FETCH ONE TRANSACTION-HISTORY ROW INTO THE
+      *                 OUTPUT TABLE.
+      *-----------------------------------------------------------------
+       2100-FETCH-C3.
+           EXEC SQL
+               FETCH C3
+               INTO :WACC-HIST-TXN-AMOUNT,
+                    :WACC-HIST-TXN-BALANCE,
+                    :WACC-HIST-TXN-DATE,
+                    :WACC-HIST-TXN-TIME
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-LIST-COUNT
+                   MOVE WACC-HIST-TXN-AMOUNT
+                                  TO CMD03-TXN-AMOUNT  (WS-LIST-COUNT)
+                   MOVE WACC-HIST-TXN-BALANCE
+                                  TO CMD03-TXN-BALANCE (WS-LIST-COUNT)
+                   MOVE WACC-HIST-TXN-DATE
+                                  TO CMD03-TXN-DATE    (WS-LIST-COUNT)
+                   MOVE WACC-HIST-TXN-TIME
+                                  TO CMD03-TXN-TIME    (WS-LIST-COUNT)
+               WHEN OTHER
+                   MOVE 'Y' TO END-OF-C3-SWITCH
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
