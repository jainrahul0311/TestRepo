@@ -30,31 +30,64 @@
                INCLUDE SQLCA  
            END-EXEC.                       
                                                                         
-       01  DEVELOPER-MASTER-RECORD.                                      
+       01  DEVELOPER-MASTER-RECORD.
            10 WS-DEVELOPER-ID         PIC X(6).
            10 WS-HARDWARE-ID          PIC X(10).
            10 WS-SKILL-LEVEL          PIC S9(7)V9(2) USAGE COMP-3.
-           10 WS-SALARY               PIC S9(7)V9(2) USAGE COMP-3. 
-           10 WS-EXPERIENCE           PIC S9(7)V9(2) USAGE COMP-3.            
+           10 WS-SALARY               PIC S9(7)V9(2) USAGE COMP-3.
+           10 WS-EXPERIENCE           PIC S9(7)V9(2) USAGE COMP-3.
+
+       01  WS-HIST-HARDWARE-ID        PIC X(10).
+       01  WS-HIST-ASSIGN-DATE        PIC X(10).
+       01  WS-HIST-UNASSIGN-DATE      PIC X(10).
+
+       01  WS-LIST-COUNT              PIC S9(4) USAGE COMP VALUE ZERO.
+       77  END-OF-C3-SWITCH           PIC X     VALUE SPACES.
+           88 END-OF-C3                         VALUE 'Y'.
+
+       EXEC SQL
+           DECLARE C3 CURSOR FOR
+           SELECT
+               HARDWARE_ID
+             , ASSIGN_DATE
+             , UNASSIGN_DATE
+           FROM DEVELOPER_HISTORY
+           WHERE DEVELOPER_ID = :WS-DEVELOPER-ID
+           ORDER BY ASSIGN_DATE DESC
+       END-EXEC.
 
        LINKAGE SECTION.
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
+       01 DATA-OUT  PIC X(2048).
+       01 CMD02-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD02-SKILL-LEVEL  PIC S9(7)V9(2).
+           05 CMD02-EXPERIENCE   PIC S9(7)V9(2).
+       01 CMD03-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD03-ASSIGNMENT OCCURS 20 TIMES.
+               10 CMD03-HARDWARE-ID      PIC X(10).
+               10 CMD03-ASSIGN-DATE      PIC X(10).
+               10 CMD03-UNASSIGN-DATE    PIC X(10).
+           05 CMD03-ASSIGNMENT-COUNT     PIC S9(4).
+           05 CMD03-MORE-ASSIGNMENTS     PIC X(1).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
-       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.               
+       PROCEDURE DIVISION USING CMD-CODE RESP-CODE DATA-IN DATA-OUT.
       * MAIN PROCESS
        MAIN.
            EVALUATE CMD-CODE
                WHEN 1
                    PERFORM CMD-01
+               WHEN 2
+                   PERFORM CMD-02
+               WHEN 3
+                   PERFORM CMD-03
                WHEN OTHER
                    MOVE 99 TO RESP-CODE
            END-EVALUATE.
-           GOBACK.           
+           GOBACK.
        CMD-01.
            MOVE DATA-IN TO DEVELOPER-MASTER-RECORD.
            
@@ -74,7 +107,103 @@
                WHEN 0                                              
                    MOVE DEVELOPER-MASTER-RECORD TO DATA-OUT                                       
                    MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - RETURN THE SKILL LEVEL AND EXPERIENCE FOR A
+      *          DEVELOPER ON A GIVEN PIECE OF HARDWARE.
+      *-----------------------------------------------------------------
+       CMD-02.
+           MOVE DATA-IN TO DEVELOPER-MASTER-RECORD.
+
+           EXEC SQL
+                  SELECT
+                      SKILL_LEVEL
+                    , EXPERIENCE
+                  INTO
+                      :WS-SKILL-LEVEL
+                    , :WS-EXPERIENCE
+                  FROM
+                       DEVELOPER
+                  WHERE
+                       DEVELOPER_ID = :WS-DEVELOPER-ID
+                   AND HARDWARE_ID  = :WS-HARDWARE-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE WS-SKILL-LEVEL TO CMD02-SKILL-LEVEL
+                   MOVE WS-EXPERIENCE  TO CMD02-EXPERIENCE
+                   MOVE 0              TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES         TO DATA-OUT
+                   MOVE 1              TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-03 - RETURN THE HARDWARE-ASSIGNMENT HISTORY FOR A
+      *          DEVELOPER, MOST RECENT ASSIGNMENT FIRST.
+      *-----------------------------------------------------------------
+       CMD-03.
+           MOVE DATA-IN TO DEVELOPER-MASTER-RECORD.
+           MOVE SPACES  TO DATA-OUT.
+           MOVE SPACES  TO END-OF-C3-SWITCH.
+           MOVE 0       TO WS-LIST-COUNT.
+
+           EXEC SQL
+               OPEN C3
+           END-EXEC.
+
+           PERFORM 2100-FETCH-C3
+           THRU    2100-EXIT
+           UNTIL END-OF-C3 OR WS-LIST-COUNT = 20.
+
+           IF WS-LIST-COUNT = 20
+              EXEC SQL
+                  FETCH C3
+                  INTO :WS-HIST-HARDWARE-ID,
+                       :WS-HIST-ASSIGN-DATE,
+                       :WS-HIST-UNASSIGN-DATE
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE 'Y' TO CMD03-MORE-ASSIGNMENTS
+              ELSE
+                 MOVE 'N' TO CMD03-MORE-ASSIGNMENTS
+              END-IF
+           ELSE
+              MOVE 'N' TO CMD03-MORE-ASSIGNMENTS
+           END-IF.
+
+           EXEC SQL
+               CLOSE C3
+           END-EXEC.
+
+           MOVE WS-LIST-COUNT TO CMD03-ASSIGNMENT-COUNT.
+           MOVE 0 TO RESP-CODE.
+      *-----------------------------------------------------------------
+      * 2100-FETCH-C3 - FETCH ONE ASSIGNMENT-HISTORY ROW INTO THE
+      *                 OUTPUT TABLE.
+      *-----------------------------------------------------------------
+       2100-FETCH-C3.
+           EXEC SQL
+               FETCH C3
+               INTO :WS-HIST-HARDWARE-ID,
+                    :WS-HIST-ASSIGN-DATE,
+                    :WS-HIST-UNASSIGN-DATE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-LIST-COUNT
+                   MOVE WS-HIST-HARDWARE-ID
+                                     TO CMD03-HARDWARE-ID (WS-LIST-COUNT)
+                   MOVE WS-HIST-ASSIGN-DATE
+                                     TO CMD03-ASSIGN-DATE (WS-LIST-COUNT)
+                   MOVE WS-HIST-UNASSIGN-DATE
+                                     TO CMD03-UNASSIGN-DATE (WS-LIST-COUNT)
+               WHEN OTHER
+                   MOVE 'Y' TO END-OF-C3-SWITCH
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
