@@ -47,19 +47,92 @@
            03  PROJ-STARTDATE              PIC 9(6) VALUE 0.
            03  PROJ-ENDDATE                PIC 9(6) VALUE 0.
 
-       01  DEPT-MASTER-RECORD.                                          
-      *        ** key field                                             
-           03  DEPT-CODE                   PIC X(4).                    
-           03  DEPT-DESCRIPTION            PIC X(30).                   
-      *        ** format (yyddd) packed                                 
-           03  DEPT-DATE-MAINTAINED        PIC 9(5) COMP-3.             
-           03  FILLER                      PIC X(43).                   
+       01  DEPT-MASTER-RECORD.
+      *        ** key field
+           03  DEPT-CODE                   PIC X(4).
+           03  DEPT-DESCRIPTION            PIC X(30).
+      *        ** format (yyddd) packed
+           03  DEPT-DATE-MAINTAINED        PIC 9(5) COMP-3.
+           03  FILLER                      PIC X(43).
+
+       01  WS-PROJ-NO                  PIC X(6).
+       01  WS-EMPNO                    PIC X(6).
+       01  WS-ACT-NO                   PIC S9(2).
+       01  WS-EMPTIME                  PIC S9(5).
+       01  WS-ESTARTDATE               PIC 9(6).
+       01  WS-EENDDATE                 PIC 9(6).
+
+       01  WS-BULK-EMPNO               PIC X(6).
+       01  WS-BULK-ACT-NO              PIC S9(2).
+       01  WS-BULK-EMPTIME             PIC S9(5).
+       01  WS-BULK-ESTARTDATE          PIC 9(6).
+       01  WS-BULK-EENDDATE            PIC 9(6).
+
+       01  WS-LIST-COUNT               PIC S9(4) USAGE COMP VALUE ZERO.
+       77  END-OF-C1-SWITCH            PIC X     VALUE SPACES.
+           88 END-OF-C1                          VALUE 'Y'.
+
+       EXEC SQL
+           DECLARE C1 CURSOR FOR
+           SELECT
+               EMPNO
+             , ACT_NO
+             , EMPTIME
+             , ESTARTDATE
+             , EENDDATE
+           FROM EMP_PROJ_ACT
+           WHERE PROJ_NO = :WS-PROJ-NO
+           ORDER BY EMPNO, ACT_NO
+       END-EXEC.
 
        LINKAGE SECTION.
        01 CMD-CODE  PIC 99.
        01 RESP-CODE PIC 99.
        01 DATA-IN   PIC X(512).
-       01 DATA-OUT  PIC X(2048)
+       01 DATA-OUT  PIC X(2048).
+       01 CMD05-DATA-IN REDEFINES DATA-IN.
+           05 CMD05-PROJ-NO            PIC X(6).
+           05 FILLER                   PIC X(506).
+       01 CMD05-DATA-OUT REDEFINES DATA-OUT.
+           05 CMD05-STAFF OCCURS 20 TIMES.
+               10 CMD05-EMPNO          PIC X(6).
+               10 CMD05-ACT-NO         PIC S9(2).
+               10 CMD05-EMPTIME        PIC S9(5).
+               10 CMD05-ESTARTDATE     PIC 9(6).
+               10 CMD05-EENDDATE       PIC 9(6).
+           05 CMD05-STAFF-COUNT        PIC S9(4).
+           05 CMD05-MORE-STAFF         PIC X(1).
+      *    CMD-02/03/04 ALL KEY OFF PROJ_NO/EMPNO, WHICH PROJECT-MASTER-
+      *    RECORD DOES NOT CARRY, SO EACH GETS ITS OWN REDEFINES OF
+      *    DATA-IN TO SUPPLY THEM AS SQL HOST VARIABLES. THE ACTIVITY/
+      *    TIME/DATE FIELDS EACH COMMAND UPDATES OR INSERTS ARE NOT ON
+      *    PROJECT-MASTER-RECORD EITHER (SEE THE COMMENTED-OUT FIELDS
+      *    ABOVE), SO THEY RIDE ALONG IN THE SAME REDEFINES, LAID OUT
+      *    THE SAME WAY CMD05-DATA-OUT CARRIES THEM.
+       01 CMD02-DATA-IN REDEFINES DATA-IN.
+           05 CMD02-PROJ-NO            PIC X(6).
+           05 CMD02-EMPNO              PIC X(6).
+           05 CMD02-ACT-NO             PIC S9(2).
+           05 CMD02-EMPTIME            PIC S9(5).
+           05 CMD02-ESTARTDATE         PIC 9(6).
+           05 CMD02-EENDDATE           PIC 9(6).
+           05 FILLER                   PIC X(481).
+       01 CMD03-DATA-IN REDEFINES DATA-IN.
+           05 CMD03-PROJ-NO            PIC X(6).
+           05 CMD03-EMPNO              PIC X(6).
+           05 CMD03-ACT-NO             PIC S9(2).
+           05 CMD03-EMPTIME            PIC S9(5).
+           05 CMD03-ESTARTDATE         PIC 9(6).
+           05 CMD03-EENDDATE           PIC 9(6).
+           05 FILLER                   PIC X(481).
+       01 CMD04-DATA-IN REDEFINES DATA-IN.
+           05 CMD04-PROJ-NO            PIC X(6).
+           05 CMD04-EMPNO              PIC X(6).
+           05 CMD04-ACT-NO             PIC S9(2).
+           05 CMD04-EMPTIME            PIC S9(5).
+           05 CMD04-ESTARTDATE         PIC 9(6).
+           05 CMD04-EENDDATE           PIC 9(6).
+           05 FILLER                   PIC X(481).
       *-----------------------------------------------------------------
       * PROCEDURE DIVISION.
       *-----------------------------------------------------------------
@@ -71,10 +144,16 @@
                    PERFORM CMD-01
                WHEN 2
                    PERFORM CMD-02
+               WHEN 3
+                   PERFORM CMD-03
+               WHEN 4
+                   PERFORM CMD-04
+               WHEN 5
+                   PERFORM CMD-05
                WHEN OTHER
                    MOVE 99 TO RESP-CODE
            END-EVALUATE.
-           GOBACK.           
+           GOBACK.
        CMD-01.
            MOVE DATA-IN TO PROJECT-MASTER-RECORD.
            
@@ -103,33 +182,196 @@
                WHEN 100                                              
                    MOVE PROJECT-MASTER-RECORD   TO DATA-OUT                                       
                    MOVE 100                     TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-02 - UPDATE A STAFFING ASSIGNMENT. THE END DATE, IF
+      *          SUPPLIED, MAY NOT PRECEDE THE START DATE.
+      *-----------------------------------------------------------------
        CMD-02.
            MOVE DATA-IN TO PROJECT-MASTER-RECORD.
-           
-           EXEC SQL                                                
-                UPDATE                                           
-                    EMP_PROJ_ACT                                 
-                SET 
-                    ACT_NO         = :ACT-NO       
-                  , EMPTIME        = :EMPTIME     
-                  , ESTARTDATE     = :ESTARTDATE       
-                  , EENDDATE       = :EENDDATE      
+           MOVE CMD02-PROJ-NO     TO WS-PROJ-NO.
+           MOVE CMD02-EMPNO       TO WS-EMPNO.
+           MOVE CMD02-ACT-NO      TO WS-ACT-NO.
+           MOVE CMD02-EMPTIME     TO WS-EMPTIME.
+           MOVE CMD02-ESTARTDATE  TO WS-ESTARTDATE.
+           MOVE CMD02-EENDDATE    TO WS-EENDDATE.
+
+           IF  WS-EENDDATE NOT = 0
+           AND WS-EENDDATE < WS-ESTARTDATE
+               MOVE SPACES                  TO DATA-OUT
+               MOVE 2                       TO RESP-CODE
+           ELSE
+               EXEC SQL
+                    UPDATE
+                        EMP_PROJ_ACT
+                    SET
+                        ACT_NO         = :WS-ACT-NO
+                      , EMPTIME        = :WS-EMPTIME
+                      , ESTARTDATE     = :WS-ESTARTDATE
+                      , EENDDATE       = :WS-EENDDATE
+                    WHERE
+                    (
+                          EMP_PROJ_ACT.EMPNO   = :WS-EMPNO
+                      AND EMP_PROJ_ACT.PROJ_NO = :WS-PROJ-NO
+                    )
+               END-EXEC.
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                       MOVE PROJECT-MASTER-RECORD   TO DATA-OUT
+                       MOVE 0                       TO RESP-CODE
+                   WHEN OTHER
+                       MOVE SPACES                  TO DATA-OUT
+                       MOVE 1                       TO RESP-CODE
+               END-EVALUATE
+           END-IF.
+      *-----------------------------------------------------------------
+      * CMD-03 - INSERT A NEW STAFFING ASSIGNMENT FOR AN EMPLOYEE
+      *          ON A PROJECT.
+      *-----------------------------------------------------------------
+       CMD-03.
+           MOVE DATA-IN TO PROJECT-MASTER-RECORD.
+           MOVE CMD03-PROJ-NO     TO WS-PROJ-NO.
+           MOVE CMD03-EMPNO       TO WS-EMPNO.
+           MOVE CMD03-ACT-NO      TO WS-ACT-NO.
+           MOVE CMD03-EMPTIME     TO WS-EMPTIME.
+           MOVE CMD03-ESTARTDATE  TO WS-ESTARTDATE.
+           MOVE CMD03-EENDDATE    TO WS-EENDDATE.
+
+           EXEC SQL
+                INSERT INTO EMP_PROJ_ACT
+                    (
+                        PROJ_NO
+                      , ACT_NO
+                      , EMPNO
+                      , EMPTIME
+                      , ESTARTDATE
+                      , EENDDATE
+                    )
+                VALUES
+                    (
+                        :WS-PROJ-NO
+                      , :WS-ACT-NO
+                      , :WS-EMPNO
+                      , :WS-EMPTIME
+                      , :WS-ESTARTDATE
+                      , :WS-EENDDATE
+                    )
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE PROJECT-MASTER-RECORD   TO DATA-OUT
+                   MOVE 0                       TO RESP-CODE
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
+                   MOVE 1                       TO RESP-CODE
+           END-EVALUATE.
+      *-----------------------------------------------------------------
+      * CMD-05 - BULK LOOKUP OF EVERY EMPLOYEE STAFFED ON A PROJECT,
+      *          UP TO 20 ROWS AT A TIME.
+      *-----------------------------------------------------------------
+       CMD-05.
+           MOVE CMD05-PROJ-NO TO WS-PROJ-NO.
+           MOVE SPACES        TO DATA-OUT.
+           MOVE SPACES        TO END-OF-C1-SWITCH.
+           MOVE 0             TO WS-LIST-COUNT.
+
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           PERFORM 2100-FETCH-C1
+           THRU    2100-EXIT
+           UNTIL END-OF-C1 OR WS-LIST-COUNT = 20.
+
+           IF WS-LIST-COUNT = 20
+              EXEC SQL
+                  FETCH C1
+                  INTO :WS-BULK-EMPNO,
+                       :WS-BULK-ACT-NO,
+                       :WS-BULK-EMPTIME,
+                       :WS-BULK-ESTARTDATE,
+                       :WS-BULK-EENDDATE
+              END-EXEC
+              IF SQLCODE = 0
+                 MOVE 'Y' TO CMD05-MORE-STAFF
+              ELSE
+                 MOVE 'N' TO CMD05-MORE-STAFF
+              END-IF
+           ELSE
+              MOVE 'N' TO CMD05-MORE-STAFF
+           END-IF.
+
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           MOVE WS-LIST-COUNT TO CMD05-STAFF-COUNT.
+           MOVE 0 TO RESP-CODE.
+      *-----------------------------------------------------------------
+      * 2100-FETCH-C1 - FETCH ONE STAFFING ROW INTO THE OUTPUT TABLE.
+      *-----------------------------------------------------------------
+       2100-FETCH-C1.
+           EXEC SQL
+               FETCH C1
+               INTO :WS-BULK-EMPNO,
+                    :WS-BULK-ACT-NO,
+                    :WS-BULK-EMPTIME,
+                    :WS-BULK-ESTARTDATE,
+                    :WS-BULK-EENDDATE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WS-LIST-COUNT
+                   MOVE WS-BULK-EMPNO
+                                  TO CMD05-EMPNO      (WS-LIST-COUNT)
+                   MOVE WS-BULK-ACT-NO
+                                  TO CMD05-ACT-NO     (WS-LIST-COUNT)
+                   MOVE WS-BULK-EMPTIME
+                                  TO CMD05-EMPTIME    (WS-LIST-COUNT)
+                   MOVE WS-BULK-ESTARTDATE
+                                  TO CMD05-ESTARTDATE (WS-LIST-COUNT)
+                   MOVE WS-BULK-EENDDATE
+                                  TO CMD05-EENDDATE   (WS-LIST-COUNT)
+               WHEN OTHER
+                   MOVE 'Y' TO END-OF-C1-SWITCH
+           END-EVALUATE.
+       2100-EXIT.
+           EXIT.
+      *-----------------------------------------------------------------
+      * CMD-04 - CLOSE OUT A STAFFING ASSIGNMENT BY RECORDING ITS
+      *          END DATE.
+      *-----------------------------------------------------------------
+       CMD-04.
+           MOVE DATA-IN TO PROJECT-MASTER-RECORD.
+           MOVE CMD04-PROJ-NO   TO WS-PROJ-NO.
+           MOVE CMD04-EMPNO     TO WS-EMPNO.
+           MOVE CMD04-ACT-NO    TO WS-ACT-NO.
+           MOVE CMD04-EENDDATE  TO WS-EENDDATE.
+
+           EXEC SQL
+                UPDATE
+                    EMP_PROJ_ACT
+                SET
+                    EENDDATE       = :WS-EENDDATE
                 WHERE
                 (
                       EMP_PROJ_ACT.EMPNO   = :WS-EMPNO
                   AND EMP_PROJ_ACT.PROJ_NO = :WS-PROJ-NO
+                  AND EMP_PROJ_ACT.ACT_NO  = :WS-ACT-NO
                 )
-           END-EXEC.                                               
-                                                                        
-           EVALUATE SQLCODE                                        
-               WHEN 0                                              
-                   MOVE PROJECT-MASTER-RECORD   TO DATA-OUT                                       
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE PROJECT-MASTER-RECORD   TO DATA-OUT
                    MOVE 0                       TO RESP-CODE
-               WHEN OTHER                
-                   MOVE SPACES                  TO DATA-OUT                                        
+               WHEN OTHER
+                   MOVE SPACES                  TO DATA-OUT
                    MOVE 1                       TO RESP-CODE
-           END-EVALUATE.                                           
+           END-EVALUATE.
