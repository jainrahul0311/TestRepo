@@ -0,0 +1,376 @@
+      *-----------------------------------------------------------------
+      *     COBCIO23 - CICS TRANSACTION TO BROWSE THE EMPLOYEES IN A
+      *                DEPARTMENT. CALLS COBSPSET TO RUN THE QUERY AND
+      *                PAGES THE RESULT SET TO THE TERMINAL A SCREEN
+      *                AT A TIME USING A TEMPORARY STORAGE QUEUE.
+      *-----------------------------------------------------------------
+      *
+      *--------------------PART OF MYTELCO HR APPLICATION-------------
+      *
+      *-----------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    COBCIO23.
+      /
+       ENVIRONMENT DIVISION.
+      *--------------------
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * WORKAREAS                                         *
+      *****************************************************
+       77  WS-RESP             PIC S9(8) COMP.
+       77  WS-ROWS-FETCHED     PIC S9(4) COMP  VALUE 0.
+       77  WS-QUEUE-ITEM       PIC S9(4) COMP.
+       77  WS-LINE-NO          PIC S9(4) COMP  VALUE 0.
+       77  END-OF-C1-SWITCH    PIC X          VALUE  SPACES.
+               88  END-OF-C1                  VALUE  'Y'.
+       77  END-TASK-SWITCH     PIC X          VALUE  SPACES.
+               88  END-TASK                   VALUE  'Y'.
+       01  WS-TSQ-NAME.
+           10 FILLER           PIC X(4)       VALUE 'DEPX'.
+           10 WS-TSQ-TERM      PIC X(4).
+
+      ****   ONE PAGE OF THE BROWSE (5 EMPLOYEES PER SCREEN)
+       01  WS-PAGE-SIZE        PIC S9(4) COMP  VALUE 5.
+
+      ****   ONE ROW OF THE RESULT SET, AS WRITTEN TO THE TS QUEUE
+       01  WS-QUEUE-ROW.
+           10 QR-EMPNO             PIC X(6).
+           10 QR-FIRSTNME          PIC X(12).
+           10 QR-MIDINIT           PIC X(1).
+           10 QR-LASTNAME          PIC X(15).
+           10 QR-HIREDATE          PIC X(10).
+           10 QR-SALARY            PIC S9(7)V9(2) USAGE DISPLAY SIGN
+                                    LEADING SEPARATE.
+           10 QR-CURRCODE          PIC X(3).
+
+      ****   HOST VARIABLES FOR THE COBSPSET RESULT SET FETCH
+       01  WEMPNO                PIC X(6).
+       01  WFIRSTNME.
+           49 WFIRSTNME-LEN         PIC S9(4) COMP.
+           49 WFIRSTNME-TEXT        PIC X(12).
+       01  WMIDINIT              PIC X(1).
+       01  WLASTNAME.
+           49 WLASTNAME-LEN         PIC S9(4) COMP.
+           49 WLASTNAME-TEXT        PIC X(15).
+       01  WHIREDATE             PIC X(10).
+       01  WSALARY               PIC S9(7)V9(2) USAGE COMP-3.
+       01  WCURRCODE             PIC X(3).
+
+      ****   PARAMETERS PASSED TO/FROM THE COBSPSET STORED PROCEDURE
+       01  PDEPTNO       PIC X(3).
+       01  PDEPTNAME.
+           49  PDEPTNAME-LEN      PIC S9(4) COMP.
+           49  PDEPTNAME-TEXT     PIC X(36).
+       01  PSQLCODE      PIC S9(9) COMP.
+       01  PSQLSTATE     PIC X(5).
+       01  PSQLERRMC.
+           49  PSQLERRMC-LEN      PIC S9(4) COMP.
+           49  PSQLERRMC-TEXT     PIC X(250).
+       01  PHIREDATE-FROM         PIC X(10)     VALUE SPACES.
+       01  PHIREDATE-TO           PIC X(10)     VALUE SPACES.
+       01  PDEPT-COST             PIC S9(9)V9(2) COMP-3.
+       01  PDEPT-EMPTY            PIC X(1)      VALUE SPACES.
+               88  DEPT-IS-EMPTY                VALUE 'Y'.
+
+      ****   RESULT-SET LOCATOR FOR THE COBSPSET RESULT SET
+       01  LOC-DTLSC             USAGE SQL TYPE IS
+                                  RESULT-SET-LOCATOR VARYING.
+
+      ******************************************************************
+      * DEPTMAP - SCREEN LAYOUT FOR THE BROWSE (MAPSET DEPTMAP,        *
+      *           MAP DEPTMAP1). THE MAP MEMBER ITSELF IS MAINTAINED   *
+      *           BY BMS AND IS NOT PART OF THIS SOURCE.               *
+      ******************************************************************
+           COPY DFHBMSCA.
+
+           COPY DFHAID.
+
+           COPY DEPTMAP.
+
+      ******************************************************************
+      * COMMAREA CARRIED BETWEEN PSEUDOCONVERSATIONAL SCREENS          *
+      ******************************************************************
+       01  WS-COMMAREA.
+           10 CA-DEPTNO           PIC X(3).
+           10 CA-ROW-COUNT        PIC S9(4) COMP.
+           10 CA-PAGE-NO          PIC S9(4) COMP.
+
+      ******************************************************************
+      * SQLCA AND DCLGENS FOR TABLES
+      ******************************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+
+      /
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           10 LK-DEPTNO           PIC X(3).
+           10 LK-ROW-COUNT        PIC S9(4) COMP.
+           10 LK-PAGE-NO          PIC S9(4) COMP.
+      *-----------------------------------------------------------------
+      * PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * MAIN PROGRAM ROUTINE
+      ******************************************************************
+       MAINLINE.
+                MOVE LOW-VALUES TO DEPTMAP1I.
+
+                MOVE SPACES TO END-TASK-SWITCH.
+
+                MOVE EIBTRMID TO WS-TSQ-TERM.
+
+                IF  EIBCALEN = 0
+                    PERFORM 1000-SEND-INPUT-MAP
+                    THRU    1000-EXIT
+                ELSE
+                    MOVE DFHCOMMAREA TO WS-COMMAREA
+                    EVALUATE EIBAID
+                        WHEN DFHPF3
+                             PERFORM 1900-END-BROWSE
+                             THRU    1900-EXIT
+                        WHEN DFHPF7
+                             PERFORM 2000-PAGE-BACKWARD
+                             THRU    2000-EXIT
+                        WHEN DFHPF8
+                             PERFORM 2100-PAGE-FORWARD
+                             THRU    2100-EXIT
+                        WHEN DFHENTER
+                             PERFORM 1500-START-BROWSE
+                             THRU    1500-EXIT
+                        WHEN OTHER
+                             PERFORM 1000-SEND-INPUT-MAP
+                             THRU    1000-EXIT
+                    END-EVALUATE
+                END-IF.
+
+      *        PF3 (1900-END-BROWSE) ENDS THE CONVERSATION, SO IT MUST
+      *        NOT BE RETURNED TO WITH A TRANSID - THAT WOULD RE-ARM
+      *        THE PSEUDO-CONVERSATION INSTEAD OF ENDING THE TASK.
+                IF  END-TASK
+                    EXEC CICS RETURN
+                    END-EXEC
+                ELSE
+                    EXEC CICS RETURN
+                        TRANSID('CI23')
+                        COMMAREA(WS-COMMAREA)
+                    END-EXEC
+                END-IF.
+      /
+      ******************************************************************
+      * 1000-SEND-INPUT-MAP - PROMPT FOR A DEPARTMENT NUMBER           *
+      ******************************************************************
+       1000-SEND-INPUT-MAP.
+                MOVE SPACES TO WS-COMMAREA.
+
+                EXEC CICS SEND MAPSET('DEPTMAP') MAP('DEPTMAP1')
+                    ERASE FREEKB
+                END-EXEC.
+       1000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 1500-START-BROWSE - RUN THE QUERY VIA COBSPSET, SPOOL THE      *
+      *                     RESULT SET TO A TS QUEUE, AND SHOW PAGE 1  *
+      ******************************************************************
+       1500-START-BROWSE.
+                EXEC CICS RECEIVE MAP('DEPTMAP1') MAPSET('DEPTMAP')
+                    RESP(WS-RESP)
+                END-EXEC.
+
+                MOVE DEPTNOI OF DEPTMAP1I TO PDEPTNO.
+                MOVE SPACES               TO PHIREDATE-FROM
+                                              PHIREDATE-TO.
+
+                EXEC CICS DELETEQ TS QUEUE(WS-TSQ-NAME)
+                    RESP(WS-RESP)
+                END-EXEC.
+
+                CALL 'COBSPSET' USING PDEPTNO
+                                       PDEPTNAME
+                                       PSQLCODE
+                                       PSQLSTATE
+                                       PSQLERRMC
+                                       PHIREDATE-FROM
+                                       PHIREDATE-TO
+                                       PDEPT-COST
+                                       PDEPT-EMPTY.
+
+                MOVE 0 TO WS-ROWS-FETCHED.
+
+                IF  SQLCODE = +466
+                    PERFORM 1600-SPOOL-RESULT-SET
+                    THRU    1600-EXIT
+                END-IF.
+
+                MOVE PDEPTNO       TO CA-DEPTNO.
+                MOVE WS-ROWS-FETCHED TO CA-ROW-COUNT.
+                MOVE 1             TO CA-PAGE-NO.
+
+                PERFORM 2200-SHOW-PAGE
+                THRU    2200-EXIT.
+       1500-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 1600-SPOOL-RESULT-SET - FETCH EVERY ROW COBSPSET RETURNED AND  *
+      *                          WRITE IT TO THE TS QUEUE FOR PAGING   *
+      ******************************************************************
+       1600-SPOOL-RESULT-SET.
+                EXEC SQL ASSOCIATE LOCATORS (:LOC-DTLSC)
+                    WITH PROCEDURE COBSPSET
+                END-EXEC.
+
+                EXEC SQL ALLOCATE C1 CURSOR FOR RESULT SET
+                    :LOC-DTLSC
+                END-EXEC.
+
+                MOVE SPACES TO END-OF-C1-SWITCH.
+
+                PERFORM 1700-FETCH-ONE-ROW
+                THRU    1700-EXIT
+                UNTIL   END-OF-C1.
+       1600-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 1700-FETCH-ONE-ROW                                             *
+      ******************************************************************
+       1700-FETCH-ONE-ROW.
+                EXEC SQL
+                    FETCH C1
+                    INTO  :WEMPNO
+                        , :WFIRSTNME
+                        , :WMIDINIT
+                        , :WLASTNAME
+                        , :WHIREDATE
+                        , :WSALARY
+                        , :WCURRCODE
+                END-EXEC.
+
+                EVALUATE SQLCODE
+                    WHEN 0
+                         CONTINUE
+                    WHEN +100
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                    WHEN OTHER
+                         MOVE 'Y' TO END-OF-C1-SWITCH
+                END-EVALUATE.
+
+                IF NOT END-OF-C1
+                   MOVE WEMPNO         TO QR-EMPNO
+                   MOVE WFIRSTNME-TEXT TO QR-FIRSTNME
+                   MOVE WMIDINIT       TO QR-MIDINIT
+                   MOVE WLASTNAME-TEXT TO QR-LASTNAME
+                   MOVE WHIREDATE      TO QR-HIREDATE
+                   MOVE WSALARY        TO QR-SALARY
+                   MOVE WCURRCODE      TO QR-CURRCODE
+                   ADD 1 TO WS-ROWS-FETCHED
+                   EXEC CICS WRITEQ TS QUEUE(WS-TSQ-NAME)
+                       FROM(WS-QUEUE-ROW)
+                       LENGTH(LENGTH OF WS-QUEUE-ROW)
+                       ITEM(WS-QUEUE-ITEM)
+                   END-EXEC
+                END-IF.
+       1700-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 1900-END-BROWSE - PF3 - CLEAN UP THE QUEUE AND END THE TASK    *
+      ******************************************************************
+       1900-END-BROWSE.
+                EXEC CICS DELETEQ TS QUEUE(WS-TSQ-NAME)
+                    RESP(WS-RESP)
+                END-EXEC.
+
+                MOVE 'Y' TO END-TASK-SWITCH.
+
+                MOVE SPACES TO WS-COMMAREA.
+
+                EXEC CICS SEND TEXT
+                    FROM('++ END OF DEPARTMENT BROWSE ++')
+                    LENGTH(29)
+                    ERASE FREEKB
+                END-EXEC.
+       1900-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 2000-PAGE-BACKWARD - PF7                                       *
+      ******************************************************************
+       2000-PAGE-BACKWARD.
+                IF CA-PAGE-NO > 1
+                   SUBTRACT 1 FROM CA-PAGE-NO
+                END-IF.
+
+                PERFORM 2200-SHOW-PAGE
+                THRU    2200-EXIT.
+       2000-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 2100-PAGE-FORWARD - PF8                                        *
+      ******************************************************************
+       2100-PAGE-FORWARD.
+                IF CA-PAGE-NO * WS-PAGE-SIZE < CA-ROW-COUNT
+                   ADD 1 TO CA-PAGE-NO
+                END-IF.
+
+                PERFORM 2200-SHOW-PAGE
+                THRU    2200-EXIT.
+       2100-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 2200-SHOW-PAGE - READ THIS PAGE'S ROWS FROM THE TS QUEUE AND   *
+      *                  SEND THE OUTPUT MAP                           *
+      ******************************************************************
+       2200-SHOW-PAGE.
+                MOVE LOW-VALUES TO DEPTMAP1O.
+                MOVE CA-DEPTNO  TO DEPTNOO OF DEPTMAP1O.
+
+                IF CA-ROW-COUNT = 0
+                   MOVE 'DEPARTMENT HAS NO EMPLOYEES IN RANGE'
+                        TO MSGO OF DEPTMAP1O
+                ELSE
+                   MOVE 0 TO WS-LINE-NO
+                   COMPUTE WS-QUEUE-ITEM =
+                        ((CA-PAGE-NO - 1) * WS-PAGE-SIZE) + 1
+                   PERFORM 2300-SHOW-ONE-ROW
+                   THRU    2300-EXIT
+                   VARYING WS-QUEUE-ITEM FROM WS-QUEUE-ITEM BY 1
+                   UNTIL   WS-QUEUE-ITEM > CA-ROW-COUNT
+                        OR WS-QUEUE-ITEM > (CA-PAGE-NO * WS-PAGE-SIZE)
+                END-IF.
+
+                EXEC CICS SEND MAPSET('DEPTMAP') MAP('DEPTMAP1')
+                    FROM(DEPTMAP1O)
+                    ERASE FREEKB
+                END-EXEC.
+       2200-EXIT.
+                EXIT.
+      /
+      ******************************************************************
+      * 2300-SHOW-ONE-ROW - PLACE ONE QUEUE ROW ONTO THE MAP           *
+      ******************************************************************
+       2300-SHOW-ONE-ROW.
+                ADD 1 TO WS-LINE-NO.
+
+                EXEC CICS READQ TS QUEUE(WS-TSQ-NAME)
+                    INTO(WS-QUEUE-ROW)
+                    LENGTH(LENGTH OF WS-QUEUE-ROW)
+                    ITEM(WS-QUEUE-ITEM)
+                    RESP(WS-RESP)
+                END-EXEC.
+
+                MOVE QR-EMPNO    TO EMPNOO   (WS-LINE-NO) OF DEPTMAP1O.
+                MOVE QR-FIRSTNME TO FNAMEO   (WS-LINE-NO) OF DEPTMAP1O.
+                MOVE QR-LASTNAME TO LNAMEO   (WS-LINE-NO) OF DEPTMAP1O.
+                MOVE QR-HIREDATE TO HDATEO   (WS-LINE-NO) OF DEPTMAP1O.
+                MOVE QR-SALARY   TO SALARYO  (WS-LINE-NO) OF DEPTMAP1O.
+                MOVE QR-CURRCODE TO CURRO    (WS-LINE-NO) OF DEPTMAP1O.
+       2300-EXIT.
+                EXIT.
